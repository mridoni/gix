@@ -0,0 +1,15 @@
+      *----------------------------------------------------------*
+      * RPTHDR - standard page-header line for report-writer
+      * style batch programs. The caller moves a title into
+      * RPT-HDR-TITLE before the first PERFORM of the page-header
+      * paragraph; RPT-HDR-PAGE-NO and RPT-HDR-RUN-DATE are set by
+      * that paragraph on every page.
+      *----------------------------------------------------------*
+       01  RPT-HDR-LINE.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  RPT-HDR-TITLE       PIC X(40).
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  FILLER              PIC X(05) VALUE 'PAGE '.
+           05  RPT-HDR-PAGE-NO     PIC ZZZ9.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  RPT-HDR-RUN-DATE    PIC X(10).
