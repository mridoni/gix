@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. ${PGID}.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT PRINT-FILE
+               ASSIGN TO EXTERNAL PRTOUT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+
+       01  PRINT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+           COPY RPTHDR.
+           COPY RPTDET.
+           COPY RPTFTR.
+
+           01  RPT-PAGE-NO         PIC 9(4) VALUE 1.
+           01  RPT-LINE-COUNT      PIC 9(4) VALUE 0.
+           01  RPT-LINES-PER-PAGE  PIC 9(4) VALUE 60.
+
+       LINKAGE SECTION.
+
+            01  PAR1      PIC X(255).
+            01  PAR2      PIC 9(12).
+
+       PROCEDURE DIVISION.
+           OPEN OUTPUT PRINT-FILE.
+
+           MOVE 'SAMPLE REPORT' TO RPT-HDR-TITLE.
+           PERFORM 100-WRITE-PAGE-HEADER THRU 100-WRITE-PAGE-HEADER-EX.
+
+           PERFORM 200-WRITE-DETAIL-LINE THRU 200-WRITE-DETAIL-LINE-EX.
+
+           PERFORM 400-WRITE-REPORT-FOOTER
+               THRU 400-WRITE-REPORT-FOOTER-EX.
+
+           CLOSE PRINT-FILE.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * 100-WRITE-PAGE-HEADER
+      * Writes RPTHDR at the top of a new page and resets the line
+      * counter. Called once before the first detail line and again
+      * whenever 200-WRITE-DETAIL-LINE triggers a page break.
+      *----------------------------------------------------------*
+       100-WRITE-PAGE-HEADER.
+           MOVE RPT-PAGE-NO TO RPT-HDR-PAGE-NO
+           MOVE FUNCTION CURRENT-DATE(1:10) TO RPT-HDR-RUN-DATE
+           WRITE PRINT-LINE FROM RPT-HDR-LINE
+           MOVE 0 TO RPT-LINE-COUNT.
+       100-WRITE-PAGE-HEADER-EX.
+
+      *----------------------------------------------------------*
+      * 200-WRITE-DETAIL-LINE
+      * Writes one RPTDET line and breaks to a new page, via
+      * 300-PAGE-BREAK, once RPT-LINES-PER-PAGE is reached.
+      *----------------------------------------------------------*
+       200-WRITE-DETAIL-LINE.
+           WRITE PRINT-LINE FROM RPT-DET-LINE
+           ADD 1 TO RPT-LINE-COUNT
+
+           IF RPT-LINE-COUNT >= RPT-LINES-PER-PAGE
+               PERFORM 300-PAGE-BREAK THRU 300-PAGE-BREAK-EX
+           END-IF.
+       200-WRITE-DETAIL-LINE-EX.
+
+      *----------------------------------------------------------*
+      * 300-PAGE-BREAK
+      * Closes the current page with RPTFTR and opens the next one
+      * with a fresh RPTHDR.
+      *----------------------------------------------------------*
+       300-PAGE-BREAK.
+           WRITE PRINT-LINE FROM RPT-FTR-LINE
+           ADD 1 TO RPT-PAGE-NO
+           PERFORM 100-WRITE-PAGE-HEADER THRU 100-WRITE-PAGE-HEADER-EX.
+       300-PAGE-BREAK-EX.
+
+      *----------------------------------------------------------*
+      * 400-WRITE-REPORT-FOOTER
+      * Writes the final RPTFTR line closing out the report.
+      *----------------------------------------------------------*
+       400-WRITE-REPORT-FOOTER.
+           WRITE PRINT-LINE FROM RPT-FTR-LINE.
+       400-WRITE-REPORT-FOOTER-EX.
