@@ -0,0 +1,7 @@
+      *----------------------------------------------------------*
+      * RPTFTR - standard page/report footer line for
+      * report-writer style batch programs.
+      *----------------------------------------------------------*
+       01  RPT-FTR-LINE.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  FILLER              PIC X(17) VALUE '-- END OF PAGE --'.
