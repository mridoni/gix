@@ -0,0 +1,10 @@
+      *----------------------------------------------------------*
+      * RPTDET - standard detail line for report-writer style
+      * batch programs. Callers MOVE their own key/text into
+      * RPT-DET-KEY/RPT-DET-TEXT before PERFORMing the detail-line
+      * paragraph.
+      *----------------------------------------------------------*
+       01  RPT-DET-LINE.
+           05  RPT-DET-KEY         PIC X(10).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  RPT-DET-TEXT        PIC X(60).
