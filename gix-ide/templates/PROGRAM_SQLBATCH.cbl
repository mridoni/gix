@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. ${PGID}.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+           01  DATASRC        PIC X(64).
+           01  DBUSR          PIC X(64).
+           01  DBPWD          PIC X(64).
+
+       EXEC SQL
+            INCLUDE SQLCA
+       END-EXEC.
+
+       EXEC SQL
+            INCLUDE EMPREC
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       000-CONNECT.
+           DISPLAY "DATASRC" UPON ENVIRONMENT-NAME.
+           ACCEPT DATASRC FROM ENVIRONMENT-VALUE.
+           DISPLAY "DATASRC_USR" UPON ENVIRONMENT-NAME.
+           ACCEPT DBUSR FROM ENVIRONMENT-VALUE.
+           DISPLAY "DATASRC_PWD" UPON ENVIRONMENT-NAME.
+           ACCEPT DBPWD FROM ENVIRONMENT-VALUE.
+
+           EXEC SQL
+              CONNECT TO :DATASRC USER :DBUSR USING :DBPWD
+           END-EXEC.
+
+           DISPLAY 'CONNECT SQLCODE: ' SQLCODE.
+           IF SQLCODE <> 0 THEN
+              GO TO 999-END
+           END-IF.
+
+       100-MAIN.
+
+           EXEC SQL CONNECT RESET END-EXEC.
+
+       999-END.
+           STOP RUN.
