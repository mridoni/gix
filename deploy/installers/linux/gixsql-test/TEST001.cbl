@@ -9,14 +9,26 @@
        SOURCE-COMPUTER. IBM-AT. 
        OBJECT-COMPUTER. IBM-AT. 
        
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-       
-       DATA DIVISION.  
-       
-       FILE SECTION.  
-       
-       WORKING-STORAGE SECTION. 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT JOB-LOCK-FILE
+               ASSIGN TO EXTERNAL EXTJOBLOCK
+                         ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOB-LOCK-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  JOB-LOCK-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 150 CHARACTERS
+           DATA RECORD IS JOB-LOCK-LINE.
+
+       01  JOB-LOCK-LINE           PIC X(150).
+
+       WORKING-STORAGE SECTION.
        
        EXEC SQL 
         INCLUDE EMPREC 
@@ -34,8 +46,35 @@
            
            01 VARC PIC X(20).
            01 VARD PIC X(20).
-       
-       EXEC SQL 
+
+      *----------------------------------------------------------*
+      * job-overlap lock: keyed by this program's own name plus the
+      * data source it's about to connect to (DBNAME here), recorded
+      * in a shared EXTERNAL file so a second instance started
+      * against the same data source while this one is still running
+      * aborts cleanly instead of producing overlapping output
+      * against EMPTABLE. A flat LINE SEQUENTIAL file, not a real OS
+      * lock - no record locking means a simultaneous
+      * read-modify-write race between two instances starting in the
+      * same instant can't be fully ruled out, but it catches the
+      * ordinary "forgot the nightly run was still going" overlap.
+      *----------------------------------------------------------*
+           01 JOB-LOCK-FILE-STATUS PIC XX.
+           01 JOB-LOCK-PROGRAM     PIC X(30) VALUE 'TEST001'.
+           01 JOB-LOCK-TOKEN       PIC X(21) VALUE SPACES.
+           01 JOB-LOCK-COUNT       PIC 9(3) VALUE 0.
+           01 JOB-LOCK-IDX         PIC 9(3).
+           01 JOB-LOCK-TABLE.
+               05 JOB-LOCK-ENTRY OCCURS 50 TIMES.
+                   10 JL-PROGRAM       PIC X(30).
+                   10 JL-DATASRC       PIC X(64).
+                   10 JL-TOKEN         PIC X(21).
+           01 JOB-LOCK-MATCH-SW    PIC X VALUE 'N'.
+               88 JOB-LOCK-HELD    VALUE 'Y'.
+           01 JOB-LOCK-ACQUIRED-SW PIC X VALUE 'N'.
+               88 JOB-LOCK-ACQUIRED VALUE 'Y'.
+
+       EXEC SQL
             INCLUDE SQLCA 
        END-EXEC. 
       *  declare cursor for select 
@@ -63,7 +102,9 @@
          ACCEPT DBNAME FROM ENVIRONMENT-VALUE.
          DISPLAY "DBAUTH" UPON ENVIRONMENT-NAME.
          ACCEPT DBAUTH FROM ENVIRONMENT-VALUE.
-         
+
+         PERFORM 030-JOB-LOCK-CHECK.
+
       *   DISPLAY '***************************************'.
       *   DISPLAY " DB  : " DBNAME.
       *   DISPLAY " USER: " DBAUTH.
@@ -154,5 +195,128 @@
                CLOSE EMPTBL 
            END-EXEC. 
        
-       100-EXIT. 
-             STOP RUN.
\ No newline at end of file
+       100-EXIT.
+             PERFORM 035-JOB-LOCK-RELEASE.
+             STOP RUN.
+
+      *----------------------------------------------------------*
+      * 030-JOB-LOCK-CHECK
+      * Loads the job-lock file and aborts cleanly, with a clear
+      * message, if an entry already exists for this program name
+      * and data source; otherwise adds one and saves the file so a
+      * second instance started before this one finishes sees it.
+      *----------------------------------------------------------*
+       030-JOB-LOCK-CHECK.
+           PERFORM 031-LOAD-JOB-LOCKS.
+
+           SET JOB-LOCK-MATCH-SW TO 'N'
+           PERFORM VARYING JOB-LOCK-IDX FROM 1 BY 1
+                   UNTIL JOB-LOCK-IDX > JOB-LOCK-COUNT
+               IF JL-PROGRAM(JOB-LOCK-IDX) = JOB-LOCK-PROGRAM
+                       AND JL-DATASRC(JOB-LOCK-IDX) = DBNAME
+                   SET JOB-LOCK-HELD TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF JOB-LOCK-HELD
+               DISPLAY 'ABORT: ' FUNCTION TRIM(JOB-LOCK-PROGRAM)
+                   ' IS ALREADY RUNNING AGAINST DATASRC '
+                   FUNCTION TRIM(DBNAME)
+               GO TO 100-EXIT
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO JOB-LOCK-TOKEN
+               ADD 1 TO JOB-LOCK-COUNT
+               MOVE JOB-LOCK-PROGRAM TO JL-PROGRAM(JOB-LOCK-COUNT)
+               MOVE DBNAME TO JL-DATASRC(JOB-LOCK-COUNT)
+               MOVE JOB-LOCK-TOKEN TO JL-TOKEN(JOB-LOCK-COUNT)
+               PERFORM 033-SAVE-JOB-LOCKS
+               SET JOB-LOCK-ACQUIRED TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 031-LOAD-JOB-LOCKS
+      * Reads the current set of held job locks, if the file exists
+      * yet.
+      *----------------------------------------------------------*
+       031-LOAD-JOB-LOCKS.
+           MOVE 0 TO JOB-LOCK-COUNT
+           OPEN INPUT JOB-LOCK-FILE
+           IF JOB-LOCK-FILE-STATUS = '00'
+               PERFORM 032-READ-JOB-LOCK-LINE
+               PERFORM UNTIL JOB-LOCK-FILE-STATUS NOT = '00'
+                   IF JOB-LOCK-COUNT < 50
+                       ADD 1 TO JOB-LOCK-COUNT
+                       MOVE JOB-LOCK-LINE(9:30)
+                           TO JL-PROGRAM(JOB-LOCK-COUNT)
+                       MOVE JOB-LOCK-LINE(47:64)
+                           TO JL-DATASRC(JOB-LOCK-COUNT)
+                       MOVE JOB-LOCK-LINE(117:21)
+                           TO JL-TOKEN(JOB-LOCK-COUNT)
+                   END-IF
+                   PERFORM 032-READ-JOB-LOCK-LINE
+               END-PERFORM
+               CLOSE JOB-LOCK-FILE
+           END-IF.
+
+       032-READ-JOB-LOCK-LINE.
+           READ JOB-LOCK-FILE.
+
+      *----------------------------------------------------------*
+      * 033-SAVE-JOB-LOCKS
+      * Rewrites the whole job-lock file from JOB-LOCK-TABLE.
+      *----------------------------------------------------------*
+       033-SAVE-JOB-LOCKS.
+           OPEN OUTPUT JOB-LOCK-FILE
+           PERFORM VARYING JOB-LOCK-IDX FROM 1 BY 1
+                   UNTIL JOB-LOCK-IDX > JOB-LOCK-COUNT
+               MOVE SPACES TO JOB-LOCK-LINE
+               STRING 'PROGRAM=' DELIMITED BY SIZE
+                      JL-PROGRAM(JOB-LOCK-IDX) DELIMITED BY SIZE
+                      'DATASRC=' DELIMITED BY SIZE
+                      JL-DATASRC(JOB-LOCK-IDX) DELIMITED BY SIZE
+                      'TOKEN=' DELIMITED BY SIZE
+                      JL-TOKEN(JOB-LOCK-IDX) DELIMITED BY SIZE
+                   INTO JOB-LOCK-LINE
+               WRITE JOB-LOCK-LINE
+           END-PERFORM
+           CLOSE JOB-LOCK-FILE.
+
+      *----------------------------------------------------------*
+      * 035-JOB-LOCK-RELEASE
+      * Reloads the job-lock file, drops this instance's own entry -
+      * identified by JOB-LOCK-TOKEN, not just PROGRAM/DATASRC, so an
+      * instance that never acquired the lock can never delete the
+      * entry a different, still-running instance holds - and saves
+      * the file back. Run from 100-EXIT so the lock is cleared
+      * whether the program reaches it by normal completion or by
+      * the GO TO 100-EXIT error path. A no-op unless this instance
+      * actually acquired the lock itself.
+      *----------------------------------------------------------*
+       035-JOB-LOCK-RELEASE.
+           IF JOB-LOCK-ACQUIRED
+               PERFORM 031-LOAD-JOB-LOCKS
+
+               PERFORM VARYING JOB-LOCK-IDX FROM 1 BY 1
+                       UNTIL JOB-LOCK-IDX > JOB-LOCK-COUNT
+                   IF JL-PROGRAM(JOB-LOCK-IDX) = JOB-LOCK-PROGRAM
+                           AND JL-DATASRC(JOB-LOCK-IDX) = DBNAME
+                           AND JL-TOKEN(JOB-LOCK-IDX) = JOB-LOCK-TOKEN
+                       PERFORM 036-REMOVE-JOB-LOCK-ENTRY
+                   END-IF
+               END-PERFORM
+
+               PERFORM 033-SAVE-JOB-LOCKS
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 036-REMOVE-JOB-LOCK-ENTRY
+      * Drops JOB-LOCK-TABLE(JOB-LOCK-IDX) by shifting every later
+      * entry down one slot.
+      *----------------------------------------------------------*
+       036-REMOVE-JOB-LOCK-ENTRY.
+           PERFORM VARYING JOB-LOCK-IDX FROM JOB-LOCK-IDX BY 1
+                   UNTIL JOB-LOCK-IDX >= JOB-LOCK-COUNT
+               MOVE JOB-LOCK-ENTRY(JOB-LOCK-IDX + 1)
+                   TO JOB-LOCK-ENTRY(JOB-LOCK-IDX)
+           END-PERFORM
+           SUBTRACT 1 FROM JOB-LOCK-COUNT.
\ No newline at end of file
