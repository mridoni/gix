@@ -0,0 +1,16 @@
+      *----------------------------------------------------------*
+      * SQLERRLG - common error-log record layout for the standard
+      * 500-SQLERROR / 600-NOT-FOUND error-handling skeleton. The
+      * caller's 500-SQLERROR paragraph moves its program-id and
+      * current operation/step name into SEL-PROGRAM-ID/SEL-OPERATION
+      * and copies the active SQLCA fields into SEL-SQLCODE/
+      * SEL-SQLSTATE/SEL-SQLERRM before writing SQL-ERROR-LOG-REC to
+      * its error-log report, so every batch job produces the same
+      * error-log shape regardless of which program failed.
+      *----------------------------------------------------------*
+       01  SQL-ERROR-LOG-REC.
+           05  SEL-PROGRAM-ID      PIC X(08).
+           05  SEL-OPERATION       PIC X(16).
+           05  SEL-SQLCODE         PIC S9(09).
+           05  SEL-SQLSTATE        PIC X(05).
+           05  SEL-SQLERRM         PIC X(70).
