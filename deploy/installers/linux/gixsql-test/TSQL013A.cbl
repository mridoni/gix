@@ -10,22 +10,26 @@
        OBJECT-COMPUTER. IBM-AT. 
        
        INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
+       FILE-CONTROL.
 
             SELECT PAYROLL-REGISTER-DATA
                 ASSIGN TO EXTERNAL DATAIN
                           ORGANIZATION IS LINE SEQUENTIAL.
-       
-       DATA DIVISION.  
+
+            SELECT PAYROLL-RECON-REPORT
+                ASSIGN TO EXTERNAL PAYRRPT
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
 
        FILE SECTION.
-      
+
        FD  PAYROLL-REGISTER-DATA
            LABEL RECORDS ARE OMITTED
            BLOCK CONTAINS 0 RECORDS
            RECORD CONTAINS 80 CHARACTERS
            DATA RECORD IS PAYROLL-REGISTER-RECORD.
-      
+
        01  PAYROLL-REGISTER-RECORD.
            03  PRR-DEPARTMENT-NUMBER   PIC 9(02).
            03  FILLER                  PIC X(01).
@@ -36,7 +40,14 @@
                05  FILLER              PIC X(01).
                05  PRR-EMPLOYEE-NAME   PIC X(20).
 
-       WORKING-STORAGE SECTION. 
+       FD  PAYROLL-RECON-REPORT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS PAYROLL-RECON-LINE.
+
+       01  PAYROLL-RECON-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
        
        EXEC SQL 
         INCLUDE EMPREC 
@@ -51,11 +62,23 @@
            01 FD-01       PIC X(64) VALUE 'FD-01'.
            01 MY-FD-01    PIC X(64) VALUE 'MY-FD-01'.
            
-           01 T1          PIC 9(3) VALUE 0.  
-       
-       EXEC SQL 
-            INCLUDE SQLCA 
-       END-EXEC. 
+           01 T1          PIC 9(3) VALUE 0.
+
+           01 PAYROLL-EOF-SW       PIC X VALUE 'N'.
+               88 PAYROLL-EOF      VALUE 'Y'.
+           01 PAYROLL-RECON-OPEN-SW PIC X VALUE 'N'.
+               88 PAYROLL-RECON-OPEN VALUE 'Y'.
+
+           01 WS-EMP-FULL-NAME     PIC X(20).
+           01 WS-EMP-DEPT-NUM      PIC X(04).
+           01 WS-PRR-DEPT-NUM      PIC X(04).
+           01 WS-PRR-DEPT-EDIT     PIC Z9.
+           01 WS-PRR-NOT-FOUND-SW  PIC X VALUE 'N'.
+               88 WS-PRR-NOT-FOUND VALUE 'Y'.
+
+       EXEC SQL
+            INCLUDE SQLCA
+       END-EXEC.
        
        PROCEDURE DIVISION. 
  
@@ -88,14 +111,21 @@
            END-IF.     
            DISPLAY 'SELECT SQLCODE: ' SQLCODE.
 
-           DISPLAY 'RES: ' T1.          
+           DISPLAY 'RES: ' T1.
            IF T1 = 1 THEN
                PERFORM HANDLE-MY-FD THRU HANDLE-MY-FD-EX
            END-IF.
 
+           PERFORM 150-RECONCILE-PAYROLL-REGISTER
+               THRU 150-RECONCILE-PAYROLL-REGISTER-EX.
+
            EXEC SQL CONNECT RESET END-EXEC.
 
-       100-EXIT. 
+           IF PAYROLL-RECON-OPEN
+               CLOSE PAYROLL-RECON-REPORT
+           END-IF.
+
+       100-EXIT.
              STOP RUN.
 
        HANDLE-MY-FD.
@@ -104,4 +134,113 @@
        HANDLE-MY-FD-EX.
            EXIT.
 
+      *----------------------------------------------------------*
+      * 150-RECONCILE-PAYROLL-REGISTER
+      * Reads the external payroll register extract (DATAIN) record
+      * by record and reconciles each entry against EMPTABLE: an
+      * employee number missing from EMPTABLE, or a department
+      * number or name that disagrees with EMPTABLE, is written to
+      * the PAYRRPT reconciliation report instead of just failing
+      * the job.
+      *----------------------------------------------------------*
+       150-RECONCILE-PAYROLL-REGISTER.
+           OPEN INPUT PAYROLL-REGISTER-DATA.
+
+           PERFORM 160-READ-PAYROLL-RECORD.
+
+           PERFORM UNTIL PAYROLL-EOF
+               PERFORM 170-RECONCILE-PAYROLL-RECORD
+               PERFORM 160-READ-PAYROLL-RECORD
+           END-PERFORM.
+
+           CLOSE PAYROLL-REGISTER-DATA.
+
+       150-RECONCILE-PAYROLL-REGISTER-EX.
+           EXIT.
+
+       160-READ-PAYROLL-RECORD.
+           READ PAYROLL-REGISTER-DATA
+               AT END
+                   SET PAYROLL-EOF TO TRUE
+           END-READ.
+
+       170-RECONCILE-PAYROLL-RECORD.
+           SET WS-PRR-NOT-FOUND TO FALSE
+
+           EXEC SQL
+               SELECT LNAME, FNAME, DEPT
+                   INTO :LNAME, :FNAME, :DEPT
+                   FROM EMPTABLE
+                   WHERE ENO = :PRR-EMPLOYEE-NO
+           END-EXEC
+
+           IF SQLCODE = 100
+               SET WS-PRR-NOT-FOUND TO TRUE
+               PERFORM 800-WRITE-PAYROLL-MISMATCH
+           ELSE
+               IF SQLCODE <> 0
+                   DISPLAY 'PAYROLL RECON LOOKUP SQLCODE: ' SQLCODE
+               ELSE
+                   MOVE DEPT TO WS-EMP-DEPT-NUM
+
+      *            EMPTABLE carries department codes as 'D' followed
+      *            by the department digits (see GENDATA1's GEN-DEPT),
+      *            while the payroll register carries the bare
+      *            department number, so the register value is
+      *            recast into the same 'D'-prefixed form before the
+      *            two are compared.
+                   MOVE PRR-DEPARTMENT-NUMBER TO WS-PRR-DEPT-EDIT
+                   MOVE SPACES TO WS-PRR-DEPT-NUM
+                   STRING 'D' DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-PRR-DEPT-EDIT)
+                              DELIMITED BY SIZE
+                       INTO WS-PRR-DEPT-NUM
+
+                   STRING FNAME DELIMITED BY SPACE
+                          ' ' DELIMITED BY SIZE
+                          LNAME DELIMITED BY SPACE
+                       INTO WS-EMP-FULL-NAME
+
+                   IF WS-EMP-DEPT-NUM <> WS-PRR-DEPT-NUM
+                       OR FUNCTION TRIM(WS-EMP-FULL-NAME) <>
+                          FUNCTION TRIM(PRR-EMPLOYEE-NAME)
+                       PERFORM 800-WRITE-PAYROLL-MISMATCH
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 800-WRITE-PAYROLL-MISMATCH
+      * Records one payroll-register/EMPTABLE discrepancy to the
+      * reconciliation report.
+      *----------------------------------------------------------*
+       800-WRITE-PAYROLL-MISMATCH.
+           IF NOT PAYROLL-RECON-OPEN
+               OPEN OUTPUT PAYROLL-RECON-REPORT
+               SET PAYROLL-RECON-OPEN TO TRUE
+           END-IF
+
+           IF WS-PRR-NOT-FOUND
+               STRING 'NOT FOUND IN EMPTABLE: ENO='
+                          DELIMITED BY SIZE
+                      PRR-EMPLOYEE-NO DELIMITED BY SIZE
+                      ' NAME=' DELIMITED BY SIZE
+                      PRR-EMPLOYEE-NAME DELIMITED BY SIZE
+                   INTO PAYROLL-RECON-LINE
+           ELSE
+               STRING 'MISMATCH ENO=' DELIMITED BY SIZE
+                      PRR-EMPLOYEE-NO DELIMITED BY SIZE
+                      ' REG-DEPT=' DELIMITED BY SIZE
+                      WS-PRR-DEPT-NUM DELIMITED BY SIZE
+                      ' EMP-DEPT=' DELIMITED BY SIZE
+                      WS-EMP-DEPT-NUM DELIMITED BY SIZE
+                      ' REG-NAME=' DELIMITED BY SIZE
+                      PRR-EMPLOYEE-NAME DELIMITED BY SIZE
+                      ' EMP-NAME=' DELIMITED BY SIZE
+                      WS-EMP-FULL-NAME DELIMITED BY SIZE
+                   INTO PAYROLL-RECON-LINE
+           END-IF
+
+           WRITE PAYROLL-RECON-LINE.
+
        200-END.
