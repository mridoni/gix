@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. SQLCONS1.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT CONSOLE-RESULT
+               ASSIGN TO EXTERNAL SQLCONSRPT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CONSOLE-RESULT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS CONSOLE-RESULT-LINE.
+
+       01  CONSOLE-RESULT-LINE      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------*
+      * SQLCONS1 runs one ad hoc statement, typed in via the
+      * SQLCONSOLE-STMT environment variable, against the same
+      * DATASRC/DBUSR/DBPWD a program under development would use -
+      * the batch stand-in for a "try it before you embed it" query
+      * console panel. Non-SELECT statements are PREPAREd and
+      * EXECUTEd (the same dynamic-SQL shape TSQL017C already uses
+      * for its named INSERT); the result, plus a ready-to-paste
+      * EXEC SQL block, is written to SQLCONSRPT. A SELECT can't be
+      * FETCHed generically (there's no host variable to receive an
+      * unknown column list at PREPARE time), so for a SELECT this
+      * only validates the statement with PREPARE and emits the
+      * DECLARE CURSOR boilerplate - the part of "tune it, then paste
+      * it in" that doesn't need a live result grid.
+      *----------------------------------------------------------*
+           01 DATASRC          PIC X(64).
+           01 DBUSR            PIC X(64).
+           01 DBPWD            PIC X(64).
+
+           01  S-SQLCOMMAND SQL TYPE IS VARCHAR(250).
+
+           01 WS-STMT-VERB      PIC X(10).
+           01 WS-ROWS-AFFECTED  PIC -(6)9.
+
+           01 RESULT-OPEN-SW    PIC X VALUE 'N'.
+               88 RESULT-OPEN   VALUE 'Y'.
+
+       EXEC SQL
+            INCLUDE SQLCA
+       END-EXEC.
+
+       EXEC SQL
+            INCLUDE SQLSTCON
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       000-CONNECT.
+           DISPLAY "DATASRC" UPON ENVIRONMENT-NAME.
+           ACCEPT DATASRC FROM ENVIRONMENT-VALUE.
+           DISPLAY "DATASRC_USR" UPON ENVIRONMENT-NAME.
+           ACCEPT DBUSR FROM ENVIRONMENT-VALUE.
+           DISPLAY "DATASRC_PWD" UPON ENVIRONMENT-NAME.
+           ACCEPT DBPWD FROM ENVIRONMENT-VALUE.
+
+           EXEC SQL
+              CONNECT TO :DATASRC USER :DBUSR USING :DBPWD
+           END-EXEC.
+
+           IF SQLSTATE <> SQLSTATE-SUCCESS
+              GO TO 100-EXIT
+           END-IF.
+
+       100-MAIN.
+           DISPLAY "SQLCONSOLE_STMT" UPON ENVIRONMENT-NAME.
+           ACCEPT S-SQLCOMMAND-ARR FROM ENVIRONMENT-VALUE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(S-SQLCOMMAND-ARR))
+             TO S-SQLCOMMAND-LEN.
+
+           MOVE SPACES TO WS-STMT-VERB
+           MOVE FUNCTION UPPER-CASE(S-SQLCOMMAND-ARR(1:6))
+             TO WS-STMT-VERB
+
+           EXEC SQL
+               PREPARE CONSOLE-STMT FROM :S-SQLCOMMAND
+           END-EXEC.
+
+           PERFORM 800-OPEN-RESULT-IF-NEEDED.
+
+           IF SQLSTATE <> SQLSTATE-SUCCESS
+               PERFORM 820-WRITE-PREPARE-FAILURE
+               GO TO 100-EXIT
+           END-IF.
+
+           IF WS-STMT-VERB(1:6) = 'SELECT'
+               PERFORM 850-WRITE-CURSOR-TEMPLATE
+           ELSE
+               EXEC SQL
+                   EXECUTE CONSOLE-STMT
+               END-EXEC
+               IF SQLSTATE = SQLSTATE-SUCCESS
+                   MOVE SQLERRD(3) TO WS-ROWS-AFFECTED
+                   PERFORM 840-WRITE-EXECUTE-RESULT
+               ELSE
+                   PERFORM 830-WRITE-EXECUTE-FAILURE
+               END-IF
+           END-IF.
+
+           EXEC SQL CONNECT RESET END-EXEC.
+
+       100-EXIT.
+           IF RESULT-OPEN
+               CLOSE CONSOLE-RESULT
+           END-IF
+           STOP RUN.
+
+       800-OPEN-RESULT-IF-NEEDED.
+           IF NOT RESULT-OPEN
+               OPEN OUTPUT CONSOLE-RESULT
+               SET RESULT-OPEN TO TRUE
+           END-IF.
+
+       820-WRITE-PREPARE-FAILURE.
+           MOVE SPACES TO CONSOLE-RESULT-LINE
+           STRING 'PREPARE FAILED SQLSTATE=' SQLSTATE DELIMITED BY SIZE
+                  ' ' SQLERRMC(1:SQLERRML) DELIMITED BY SIZE
+               INTO CONSOLE-RESULT-LINE
+           WRITE CONSOLE-RESULT-LINE.
+
+       830-WRITE-EXECUTE-FAILURE.
+           MOVE SPACES TO CONSOLE-RESULT-LINE
+           STRING 'EXECUTE FAILED SQLSTATE=' SQLSTATE DELIMITED BY SIZE
+                  ' ' SQLERRMC(1:SQLERRML) DELIMITED BY SIZE
+               INTO CONSOLE-RESULT-LINE
+           WRITE CONSOLE-RESULT-LINE.
+
+      *----------------------------------------------------------*
+      * 840-WRITE-EXECUTE-RESULT
+      * Reports how many rows the statement affected, plus the exact
+      * EXEC SQL block to paste into a program once the statement has
+      * been tuned and verified here.
+      *----------------------------------------------------------*
+       840-WRITE-EXECUTE-RESULT.
+           MOVE SPACES TO CONSOLE-RESULT-LINE
+           STRING 'OK, ROWS AFFECTED: ' DELIMITED BY SIZE
+                  WS-ROWS-AFFECTED DELIMITED BY SIZE
+               INTO CONSOLE-RESULT-LINE
+           WRITE CONSOLE-RESULT-LINE
+
+           MOVE SPACES TO CONSOLE-RESULT-LINE
+           MOVE 'EXEC SQL' TO CONSOLE-RESULT-LINE
+           WRITE CONSOLE-RESULT-LINE
+
+           MOVE SPACES TO CONSOLE-RESULT-LINE
+           STRING '     ' DELIMITED BY SIZE
+                  FUNCTION TRIM(S-SQLCOMMAND-ARR) DELIMITED BY SIZE
+               INTO CONSOLE-RESULT-LINE
+           WRITE CONSOLE-RESULT-LINE
+
+           MOVE SPACES TO CONSOLE-RESULT-LINE
+           MOVE 'END-EXEC.' TO CONSOLE-RESULT-LINE
+           WRITE CONSOLE-RESULT-LINE.
+
+      *----------------------------------------------------------*
+      * 850-WRITE-CURSOR-TEMPLATE
+      * The SELECT PREPAREd cleanly, so emit the DECLARE CURSOR
+      * boilerplate ready to paste in, plus the INTO host-variable
+      * list the author still has to fill in by hand.
+      *----------------------------------------------------------*
+       850-WRITE-CURSOR-TEMPLATE.
+           MOVE SPACES TO CONSOLE-RESULT-LINE
+           MOVE 'OK, STATEMENT VALID. PASTE AS:' TO CONSOLE-RESULT-LINE
+           WRITE CONSOLE-RESULT-LINE
+
+           MOVE SPACES TO CONSOLE-RESULT-LINE
+           MOVE 'EXEC SQL' TO CONSOLE-RESULT-LINE
+           WRITE CONSOLE-RESULT-LINE
+
+           MOVE SPACES TO CONSOLE-RESULT-LINE
+           MOVE '    DECLARE CONSOLE-CRSR CURSOR FOR' TO
+               CONSOLE-RESULT-LINE
+           WRITE CONSOLE-RESULT-LINE
+
+           MOVE SPACES TO CONSOLE-RESULT-LINE
+           STRING '        ' DELIMITED BY SIZE
+                  FUNCTION TRIM(S-SQLCOMMAND-ARR) DELIMITED BY SIZE
+               INTO CONSOLE-RESULT-LINE
+           WRITE CONSOLE-RESULT-LINE
+
+           MOVE SPACES TO CONSOLE-RESULT-LINE
+           MOVE 'END-EXEC.' TO CONSOLE-RESULT-LINE
+           WRITE CONSOLE-RESULT-LINE
+
+           MOVE SPACES TO CONSOLE-RESULT-LINE
+           MOVE '(add OPEN/FETCH INTO your host variables to use it)'
+               TO CONSOLE-RESULT-LINE
+           WRITE CONSOLE-RESULT-LINE.
