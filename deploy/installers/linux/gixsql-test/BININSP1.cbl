@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. BININSP1.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT BYTE-DUMP
+               ASSIGN TO EXTERNAL BYTEDUMP
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BYTE-INSPECT-REPORT
+               ASSIGN TO EXTERNAL BYTEINSPRPT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  BYTE-DUMP
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS BYTE-DUMP-LINE.
+
+       01  BYTE-DUMP-LINE          PIC X(80).
+
+       FD  BYTE-INSPECT-REPORT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS BYTE-INSPECT-LINE.
+
+       01  BYTE-INSPECT-LINE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------*
+      * BYTEDUMP is a flat capture of the VARBINARY/BINARY/COMP-5
+      * host-variable bytes a run produced, one byte per line:
+      *
+      *   cols  1-30  host variable name
+      *   cols 31-34  zero-based byte offset within the variable
+      *   col     35  the raw byte itself
+      *
+      * so a test run (or a debugger session dumping a watched
+      * variable) can write out VBFLD-ARR, one byte at a time, and
+      * have this utility turn the whole capture into a hex/decimal
+      * byte-by-byte report without anyone hand-deriving the
+      * SDIGIT/NDIGIT REDEFINES trick at the keyboard. BYTEINSP.cpy
+      * supplies the same REDEFINES shape used here to the host
+      * programs that produce the capture.
+      *----------------------------------------------------------*
+           01 DUMP-EOF-SW          PIC X VALUE 'N'.
+               88 DUMP-EOF         VALUE 'Y'.
+
+           01 WS-FIELD-NAME        PIC X(30).
+           01 WS-BYTE-OFFSET       PIC 9(4).
+           01 WS-RAW-BYTE          PIC X(1).
+
+           COPY BYTEINSP.
+
+           01 HEX-DIGITS           PIC X(16) VALUE '0123456789ABCDEF'.
+           01 HEX-HIGH-NIBBLE      PIC 9(4).
+           01 HEX-LOW-NIBBLE       PIC 9(4).
+           01 WS-HEX-PAIR          PIC X(2).
+           01 WS-DEC-VALUE         PIC 999.
+
+           01 BYTE-COUNT           PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           OPEN INPUT BYTE-DUMP
+           OPEN OUTPUT BYTE-INSPECT-REPORT
+
+           PERFORM 100-READ-DUMP-LINE.
+
+           PERFORM UNTIL DUMP-EOF
+               PERFORM 200-INSPECT-BYTE
+               PERFORM 100-READ-DUMP-LINE
+           END-PERFORM.
+
+           PERFORM 900-WRITE-SUMMARY.
+
+           CLOSE BYTE-DUMP.
+           CLOSE BYTE-INSPECT-REPORT.
+
+           STOP RUN.
+
+       100-READ-DUMP-LINE.
+           READ BYTE-DUMP
+               AT END
+                   SET DUMP-EOF TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------*
+      * 200-INSPECT-BYTE
+      * Decodes one BYTEDUMP line and writes its hex and decimal
+      * value to the report, using the same LOW-VALUES-high-byte
+      * trick the host programs use to read a single byte back out
+      * of a REDEFINES.
+      *----------------------------------------------------------*
+       200-INSPECT-BYTE.
+           IF BYTE-DUMP-LINE NOT = SPACES
+               MOVE BYTE-DUMP-LINE(1:30)  TO WS-FIELD-NAME
+               MOVE BYTE-DUMP-LINE(31:4)  TO WS-BYTE-OFFSET
+               MOVE BYTE-DUMP-LINE(35:1)  TO WS-RAW-BYTE
+
+               MOVE LOW-VALUES TO INSP-HIGH-BYTE
+               MOVE WS-RAW-BYTE TO INSP-LOW-BYTE
+
+               PERFORM 300-BUILD-HEX-PAIR
+
+               MOVE INSP-VALUE TO WS-DEC-VALUE
+
+               ADD 1 TO BYTE-COUNT
+
+               MOVE SPACES TO BYTE-INSPECT-LINE
+               STRING FUNCTION TRIM(WS-FIELD-NAME) DELIMITED BY SIZE
+                      ' OFFSET ' DELIMITED BY SIZE
+                      WS-BYTE-OFFSET DELIMITED BY SIZE
+                      ' HEX ' DELIMITED BY SIZE
+                      WS-HEX-PAIR DELIMITED BY SIZE
+                      ' DEC ' DELIMITED BY SIZE
+                      WS-DEC-VALUE DELIMITED BY SIZE
+                   INTO BYTE-INSPECT-LINE
+               WRITE BYTE-INSPECT-LINE
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 300-BUILD-HEX-PAIR
+      * Derives the two hex digits for INSP-VALUE (0-255) from the
+      * decimal value already exposed by the REDEFINES - no HEX-OF
+      * style intrinsic is relied on, just ordinary arithmetic.
+      *----------------------------------------------------------*
+       300-BUILD-HEX-PAIR.
+           DIVIDE INSP-VALUE BY 16 GIVING HEX-HIGH-NIBBLE
+               REMAINDER HEX-LOW-NIBBLE
+
+           MOVE HEX-DIGITS(HEX-HIGH-NIBBLE + 1:1) TO WS-HEX-PAIR(1:1)
+           MOVE HEX-DIGITS(HEX-LOW-NIBBLE + 1:1)  TO WS-HEX-PAIR(2:1).
+
+       900-WRITE-SUMMARY.
+           MOVE SPACES TO BYTE-INSPECT-LINE
+           STRING 'BYTES INSPECTED: ' DELIMITED BY SIZE
+                  BYTE-COUNT DELIMITED BY SIZE
+               INTO BYTE-INSPECT-LINE
+           WRITE BYTE-INSPECT-LINE.
