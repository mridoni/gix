@@ -0,0 +1,338 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. WRAPGEN1.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT JOB-DEFINITION
+               ASSIGN TO EXTERNAL JOBDEF
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ENV-VALUES
+               ASSIGN TO EXTERNAL ENVVALS
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WRAPPER-SCRIPT
+               ASSIGN TO EXTERNAL WRAPOUT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  JOB-DEFINITION
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 200 CHARACTERS
+           DATA RECORD IS JOB-DEFINITION-LINE.
+
+       01  JOB-DEFINITION-LINE      PIC X(200).
+
+       FD  ENV-VALUES
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 200 CHARACTERS
+           DATA RECORD IS ENV-VALUES-LINE.
+
+       01  ENV-VALUES-LINE          PIC X(200).
+
+       FD  WRAPPER-SCRIPT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 200 CHARACTERS
+           DATA RECORD IS WRAPPER-SCRIPT-LINE.
+
+       01  WRAPPER-SCRIPT-LINE      PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------*
+      * Emits a per-environment shell wrapper that sets the
+      * DATASRC/DATASRC_USR/DATASRC_PWD variables a job's 000-
+      * CONNECT paragraph expects before it starts - DATASRC for a
+      * single connection, DATASRCn/DATASRC_USRn/DATASRC_PWDn per
+      * named connection for jobs like TSQL003A that hold more than
+      * one open at once (the AT :DBS style).
+      *
+      * JOBDEF names the program and which connections it needs:
+      *   PROGRAM=TSQL003A
+      *   CONN=1
+      *   CONN=2
+      * (a single-connection job just says CONN=DEFAULT, which maps
+      * straight to DATASRC/DATASRC_USR/DATASRC_PWD with no suffix).
+      *
+      * ENVVALS carries the actual values per environment/connection:
+      *   ENV=DEV CONN=1 DATASRC=devdb1 DATASRC_USR=devusr1
+      *       DATASRC_PWD=devpwd1
+      *
+      * WRAPGEN_ENV picks which environment (DEV/TEST/PROD, or
+      * whatever the shop names them) to generate for. A connection
+      * named in JOBDEF with no matching ENVVALS row for the chosen
+      * environment is reported, not silently skipped, so a missing
+      * value is caught before the wrapper ships.
+      *----------------------------------------------------------*
+           01 TARGET-ENV-NAME      PIC X(10).
+
+           01 JOBDEF-EOF-SW        PIC X VALUE 'N'.
+               88 JOBDEF-EOF       VALUE 'Y'.
+           01 ENVVALS-EOF-SW       PIC X VALUE 'N'.
+               88 ENVVALS-EOF      VALUE 'Y'.
+
+           01 JOB-PROGRAM-NAME     PIC X(30) VALUE SPACES.
+
+           01 CONN-COUNT           PIC 9(3) VALUE 0.
+           01 CONN-IDX             PIC 9(3).
+           01 CONN-TABLE.
+               05 CONN-NAME OCCURS 20 TIMES PIC X(10).
+
+           01 ENV-COUNT            PIC 9(4) VALUE 0.
+           01 ENV-IDX              PIC 9(4).
+           01 ENV-TABLE.
+               05 ENV-ENTRY OCCURS 200 TIMES.
+                   10 EV-ENV-NAME      PIC X(10).
+                   10 EV-CONN-NAME     PIC X(10).
+                   10 EV-DATASRC       PIC X(64).
+                   10 EV-USR           PIC X(64).
+                   10 EV-PWD           PIC X(64).
+
+      *    generic "KEY=VALUE KEY=VALUE ..." line-parsing work area,
+      *    shared by both JOBDEF and ENVVALS since they use the same
+      *    token style with different key sets.
+           01 WS-TOKEN-COUNT       PIC 9(3).
+           01 KV-IDX                PIC 9(3).
+           01 KV-TOKEN-TABLE.
+               05 KV-TOKEN OCCURS 8 TIMES PIC X(80).
+           01 KV-KEY                PIC X(20).
+           01 KV-VALUE               PIC X(64).
+
+           01 LINE-PROGRAM          PIC X(30).
+           01 LINE-CONN             PIC X(10).
+           01 LINE-ENV              PIC X(10).
+           01 LINE-DATASRC          PIC X(64).
+           01 LINE-USR              PIC X(64).
+           01 LINE-PWD              PIC X(64).
+
+           01 ENV-MATCH-SW          PIC X VALUE 'N'.
+               88 ENV-MATCH-FOUND   VALUE 'Y'.
+           01 ENV-MATCH-IDX         PIC 9(4).
+
+           01 WS-SUFFIX             PIC X(10).
+           01 WS-PARSE-LINE         PIC X(200).
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           DISPLAY 'WRAPGEN_ENV' UPON ENVIRONMENT-NAME.
+           ACCEPT TARGET-ENV-NAME FROM ENVIRONMENT-VALUE.
+
+           OPEN INPUT JOB-DEFINITION
+           PERFORM 100-READ-JOB-LINE.
+           PERFORM UNTIL JOBDEF-EOF
+               PERFORM 200-PARSE-JOB-LINE
+               PERFORM 100-READ-JOB-LINE
+           END-PERFORM.
+           CLOSE JOB-DEFINITION.
+
+           OPEN INPUT ENV-VALUES
+           PERFORM 300-READ-ENV-LINE.
+           PERFORM UNTIL ENVVALS-EOF
+               PERFORM 400-PARSE-ENV-LINE
+               PERFORM 300-READ-ENV-LINE
+           END-PERFORM.
+           CLOSE ENV-VALUES.
+
+           OPEN OUTPUT WRAPPER-SCRIPT
+           PERFORM 500-WRITE-WRAPPER-HEADER
+           PERFORM VARYING CONN-IDX FROM 1 BY 1
+                   UNTIL CONN-IDX > CONN-COUNT
+               PERFORM 600-EMIT-CONNECTION
+           END-PERFORM
+           PERFORM 700-WRITE-WRAPPER-TRAILER
+           CLOSE WRAPPER-SCRIPT.
+
+           STOP RUN.
+
+       100-READ-JOB-LINE.
+           READ JOB-DEFINITION
+               AT END
+                   SET JOBDEF-EOF TO TRUE
+           END-READ.
+
+       200-PARSE-JOB-LINE.
+           IF FUNCTION TRIM(JOB-DEFINITION-LINE) NOT = SPACES
+               MOVE JOB-DEFINITION-LINE TO WS-PARSE-LINE
+               PERFORM 160-TOKENIZE-AND-EXTRACT
+               IF LINE-PROGRAM NOT = SPACES
+                   MOVE LINE-PROGRAM TO JOB-PROGRAM-NAME
+               END-IF
+               IF LINE-CONN NOT = SPACES
+                   ADD 1 TO CONN-COUNT
+                   MOVE LINE-CONN TO CONN-NAME(CONN-COUNT)
+               END-IF
+           END-IF.
+
+       300-READ-ENV-LINE.
+           READ ENV-VALUES
+               AT END
+                   SET ENVVALS-EOF TO TRUE
+           END-READ.
+
+       400-PARSE-ENV-LINE.
+           IF FUNCTION TRIM(ENV-VALUES-LINE) NOT = SPACES
+               MOVE ENV-VALUES-LINE TO WS-PARSE-LINE
+               PERFORM 160-TOKENIZE-AND-EXTRACT
+               IF LINE-ENV NOT = SPACES AND LINE-CONN NOT = SPACES
+                   ADD 1 TO ENV-COUNT
+                   MOVE LINE-ENV     TO EV-ENV-NAME(ENV-COUNT)
+                   MOVE LINE-CONN    TO EV-CONN-NAME(ENV-COUNT)
+                   MOVE LINE-DATASRC TO EV-DATASRC(ENV-COUNT)
+                   MOVE LINE-USR     TO EV-USR(ENV-COUNT)
+                   MOVE LINE-PWD     TO EV-PWD(ENV-COUNT)
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 160-TOKENIZE-AND-EXTRACT
+      * Splits WS-PARSE-LINE into up to 8 space-delimited KEY=VALUE
+      * tokens and copies each recognized key's value into the
+      * matching LINE-* field. Unset fields are left as SPACES by
+      * the caller clearing them first.
+      *----------------------------------------------------------*
+       160-TOKENIZE-AND-EXTRACT.
+           MOVE SPACES TO LINE-PROGRAM LINE-CONN LINE-ENV
+                          LINE-DATASRC LINE-USR LINE-PWD
+           MOVE 0 TO WS-TOKEN-COUNT
+           MOVE SPACES TO KV-TOKEN-TABLE
+
+           UNSTRING WS-PARSE-LINE DELIMITED BY ALL SPACE
+               INTO KV-TOKEN(1) KV-TOKEN(2) KV-TOKEN(3) KV-TOKEN(4)
+                    KV-TOKEN(5) KV-TOKEN(6) KV-TOKEN(7) KV-TOKEN(8)
+               TALLYING IN WS-TOKEN-COUNT
+
+           PERFORM VARYING KV-IDX FROM 1 BY 1
+                   UNTIL KV-IDX > WS-TOKEN-COUNT
+               PERFORM 170-EXTRACT-ONE-TOKEN
+           END-PERFORM.
+
+      *----------------------------------------------------------*
+      * 170-EXTRACT-ONE-TOKEN
+      * Splits one KEY=VALUE token and files the value under the
+      * matching LINE-* field.
+      *----------------------------------------------------------*
+       170-EXTRACT-ONE-TOKEN.
+           MOVE SPACES TO KV-KEY KV-VALUE
+           UNSTRING KV-TOKEN(KV-IDX) DELIMITED BY '='
+               INTO KV-KEY, KV-VALUE
+
+           EVALUATE FUNCTION TRIM(KV-KEY)
+               WHEN 'PROGRAM'
+                   MOVE KV-VALUE TO LINE-PROGRAM
+               WHEN 'CONN'
+                   MOVE KV-VALUE TO LINE-CONN
+               WHEN 'ENV'
+                   MOVE KV-VALUE TO LINE-ENV
+               WHEN 'DATASRC'
+                   MOVE KV-VALUE TO LINE-DATASRC
+               WHEN 'DATASRC_USR'
+                   MOVE KV-VALUE TO LINE-USR
+               WHEN 'DATASRC_PWD'
+                   MOVE KV-VALUE TO LINE-PWD
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       500-WRITE-WRAPPER-HEADER.
+           MOVE SPACES TO WRAPPER-SCRIPT-LINE
+           MOVE '#!/bin/sh' TO WRAPPER-SCRIPT-LINE
+           WRITE WRAPPER-SCRIPT-LINE
+
+           MOVE SPACES TO WRAPPER-SCRIPT-LINE
+           STRING '# connection wrapper for '
+                      DELIMITED BY SIZE
+                  FUNCTION TRIM(JOB-PROGRAM-NAME) DELIMITED BY SIZE
+                  ' - environment ' DELIMITED BY SIZE
+                  FUNCTION TRIM(TARGET-ENV-NAME) DELIMITED BY SIZE
+               INTO WRAPPER-SCRIPT-LINE
+           WRITE WRAPPER-SCRIPT-LINE.
+
+      *----------------------------------------------------------*
+      * 600-EMIT-CONNECTION
+      * Looks up the current connection's value row for the target
+      * environment and emits its three export statements, or an
+      * error comment (and no export at all) when no matching row
+      * exists - a missing value should stop the promotion, not
+      * silently ship a wrapper with a blank credential.
+      *----------------------------------------------------------*
+       600-EMIT-CONNECTION.
+           SET ENV-MATCH-SW TO 'N'
+           PERFORM VARYING ENV-IDX FROM 1 BY 1
+                   UNTIL ENV-IDX > ENV-COUNT
+               IF EV-ENV-NAME(ENV-IDX) = TARGET-ENV-NAME
+                       AND EV-CONN-NAME(ENV-IDX) = CONN-NAME(CONN-IDX)
+                   SET ENV-MATCH-FOUND TO TRUE
+                   MOVE ENV-IDX TO ENV-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF ENV-MATCH-FOUND
+               IF FUNCTION TRIM(CONN-NAME(CONN-IDX)) = 'DEFAULT'
+                   MOVE SPACES TO WS-SUFFIX
+               ELSE
+                   MOVE FUNCTION TRIM(CONN-NAME(CONN-IDX))
+                       TO WS-SUFFIX
+               END-IF
+
+               PERFORM 650-WRITE-EXPORT-LINE
+           ELSE
+               MOVE SPACES TO WRAPPER-SCRIPT-LINE
+               STRING '# ERROR: no ' DELIMITED BY SIZE
+                      FUNCTION TRIM(TARGET-ENV-NAME) DELIMITED BY SIZE
+                      ' value for connection ' DELIMITED BY SIZE
+                      FUNCTION TRIM(CONN-NAME(CONN-IDX))
+                          DELIMITED BY SIZE
+                   INTO WRAPPER-SCRIPT-LINE
+               WRITE WRAPPER-SCRIPT-LINE
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 650-WRITE-EXPORT-LINE
+      * Writes the DATASRC/DATASRC_USR/DATASRC_PWD export triple for
+      * the matched connection, with WS-SUFFIX appended to each
+      * variable name (empty for the DEFAULT connection).
+      *----------------------------------------------------------*
+       650-WRITE-EXPORT-LINE.
+           MOVE SPACES TO WRAPPER-SCRIPT-LINE
+           STRING 'export DATASRC' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SUFFIX) DELIMITED BY SIZE
+                  '=' DELIMITED BY SIZE
+                  FUNCTION TRIM(EV-DATASRC(ENV-MATCH-IDX))
+                      DELIMITED BY SIZE
+               INTO WRAPPER-SCRIPT-LINE
+           WRITE WRAPPER-SCRIPT-LINE
+
+           MOVE SPACES TO WRAPPER-SCRIPT-LINE
+           STRING 'export DATASRC_USR' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SUFFIX) DELIMITED BY SIZE
+                  '=' DELIMITED BY SIZE
+                  FUNCTION TRIM(EV-USR(ENV-MATCH-IDX))
+                      DELIMITED BY SIZE
+               INTO WRAPPER-SCRIPT-LINE
+           WRITE WRAPPER-SCRIPT-LINE
+
+           MOVE SPACES TO WRAPPER-SCRIPT-LINE
+           STRING 'export DATASRC_PWD' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SUFFIX) DELIMITED BY SIZE
+                  '=' DELIMITED BY SIZE
+                  FUNCTION TRIM(EV-PWD(ENV-MATCH-IDX))
+                      DELIMITED BY SIZE
+               INTO WRAPPER-SCRIPT-LINE
+           WRITE WRAPPER-SCRIPT-LINE.
+
+       700-WRITE-WRAPPER-TRAILER.
+           MOVE SPACES TO WRAPPER-SCRIPT-LINE
+           STRING 'exec ' DELIMITED BY SIZE
+                  FUNCTION TRIM(JOB-PROGRAM-NAME) DELIMITED BY SIZE
+                  ' "$@"' DELIMITED BY SIZE
+               INTO WRAPPER-SCRIPT-LINE
+           WRITE WRAPPER-SCRIPT-LINE.
