@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. TYPECHK1.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT SOURCE-LISTING
+               ASSIGN TO EXTERNAL SRCLIST
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TYPEDEF-CHECK-REPORT
+               ASSIGN TO EXTERNAL TYPECHKRPT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SOURCE-LISTING
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SOURCE-LISTING-LINE.
+
+       01  SOURCE-LISTING-LINE     PIC X(80).
+
+       FD  TYPEDEF-CHECK-REPORT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS TYPEDEF-CHECK-LINE.
+
+       01  TYPEDEF-CHECK-LINE      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------*
+      * The source listing is a concatenation of multiple COBOL
+      * members built by the JCL step that feeds SRCLIST, with a
+      * banner line of the form "*SOURCE: <member-name>" ahead of
+      * each member's text, so TYPEDEF declarations found later in
+      * the listing can be attributed back to the program that
+      * declared them.
+      *----------------------------------------------------------*
+           01 SRC-EOF-SW           PIC X VALUE 'N'.
+               88 SRC-EOF          VALUE 'Y'.
+
+           01 WS-CURRENT-SOURCE    PIC X(30) VALUE SPACES.
+           01 WS-TRIMMED-LINE      PIC X(80).
+           01 WS-LEVEL-TOKEN       PIC X(04).
+           01 WS-NAME-TOKEN        PIC X(30).
+
+           01 TYPEDEF-COUNT        PIC 9(4) VALUE 0.
+           01 TYPEDEF-IDX          PIC 9(4).
+           01 TYPEDEF-TABLE.
+               05 TYPEDEF-ENTRY OCCURS 200 TIMES
+                       INDEXED BY TYPEDEF-TAB-IDX.
+                   10 TD-NAME          PIC X(30).
+                   10 TD-SIGNATURE     PIC X(80).
+                   10 TD-SOURCE        PIC X(30).
+
+           01 TYPEDEF-MATCH-SW     PIC X VALUE 'N'.
+               88 TYPEDEF-MATCH-FOUND VALUE 'Y'.
+           01 TYPEDEF-MATCH-IDX    PIC 9(4).
+
+           01 MISMATCH-COUNT       PIC 9(4) VALUE 0.
+
+           01 WS-TYPEDEF-TALLY     PIC 9(4).
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           OPEN INPUT SOURCE-LISTING
+           OPEN OUTPUT TYPEDEF-CHECK-REPORT
+
+           PERFORM 100-READ-SOURCE-LINE.
+
+           PERFORM UNTIL SRC-EOF
+               PERFORM 200-PROCESS-SOURCE-LINE
+               PERFORM 100-READ-SOURCE-LINE
+           END-PERFORM.
+
+           PERFORM 900-WRITE-SUMMARY.
+
+           CLOSE SOURCE-LISTING.
+           CLOSE TYPEDEF-CHECK-REPORT.
+
+           STOP RUN.
+
+       100-READ-SOURCE-LINE.
+           READ SOURCE-LISTING
+               AT END
+                   SET SRC-EOF TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------*
+      * 200-PROCESS-SOURCE-LINE
+      * Tracks which member the current line came from, and hands
+      * any "IS TYPEDEF" declaration line off to 300-CHECK-TYPEDEF.
+      *----------------------------------------------------------*
+       200-PROCESS-SOURCE-LINE.
+           MOVE FUNCTION TRIM(SOURCE-LISTING-LINE) TO WS-TRIMMED-LINE
+
+           IF WS-TRIMMED-LINE(1:8) = '*SOURCE:'
+               MOVE WS-TRIMMED-LINE(10:30) TO WS-CURRENT-SOURCE
+           ELSE
+               IF WS-TRIMMED-LINE(1:1) NOT = '*'
+                   AND SOURCE-LISTING-LINE <> SPACES
+                   PERFORM 250-FIND-TYPEDEF-TOKEN
+               END-IF
+           END-IF.
+
+       250-FIND-TYPEDEF-TOKEN.
+           MOVE 0 TO WS-TYPEDEF-TALLY
+           INSPECT FUNCTION UPPER-CASE(WS-TRIMMED-LINE)
+               TALLYING WS-TYPEDEF-TALLY FOR ALL 'IS TYPEDEF'
+
+           IF WS-TYPEDEF-TALLY > 0
+               PERFORM 300-CHECK-TYPEDEF
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 300-CHECK-TYPEDEF
+      * Extracts the typedef's data name (second token on the
+      * declaration line) and compares the full declaration line
+      * against any prior sighting of the same name from a
+      * different source member.
+      *----------------------------------------------------------*
+       300-CHECK-TYPEDEF.
+           UNSTRING WS-TRIMMED-LINE DELIMITED BY SPACE
+               INTO WS-LEVEL-TOKEN, WS-NAME-TOKEN
+
+           MOVE 'N' TO TYPEDEF-MATCH-SW
+           PERFORM VARYING TYPEDEF-IDX FROM 1 BY 1
+                   UNTIL TYPEDEF-IDX > TYPEDEF-COUNT
+               IF TD-NAME(TYPEDEF-IDX) = WS-NAME-TOKEN
+                   SET TYPEDEF-MATCH-FOUND TO TRUE
+                   MOVE TYPEDEF-IDX TO TYPEDEF-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF NOT TYPEDEF-MATCH-FOUND
+               ADD 1 TO TYPEDEF-COUNT
+               MOVE WS-NAME-TOKEN TO TD-NAME(TYPEDEF-COUNT)
+               MOVE WS-TRIMMED-LINE TO TD-SIGNATURE(TYPEDEF-COUNT)
+               MOVE WS-CURRENT-SOURCE TO TD-SOURCE(TYPEDEF-COUNT)
+           ELSE
+               IF TD-SIGNATURE(TYPEDEF-MATCH-IDX) NOT = WS-TRIMMED-LINE
+                   ADD 1 TO MISMATCH-COUNT
+                   PERFORM 350-WRITE-MISMATCH
+               END-IF
+           END-IF.
+
+       350-WRITE-MISMATCH.
+           MOVE SPACES TO TYPEDEF-CHECK-LINE
+           STRING 'TYPEDEF MISMATCH: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NAME-TOKEN) DELIMITED BY SIZE
+                  ' FIRST SEEN IN ' DELIMITED BY SIZE
+                  FUNCTION TRIM(TD-SOURCE(TYPEDEF-MATCH-IDX))
+                      DELIMITED BY SIZE
+                  ', DIFFERS IN ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CURRENT-SOURCE) DELIMITED BY SIZE
+               INTO TYPEDEF-CHECK-LINE
+           WRITE TYPEDEF-CHECK-LINE.
+
+       900-WRITE-SUMMARY.
+           MOVE SPACES TO TYPEDEF-CHECK-LINE
+           STRING 'TYPEDEFS SEEN: ' DELIMITED BY SIZE
+                  TYPEDEF-COUNT DELIMITED BY SIZE
+                  '  MISMATCHES: ' DELIMITED BY SIZE
+                  MISMATCH-COUNT DELIMITED BY SIZE
+               INTO TYPEDEF-CHECK-LINE
+           WRITE TYPEDEF-CHECK-LINE.
