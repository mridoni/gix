@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DRIFT1.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT SOURCE-LISTING
+               ASSIGN TO EXTERNAL SRCLIST
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DRIFT-REPORT
+               ASSIGN TO EXTERNAL DRIFTRPT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SOURCE-LISTING
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SOURCE-LISTING-LINE.
+
+       01  SOURCE-LISTING-LINE     PIC X(80).
+
+       FD  DRIFT-REPORT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS DRIFT-REPORT-LINE.
+
+       01  DRIFT-REPORT-LINE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------*
+      * SRCLIST is the same multi-member concatenated listing
+      * TYPECHK1/BRKMAP1 read ("*SOURCE: <path>" banners ahead of
+      * each member's text, one member per source path so the same
+      * PROGRAM-ID can appear more than once if it has been copied
+      * to several directories). This utility tracks, per member, a
+      * cheap line-count-plus-length-checksum signature, groups
+      * members by PROGRAM-ID, and flags any PROGRAM-ID whose
+      * members don't all carry the same signature - i.e. the same
+      * logical program has diverged between the source paths that
+      * carry it.
+      *----------------------------------------------------------*
+           01 SRC-EOF-SW           PIC X VALUE 'N'.
+               88 SRC-EOF          VALUE 'Y'.
+
+           01 WS-CURRENT-SOURCE    PIC X(30) VALUE SPACES.
+           01 WS-CURRENT-PROGID    PIC X(30) VALUE SPACES.
+           01 WS-TRIMMED-LINE      PIC X(80).
+           01 WS-TOKEN-1           PIC X(30).
+           01 WS-TOKEN-2           PIC X(30).
+
+           01 MEMBER-SEEN-SW       PIC X VALUE 'N'.
+               88 MEMBER-SEEN      VALUE 'Y'.
+
+           01 WS-LINE-COUNT        PIC 9(6) VALUE 0.
+           01 WS-CHECKSUM          PIC 9(9) VALUE 0.
+           01 WS-LINE-LEN          PIC 9(4).
+
+           01 PROGID-COUNT         PIC 9(4) VALUE 0.
+           01 PROGID-IDX           PIC 9(4).
+           01 PROGID-TABLE.
+               05 PROGID-ENTRY OCCURS 200 TIMES
+                       INDEXED BY PROGID-TAB-IDX.
+                   10 PG-PROGRAM-ID    PIC X(30).
+                   10 PG-SOURCE        PIC X(30).
+                   10 PG-LINE-COUNT    PIC 9(6).
+                   10 PG-CHECKSUM      PIC 9(9).
+                   10 PG-DRIFTED-SW    PIC X.
+                       88 PG-DRIFTED   VALUE 'Y'.
+
+           01 PROGID-MATCH-SW      PIC X VALUE 'N'.
+               88 PROGID-MATCH-FOUND VALUE 'Y'.
+           01 PROGID-MATCH-IDX     PIC 9(4).
+
+           01 DRIFT-COUNT          PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           OPEN INPUT SOURCE-LISTING
+           OPEN OUTPUT DRIFT-REPORT
+
+           PERFORM 100-READ-SOURCE-LINE.
+
+           PERFORM UNTIL SRC-EOF
+               PERFORM 200-PROCESS-SOURCE-LINE
+               PERFORM 100-READ-SOURCE-LINE
+           END-PERFORM.
+
+           IF MEMBER-SEEN
+               PERFORM 400-CHECK-MEMBER-DRIFT
+           END-IF.
+
+           PERFORM 900-WRITE-SUMMARY.
+
+           CLOSE SOURCE-LISTING.
+           CLOSE DRIFT-REPORT.
+
+           STOP RUN.
+
+       100-READ-SOURCE-LINE.
+           READ SOURCE-LISTING
+               AT END
+                   SET SRC-EOF TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------*
+      * 200-PROCESS-SOURCE-LINE
+      * On a new "*SOURCE:" banner, closes out the member just
+      * finished (if any) before starting to track the new one.
+      * Every other line feeds the running signature for the member
+      * currently in progress.
+      *----------------------------------------------------------*
+       200-PROCESS-SOURCE-LINE.
+           MOVE FUNCTION TRIM(SOURCE-LISTING-LINE) TO WS-TRIMMED-LINE
+
+           IF WS-TRIMMED-LINE(1:8) = '*SOURCE:'
+               IF MEMBER-SEEN
+                   PERFORM 400-CHECK-MEMBER-DRIFT
+               END-IF
+               MOVE WS-TRIMMED-LINE(10:30) TO WS-CURRENT-SOURCE
+               MOVE SPACES TO WS-CURRENT-PROGID
+               MOVE 0 TO WS-LINE-COUNT
+               MOVE 0 TO WS-CHECKSUM
+               SET MEMBER-SEEN TO TRUE
+           ELSE
+               ADD 1 TO WS-LINE-COUNT
+               IF WS-TRIMMED-LINE NOT = SPACES
+                   MOVE FUNCTION LENGTH(WS-TRIMMED-LINE) TO WS-LINE-LEN
+                   ADD WS-LINE-LEN TO WS-CHECKSUM
+               END-IF
+               PERFORM 300-CHECK-FOR-PROGRAM-ID
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 300-CHECK-FOR-PROGRAM-ID
+      * Captures the member's PROGRAM-ID name the first time the
+      * "PROGRAM-ID." header line is seen.
+      *----------------------------------------------------------*
+       300-CHECK-FOR-PROGRAM-ID.
+           IF WS-CURRENT-PROGID = SPACES
+               AND FUNCTION UPPER-CASE(WS-TRIMMED-LINE(1:11))
+                       = 'PROGRAM-ID.'
+               UNSTRING WS-TRIMMED-LINE DELIMITED BY SPACE
+                   INTO WS-TOKEN-1, WS-TOKEN-2
+               INSPECT WS-TOKEN-2 REPLACING ALL '.' BY SPACE
+               MOVE FUNCTION TRIM(WS-TOKEN-2) TO WS-CURRENT-PROGID
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 400-CHECK-MEMBER-DRIFT
+      * Looks the finished member's PROGRAM-ID up in PROGID-TABLE.
+      * A first sighting just records the signature; a later sighting
+      * with a different line count or checksum flags drift between
+      * this member's source and the first one seen.
+      *----------------------------------------------------------*
+       400-CHECK-MEMBER-DRIFT.
+           IF WS-CURRENT-PROGID NOT = SPACES
+               MOVE 'N' TO PROGID-MATCH-SW
+               PERFORM VARYING PROGID-IDX FROM 1 BY 1
+                       UNTIL PROGID-IDX > PROGID-COUNT
+                   IF PG-PROGRAM-ID(PROGID-IDX) = WS-CURRENT-PROGID
+                       SET PROGID-MATCH-FOUND TO TRUE
+                       MOVE PROGID-IDX TO PROGID-MATCH-IDX
+                   END-IF
+               END-PERFORM
+
+               IF NOT PROGID-MATCH-FOUND
+                   ADD 1 TO PROGID-COUNT
+                   MOVE WS-CURRENT-PROGID TO PG-PROGRAM-ID(PROGID-COUNT)
+                   MOVE WS-CURRENT-SOURCE TO PG-SOURCE(PROGID-COUNT)
+                   MOVE WS-LINE-COUNT     TO PG-LINE-COUNT(PROGID-COUNT)
+                   MOVE WS-CHECKSUM       TO PG-CHECKSUM(PROGID-COUNT)
+                   MOVE 'N' TO PG-DRIFTED-SW(PROGID-COUNT)
+               ELSE
+                   IF PG-LINE-COUNT(PROGID-MATCH-IDX) NOT =
+                           WS-LINE-COUNT
+                       OR PG-CHECKSUM(PROGID-MATCH-IDX) NOT =
+                           WS-CHECKSUM
+                       ADD 1 TO DRIFT-COUNT
+                       SET PG-DRIFTED(PROGID-MATCH-IDX) TO TRUE
+                       PERFORM 450-WRITE-DRIFT
+                   END-IF
+               END-IF
+           END-IF.
+
+       450-WRITE-DRIFT.
+           MOVE SPACES TO DRIFT-REPORT-LINE
+           STRING 'DRIFT: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CURRENT-PROGID) DELIMITED BY SIZE
+                  ' DIFFERS BETWEEN ' DELIMITED BY SIZE
+                  FUNCTION TRIM(PG-SOURCE(PROGID-MATCH-IDX))
+                      DELIMITED BY SIZE
+                  ' AND ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CURRENT-SOURCE) DELIMITED BY SIZE
+               INTO DRIFT-REPORT-LINE
+           WRITE DRIFT-REPORT-LINE.
+
+       900-WRITE-SUMMARY.
+           MOVE SPACES TO DRIFT-REPORT-LINE
+           STRING 'PROGRAM-IDS SEEN: ' DELIMITED BY SIZE
+                  PROGID-COUNT DELIMITED BY SIZE
+                  '  DRIFTED: ' DELIMITED BY SIZE
+                  DRIFT-COUNT DELIMITED BY SIZE
+               INTO DRIFT-REPORT-LINE
+           WRITE DRIFT-REPORT-LINE.
