@@ -0,0 +1,319 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. REGRSUITE1.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT SUITE-CONFIG
+               ASSIGN TO EXTERNAL REGRCONFIG
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUITE-SCRIPT
+               ASSIGN TO EXTERNAL REGROUT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SUITE-CONFIG
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 200 CHARACTERS
+           DATA RECORD IS SUITE-CONFIG-LINE.
+
+       01  SUITE-CONFIG-LINE        PIC X(200).
+
+       FD  SUITE-SCRIPT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 200 CHARACTERS
+           DATA RECORD IS SUITE-SCRIPT-LINE.
+
+       01  SUITE-SCRIPT-LINE        PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------*
+      * Emits a single shell script that chains three previously
+      * separate manual exercises into one end-to-end regression run:
+      * WSVCDRV1 (the WEBTEST001 opcode-dispatch driver, standing in
+      * for the web-service call that in production triggers the
+      * nightly extract), TSQL004A (the EMPTABLE cursor extract) and
+      * TSQL013A (the payroll-register reconciliation). Each step's
+      * own RETURN-CODE gates the next one, and the suite's pass/fail
+      * verdict is the final assertion: TSQL013A only ever opens
+      * PAYRRPT when it has a discrepancy to record (see TSQL013A's
+      * 800-WRITE-PAYROLL-MISMATCH), so the chain passes when that
+      * report is absent and fails - surfacing every mismatch line -
+      * when it isn't.
+      *
+      * REGRCONFIG supplies the paths and credentials this run needs,
+      * in the same "KEY=VALUE KEY=VALUE ..." style WRAPGEN1 reads:
+      *   BINDIR=/opt/build/bin
+      *   WORKDIR=/var/tmp/regrsuite
+      *   DATASRC=testdb DATASRC_USR=testusr DATASRC_PWD=testpwd
+      *   PAYROLL_DATAIN=/opt/testdata/payrreg.dat
+      *----------------------------------------------------------*
+           01 CFG-BINDIR            PIC X(80) VALUE SPACES.
+           01 CFG-WORKDIR           PIC X(80) VALUE SPACES.
+           01 CFG-DATASRC           PIC X(64) VALUE SPACES.
+           01 CFG-DATASRC-USR       PIC X(64) VALUE SPACES.
+           01 CFG-DATASRC-PWD       PIC X(64) VALUE SPACES.
+           01 CFG-PAYROLL-DATAIN    PIC X(80) VALUE SPACES.
+
+           01 CONFIG-EOF-SW         PIC X VALUE 'N'.
+               88 CONFIG-EOF        VALUE 'Y'.
+
+      *    generic "KEY=VALUE KEY=VALUE ..." line-parsing work area,
+      *    the same shape WRAPGEN1 uses for its own config lines.
+           01 WS-PARSE-LINE         PIC X(200).
+           01 WS-TOKEN-COUNT        PIC 9(3).
+           01 KV-IDX                PIC 9(3).
+           01 KV-TOKEN-TABLE.
+               05 KV-TOKEN OCCURS 8 TIMES PIC X(80).
+           01 KV-KEY                PIC X(20).
+           01 KV-VALUE              PIC X(80).
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           OPEN INPUT SUITE-CONFIG
+           PERFORM 100-READ-CONFIG-LINE
+           PERFORM UNTIL CONFIG-EOF
+               PERFORM 200-PARSE-CONFIG-LINE
+               PERFORM 100-READ-CONFIG-LINE
+           END-PERFORM
+           CLOSE SUITE-CONFIG
+
+           OPEN OUTPUT SUITE-SCRIPT
+           PERFORM 500-WRITE-SCRIPT-HEADER
+           PERFORM 510-WRITE-WEB-SERVICE-STEP
+           PERFORM 520-WRITE-EXTRACT-STEP
+           PERFORM 530-WRITE-RECONCILE-STEP
+           PERFORM 540-WRITE-ASSERTION
+           CLOSE SUITE-SCRIPT
+
+           STOP RUN.
+
+       100-READ-CONFIG-LINE.
+           READ SUITE-CONFIG
+               AT END
+                   SET CONFIG-EOF TO TRUE
+           END-READ.
+
+       200-PARSE-CONFIG-LINE.
+           IF FUNCTION TRIM(SUITE-CONFIG-LINE) NOT = SPACES
+               MOVE SUITE-CONFIG-LINE TO WS-PARSE-LINE
+               PERFORM 210-TOKENIZE-AND-EXTRACT
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 210-TOKENIZE-AND-EXTRACT
+      * Splits WS-PARSE-LINE into up to 8 space-delimited KEY=VALUE
+      * tokens, filing each recognized key's value straight into the
+      * matching CFG-* field.
+      *----------------------------------------------------------*
+       210-TOKENIZE-AND-EXTRACT.
+           MOVE 0 TO WS-TOKEN-COUNT
+           MOVE SPACES TO KV-TOKEN-TABLE
+
+           UNSTRING WS-PARSE-LINE DELIMITED BY ALL SPACE
+               INTO KV-TOKEN(1) KV-TOKEN(2) KV-TOKEN(3) KV-TOKEN(4)
+                    KV-TOKEN(5) KV-TOKEN(6) KV-TOKEN(7) KV-TOKEN(8)
+               TALLYING IN WS-TOKEN-COUNT
+
+           PERFORM VARYING KV-IDX FROM 1 BY 1
+                   UNTIL KV-IDX > WS-TOKEN-COUNT
+               PERFORM 220-EXTRACT-ONE-TOKEN
+           END-PERFORM.
+
+       220-EXTRACT-ONE-TOKEN.
+           MOVE SPACES TO KV-KEY KV-VALUE
+           UNSTRING KV-TOKEN(KV-IDX) DELIMITED BY '='
+               INTO KV-KEY, KV-VALUE
+
+           EVALUATE FUNCTION TRIM(KV-KEY)
+               WHEN 'BINDIR'
+                   MOVE KV-VALUE TO CFG-BINDIR
+               WHEN 'WORKDIR'
+                   MOVE KV-VALUE TO CFG-WORKDIR
+               WHEN 'DATASRC'
+                   MOVE KV-VALUE TO CFG-DATASRC
+               WHEN 'DATASRC_USR'
+                   MOVE KV-VALUE TO CFG-DATASRC-USR
+               WHEN 'DATASRC_PWD'
+                   MOVE KV-VALUE TO CFG-DATASRC-PWD
+               WHEN 'PAYROLL_DATAIN'
+                   MOVE KV-VALUE TO CFG-PAYROLL-DATAIN
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       500-WRITE-SCRIPT-HEADER.
+           MOVE '#!/bin/sh' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+
+           MOVE '# end-to-end regression suite: web service call,'
+               TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE '# EMPTABLE extract, payroll-register reconciliation'
+               TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+
+           MOVE SPACES TO SUITE-SCRIPT-LINE
+           STRING 'BINDIR=' DELIMITED BY SIZE
+                  FUNCTION TRIM(CFG-BINDIR) DELIMITED BY SIZE
+               INTO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+
+           MOVE SPACES TO SUITE-SCRIPT-LINE
+           STRING 'WORKDIR=' DELIMITED BY SIZE
+                  FUNCTION TRIM(CFG-WORKDIR) DELIMITED BY SIZE
+               INTO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+
+           MOVE 'mkdir -p "$WORKDIR"' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+
+           MOVE SPACES TO SUITE-SCRIPT-LINE
+           STRING 'export DATASRC=' DELIMITED BY SIZE
+                  FUNCTION TRIM(CFG-DATASRC) DELIMITED BY SIZE
+               INTO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+
+           MOVE SPACES TO SUITE-SCRIPT-LINE
+           STRING 'export DATASRC_USR=' DELIMITED BY SIZE
+                  FUNCTION TRIM(CFG-DATASRC-USR) DELIMITED BY SIZE
+               INTO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+
+           MOVE SPACES TO SUITE-SCRIPT-LINE
+           STRING 'export DATASRC_PWD=' DELIMITED BY SIZE
+                  FUNCTION TRIM(CFG-DATASRC-PWD) DELIMITED BY SIZE
+               INTO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE.
+
+      *----------------------------------------------------------*
+      * 510-WRITE-WEB-SERVICE-STEP
+      * Places one WEBTEST001 call via WSVCDRV1, the way the real
+      * web service would before it hands off to the nightly
+      * extract. A nonzero exit aborts the run right here instead of
+      * going on to extract/reconcile against a service call that
+      * never actually succeeded.
+      *----------------------------------------------------------*
+       510-WRITE-WEB-SERVICE-STEP.
+           MOVE 'WSVCAUDITLOG="$WORKDIR/wsvcaudit.log"'
+               TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE 'WSVCTHROTL="$WORKDIR/wsvcthrottle.dat"'
+               TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE 'export WSVCAUDITLOG WSVCTHROTL'
+               TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE 'touch "$WSVCAUDITLOG"' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE 'WSVCDRV_OPCODE=PING "$BINDIR/WSVCDRV1"'
+               TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE 'if [ $? -ne 0 ]; then' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE '    echo "FAIL: web service call did not return 00"'
+               TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE '    exit 1' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE 'fi' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE.
+
+      *----------------------------------------------------------*
+      * 520-WRITE-EXTRACT-STEP
+      * Runs TSQL004A against the test DATASRC to populate EMPTABLE
+      * from its cursor extract before reconciliation reads it back.
+      *----------------------------------------------------------*
+       520-WRITE-EXTRACT-STEP.
+           MOVE 'EXTJOBLOCK="$WORKDIR/joblock.dat"'
+               TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE 'export EXTJOBLOCK' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE '"$BINDIR/TSQL004A"' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE 'if [ $? -ne 0 ]; then' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE '    echo "FAIL: EMPTABLE extract (TSQL004A) failed"'
+               TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE '    exit 1' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE 'fi' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE.
+
+      *----------------------------------------------------------*
+      * 530-WRITE-RECONCILE-STEP
+      * Runs TSQL013A against the test payroll-register extract,
+      * reconciling it against the EMPTABLE rows TSQL004A just
+      * exercised.
+      *----------------------------------------------------------*
+       530-WRITE-RECONCILE-STEP.
+           MOVE SPACES TO SUITE-SCRIPT-LINE
+           STRING 'DATAIN=' DELIMITED BY SIZE
+                  FUNCTION TRIM(CFG-PAYROLL-DATAIN) DELIMITED BY SIZE
+               INTO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE 'PAYRRPT="$WORKDIR/payrrpt.txt"'
+               TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE 'rm -f "$PAYRRPT"' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE 'export DATAIN PAYRRPT' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE '"$BINDIR/TSQL013A"' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE 'if [ $? -ne 0 ]; then' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           STRING '    echo "FAIL: payroll reconciliation'
+                      DELIMITED BY SIZE
+                  ' (TSQL013A) failed"' DELIMITED BY SIZE
+               INTO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE '    exit 1' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE 'fi' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE.
+
+      *----------------------------------------------------------*
+      * 540-WRITE-ASSERTION
+      * The suite's final verdict: TSQL013A only creates PAYRRPT
+      * when 800-WRITE-PAYROLL-MISMATCH has something to record, so
+      * a clean chain leaves it absent.
+      *----------------------------------------------------------*
+       540-WRITE-ASSERTION.
+           MOVE 'if [ -f "$PAYRRPT" ]; then' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           STRING '    echo "FAIL: payroll reconciliation found'
+                      DELIMITED BY SIZE
+                  ' discrepancies:"' DELIMITED BY SIZE
+               INTO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE '    cat "$PAYRRPT"' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE '    exit 1' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE 'else' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           STRING '    echo "PASS: web service call, extract and'
+                      DELIMITED BY SIZE
+                  ' reconciliation all clean"' DELIMITED BY SIZE
+               INTO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE '    exit 0' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE
+           MOVE 'fi' TO SUITE-SCRIPT-LINE
+           WRITE SUITE-SCRIPT-LINE.
+
+       999-END.
+           EXIT.
