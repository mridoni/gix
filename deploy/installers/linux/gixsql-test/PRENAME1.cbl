@@ -0,0 +1,290 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. PRENAME1.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT SOURCE-LISTING
+               ASSIGN TO EXTERNAL SRCLIST
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RENAMED-SOURCE
+               ASSIGN TO EXTERNAL RENAMEOUT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RENAME-REPORT
+               ASSIGN TO EXTERNAL RENAMERPT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SOURCE-LISTING
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SOURCE-LISTING-LINE.
+
+       01  SOURCE-LISTING-LINE     PIC X(80).
+
+       FD  RENAMED-SOURCE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS RENAMED-SOURCE-LINE.
+
+       01  RENAMED-SOURCE-LINE     PIC X(80).
+
+       FD  RENAME-REPORT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS RENAME-REPORT-LINE.
+
+       01  RENAME-REPORT-LINE      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------*
+      * Safe-rename helper for the PERFORM <para> THRU <para>-EX
+      * pattern (TEST000's MYSUB/MYSUB-EX is the model). SRCLIST is
+      * the same multi-member concatenated listing the other
+      * SRCLIST-based tools read ("*SOURCE: <member-name>" banners
+      * ahead of each member's text), carrying both the program and
+      * any COPY members it brings in, so a PERFORM reference in the
+      * program and the paragraph itself sitting in a copybook are
+      * both caught by the one pass.
+      *
+      * RENAME_OLD/RENAME_NEW name the paragraph's base name (e.g.
+      * MYSUB / NEWSUB); the "-EX" end-marker name is derived from
+      * each automatically, so renaming either the paragraph or its
+      * end marker renames the pair together with a single rename
+      * pair supplied. Only lines that actually contain the old name or
+      * its end marker as a whole word are rewritten - anything else
+      * is copied through untouched so the rename stays minimal.
+      * Every member and line where a replacement was made is listed
+      * on RENAMERPT, so the change can be reviewed before it's
+      * folded back into the source tree.
+      *----------------------------------------------------------*
+           01 SRC-EOF-SW           PIC X VALUE 'N'.
+               88 SRC-EOF          VALUE 'Y'.
+
+           01 RENAME-OLD-NAME      PIC X(30).
+           01 RENAME-NEW-NAME      PIC X(30).
+           01 RENAME-OLD-EX        PIC X(30).
+           01 RENAME-NEW-EX        PIC X(30).
+
+           01 WS-CURRENT-SOURCE    PIC X(30) VALUE SPACES.
+           01 WS-LINE-NO           PIC 9(6) VALUE 0.
+           01 WS-INDENT            PIC 9(3) VALUE 0.
+           01 WS-SCAN-IDX          PIC 9(3).
+           01 WS-CONTENT-START     PIC 9(3).
+
+           01 WS-TOKEN-COUNT       PIC 9(3) VALUE 0.
+           01 TOK-IDX              PIC 9(3).
+           01 WS-TOKEN-TABLE.
+               05 TOKEN-ENTRY OCCURS 12 TIMES.
+                   10 TOKEN-RAW        PIC X(32).
+                   10 TOKEN-OUT        PIC X(32).
+                   10 TOKEN-HAS-PERIOD PIC X VALUE 'N'.
+                       88 TOKEN-ENDS-SENTENCE VALUE 'Y'.
+
+           01 WS-TOK-WORK          PIC X(32).
+           01 WS-TOK-LEN           PIC 9(3).
+
+           01 WS-OUT-LINE          PIC X(80).
+           01 WS-OUT-PTR           PIC 9(3).
+
+           01 WS-LINE-MATCH-SW     PIC X VALUE 'N'.
+               88 LINE-MATCHED     VALUE 'Y'.
+
+           01 WS-REPLACEMENT-COUNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           DISPLAY 'RENAME_OLD' UPON ENVIRONMENT-NAME.
+           ACCEPT RENAME-OLD-NAME FROM ENVIRONMENT-VALUE.
+           DISPLAY 'RENAME_NEW' UPON ENVIRONMENT-NAME.
+           ACCEPT RENAME-NEW-NAME FROM ENVIRONMENT-VALUE.
+
+           MOVE SPACES TO RENAME-OLD-EX
+           STRING FUNCTION TRIM(RENAME-OLD-NAME) DELIMITED BY SIZE
+                  '-EX' DELIMITED BY SIZE
+               INTO RENAME-OLD-EX
+
+           MOVE SPACES TO RENAME-NEW-EX
+           STRING FUNCTION TRIM(RENAME-NEW-NAME) DELIMITED BY SIZE
+                  '-EX' DELIMITED BY SIZE
+               INTO RENAME-NEW-EX
+
+           OPEN INPUT SOURCE-LISTING
+           OPEN OUTPUT RENAMED-SOURCE
+           OPEN OUTPUT RENAME-REPORT
+
+           PERFORM 100-READ-SOURCE-LINE.
+
+           PERFORM UNTIL SRC-EOF
+               PERFORM 200-PROCESS-SOURCE-LINE
+               PERFORM 100-READ-SOURCE-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO RENAME-REPORT-LINE
+           STRING 'TOTAL REPLACEMENTS: ' DELIMITED BY SIZE
+                  WS-REPLACEMENT-COUNT DELIMITED BY SIZE
+               INTO RENAME-REPORT-LINE
+           WRITE RENAME-REPORT-LINE
+
+           CLOSE SOURCE-LISTING.
+           CLOSE RENAMED-SOURCE.
+           CLOSE RENAME-REPORT.
+
+           STOP RUN.
+
+       100-READ-SOURCE-LINE.
+           READ SOURCE-LISTING
+               AT END
+                   SET SRC-EOF TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------*
+      * 200-PROCESS-SOURCE-LINE
+      * Banner lines reset the per-member state and pass through
+      * unchanged; every other line is tokenized and scanned for the
+      * old paragraph or end-marker name.
+      *----------------------------------------------------------*
+       200-PROCESS-SOURCE-LINE.
+           IF SOURCE-LISTING-LINE(1:8) = '*SOURCE:'
+               MOVE FUNCTION TRIM(SOURCE-LISTING-LINE) TO WS-OUT-LINE
+               MOVE SOURCE-LISTING-LINE(10:30) TO WS-CURRENT-SOURCE
+               MOVE 0 TO WS-LINE-NO
+               MOVE SOURCE-LISTING-LINE TO RENAMED-SOURCE-LINE
+               WRITE RENAMED-SOURCE-LINE
+           ELSE
+               ADD 1 TO WS-LINE-NO
+               PERFORM 300-RENAME-IN-LINE
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 300-RENAME-IN-LINE
+      * Splits the line into its leading indent and tokens, rewrites
+      * any token that is exactly the old paragraph or end-marker
+      * name, and writes either the untouched original line (no
+      * match) or the rebuilt one (match found).
+      *----------------------------------------------------------*
+       300-RENAME-IN-LINE.
+           MOVE 0 TO WS-INDENT
+           MOVE 1 TO WS-SCAN-IDX
+           PERFORM UNTIL WS-SCAN-IDX > 80
+                   OR SOURCE-LISTING-LINE(WS-SCAN-IDX:1) NOT = SPACE
+               ADD 1 TO WS-INDENT
+               ADD 1 TO WS-SCAN-IDX
+           END-PERFORM
+
+           IF WS-INDENT >= 80
+               MOVE SOURCE-LISTING-LINE TO RENAMED-SOURCE-LINE
+               WRITE RENAMED-SOURCE-LINE
+           ELSE
+               ADD 1 TO WS-INDENT GIVING WS-CONTENT-START
+               MOVE 0 TO WS-TOKEN-COUNT
+               SET WS-LINE-MATCH-SW TO 'N'
+
+               UNSTRING SOURCE-LISTING-LINE(WS-CONTENT-START:)
+                   DELIMITED BY ALL SPACE
+                   INTO TOKEN-RAW(1) TOKEN-RAW(2) TOKEN-RAW(3)
+                        TOKEN-RAW(4) TOKEN-RAW(5) TOKEN-RAW(6)
+                        TOKEN-RAW(7) TOKEN-RAW(8) TOKEN-RAW(9)
+                        TOKEN-RAW(10) TOKEN-RAW(11) TOKEN-RAW(12)
+                   TALLYING IN WS-TOKEN-COUNT
+
+               PERFORM VARYING TOK-IDX FROM 1 BY 1
+                       UNTIL TOK-IDX > WS-TOKEN-COUNT
+                   PERFORM 400-PROCESS-TOKEN
+               END-PERFORM
+
+               IF LINE-MATCHED
+                   PERFORM 450-REBUILD-LINE
+                   MOVE WS-OUT-LINE TO RENAMED-SOURCE-LINE
+                   WRITE RENAMED-SOURCE-LINE
+                   PERFORM 470-WRITE-REPORT-LINE
+               ELSE
+                   MOVE SOURCE-LISTING-LINE TO RENAMED-SOURCE-LINE
+                   WRITE RENAMED-SOURCE-LINE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 400-PROCESS-TOKEN
+      * Strips a trailing period (if any), compares the bare token
+      * to the old paragraph/end-marker name, substitutes the new
+      * name on a match, then reattaches the period.
+      *----------------------------------------------------------*
+       400-PROCESS-TOKEN.
+           MOVE TOKEN-RAW(TOK-IDX) TO WS-TOK-WORK
+           MOVE 'N' TO TOKEN-HAS-PERIOD(TOK-IDX)
+           MOVE FUNCTION TRIM(WS-TOK-WORK) TO WS-TOK-WORK
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TOK-WORK))
+               TO WS-TOK-LEN
+
+           IF WS-TOK-LEN > 0
+               IF WS-TOK-WORK(WS-TOK-LEN:1) = '.'
+                   SET TOKEN-ENDS-SENTENCE(TOK-IDX) TO TRUE
+                   MOVE SPACE TO WS-TOK-WORK(WS-TOK-LEN:1)
+                   MOVE FUNCTION TRIM(WS-TOK-WORK) TO WS-TOK-WORK
+               END-IF
+           END-IF
+
+           IF WS-TOK-WORK = FUNCTION TRIM(RENAME-OLD-NAME)
+               MOVE FUNCTION TRIM(RENAME-NEW-NAME) TO WS-TOK-WORK
+               SET LINE-MATCHED TO TRUE
+               ADD 1 TO WS-REPLACEMENT-COUNT
+           ELSE
+               IF WS-TOK-WORK = FUNCTION TRIM(RENAME-OLD-EX)
+                   MOVE FUNCTION TRIM(RENAME-NEW-EX) TO WS-TOK-WORK
+                   SET LINE-MATCHED TO TRUE
+                   ADD 1 TO WS-REPLACEMENT-COUNT
+               END-IF
+           END-IF
+
+           MOVE SPACES TO TOKEN-OUT(TOK-IDX)
+           IF TOKEN-ENDS-SENTENCE(TOK-IDX)
+               STRING FUNCTION TRIM(WS-TOK-WORK) DELIMITED BY SIZE
+                      '.' DELIMITED BY SIZE
+                   INTO TOKEN-OUT(TOK-IDX)
+           ELSE
+               MOVE FUNCTION TRIM(WS-TOK-WORK) TO TOKEN-OUT(TOK-IDX)
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 450-REBUILD-LINE
+      * Reassembles the line from its tokens, keeping the original
+      * indentation and a single space between each token.
+      *----------------------------------------------------------*
+       450-REBUILD-LINE.
+           MOVE SPACES TO WS-OUT-LINE
+           MOVE WS-CONTENT-START TO WS-OUT-PTR
+
+           PERFORM VARYING TOK-IDX FROM 1 BY 1
+                   UNTIL TOK-IDX > WS-TOKEN-COUNT
+               IF TOK-IDX > 1
+                   STRING ' ' DELIMITED BY SIZE
+                       INTO WS-OUT-LINE WITH POINTER WS-OUT-PTR
+               END-IF
+               STRING FUNCTION TRIM(TOKEN-OUT(TOK-IDX))
+                       DELIMITED BY SIZE
+                   INTO WS-OUT-LINE WITH POINTER WS-OUT-PTR
+           END-PERFORM.
+
+      *----------------------------------------------------------*
+      * 470-WRITE-REPORT-LINE
+      * Records which member/line number the rename touched.
+      *----------------------------------------------------------*
+       470-WRITE-REPORT-LINE.
+           MOVE SPACES TO RENAME-REPORT-LINE
+           STRING FUNCTION TRIM(WS-CURRENT-SOURCE) DELIMITED BY SIZE
+                  ' LINE ' DELIMITED BY SIZE
+                  WS-LINE-NO DELIMITED BY SIZE
+               INTO RENAME-REPORT-LINE
+           WRITE RENAME-REPORT-LINE.
