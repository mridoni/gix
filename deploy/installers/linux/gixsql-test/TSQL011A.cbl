@@ -28,40 +28,49 @@
            
            01 T1     PIC 9(3) VALUE 0.  
 
-       EXEC SQL IGNORE
-
-       >>DEFINE MYIDENTIFIER1 AS 1
+      *----------------------------------------------------------*
+      * This TYPEDEF block used to live inside an EXEC SQL IGNORE
+      * wrapper so it wouldn't interfere with a normal compile -
+      * which also meant it could never be turned on for a real
+      * build without hand-editing the source to strip the wrapper.
+      * ZOS-COMPAT-BUILD is a build-target-scoped flag instead: the
+      * z/OS-compatible build profile passes -D ZOS-COMPAT-BUILD on
+      * the precompiler/compiler command line to compile this
+      * section in, every other target leaves it out, and neither
+      * case touches the source.
+      *----------------------------------------------------------*
+      >>IF ZOS-COMPAT-BUILD IS DEFINED
+      >>DEFINE MYIDENTIFIER1 AS 1
 
            01 AUSGABE-FILE-NAME-T          PIC X(50) IS TYPEDEF.
            01 SOME-VERY-LONG-TYPEDEF-NAME  PIC 9999  IS TYPEDEF.
            01 AUSGABE-FILE-NAME-2T         IS TYPEDEF.
               05 FILLER    PIC 9999.
               05 DETAIL-NO USAGE SOME-VERY-LONG-TYPEDEF-NAME.
-      *    
+      *
            01  MESSAGE-TEXT-2T IS TYPEDEF.
              02 AUSGABE-FILE-NAME     USAGE AUSGABE-FILE-NAME-T.
              02 FILLER REDEFINES AUSGABE-FILE-NAME.
                  05 FILLER PIC 9999.
              02 AUSGABE-FILE-NAME-2   USAGE AUSGABE-FILE-NAME-2T.
              02 FILLER                USAGE AUSGABE-FILE-NAME-T.
-      *    
+      *
            01  MESSAGE-TEXT-2 EXTERNAL USAGE MESSAGE-TEXT-2T.
-           
+
            77 OUTPUT-NAME USAGE SOME-VERY-LONG-TYPEDEF-NAME GLOBAL.
-           
+
            01 Z-MESSAGE-T2 USAGE AUSGABE-FILE-NAME-2T.
            01 Z-MESSAGE-T3.
               49 MT3                    USAGE MESSAGE-TEXT-2T.
               49 MT3-REN  REDEFINES MT3 USAGE MESSAGE-TEXT-2T.
-           
+
            77 CALCULUS             PIC S9(15)V9(03) IS TYPEDEF.
            01 USER-TYPE            IS TYPEDEF.
               02 AMOUNT            USAGE CALCULUS.
               02 FILLER            OCCURS 100.
                  05 GRP-AMOUNT     USAGE CALCULUS.
            01 USER-VAR             USAGE USER-TYPE.
-       
-       END-EXEC.
+      >>END-IF
 
        EXEC SQL 
             INCLUDE SQLCA 
@@ -94,23 +103,23 @@
          
          EXEC SQL   IGNORE DISPLAY 'WHATEVER 2'. END-EXEC.
 
-         EXEC SQL IGNORE 
-         
       >>IF MYIDENTIFIER1 IS DEFINED
            DISPLAY "HELLO WORLD 1"
-      >>END-IF  
+      >>END-IF
+
+         EXEC SQL IGNORE
 
       >>IF MYIDENTIFIER2 IS DEFINED
            DISPLAY "HELLO WORLD 2"
-      >>END-IF  
+      >>END-IF
 
       >>IF MYIDENTIFIER3 IS DEFINED
            DISPLAY "HELLO WORLD 3"
-      >>END-IF  
-         
+      >>END-IF
+
          END-EXEC.
 
-         EXEC 
+         EXEC
          SQL
             CONNECT TO :DATASRC USER :DBUSR USING :DBPWD
          END-EXEC.      
