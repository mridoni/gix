@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. TYPEDIFF1.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT TYPEMAP-A
+               ASSIGN TO EXTERNAL TYPEMAPA
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TYPEMAP-B
+               ASSIGN TO EXTERNAL TYPEMAPB
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TYPEDIFF-REPORT
+               ASSIGN TO EXTERNAL TYPEDIFFRPT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  TYPEMAP-A
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS TYPEMAP-A-LINE.
+
+       01  TYPEMAP-A-LINE           PIC X(80).
+
+       FD  TYPEMAP-B
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS TYPEMAP-B-LINE.
+
+       01  TYPEMAP-B-LINE           PIC X(80).
+
+       FD  TYPEDIFF-REPORT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS TYPEDIFF-LINE.
+
+       01  TYPEDIFF-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------*
+      * TYPEMAPA/TYPEMAPB are each a flat "fieldname mapping-text"
+      * listing of the host-variable type mappings a single build
+      * profile produced for one precompiled member (one line per
+      * BFLD/VBFLD/CFLD/VCFLD-style declaration). This utility
+      * loads TYPEMAPA into a table, walks TYPEMAPB against it, and
+      * reports any field whose mapping text differs between the
+      * two profiles, or that is present on one side only.
+      *----------------------------------------------------------*
+           01 TYPEMAP-A-EOF-SW     PIC X VALUE 'N'.
+               88 TYPEMAP-A-EOF    VALUE 'Y'.
+           01 TYPEMAP-B-EOF-SW     PIC X VALUE 'N'.
+               88 TYPEMAP-B-EOF    VALUE 'Y'.
+
+           01 WS-TRIMMED-LINE      PIC X(80).
+           01 WS-FIELD-NAME        PIC X(30).
+           01 WS-MAP-TEXT          PIC X(80).
+
+           01 TYPEMAP-COUNT        PIC 9(4) VALUE 0.
+           01 TYPEMAP-IDX          PIC 9(4).
+           01 TYPEMAP-TABLE.
+               05 TYPEMAP-ENTRY OCCURS 200 TIMES
+                       INDEXED BY TYPEMAP-TAB-IDX.
+                   10 TM-NAME          PIC X(30).
+                   10 TM-SIGNATURE     PIC X(80).
+                   10 TM-MATCHED-SW    PIC X.
+                       88 TM-MATCHED   VALUE 'Y'.
+
+           01 TYPEMAP-MATCH-SW     PIC X VALUE 'N'.
+               88 TYPEMAP-MATCH-FOUND VALUE 'Y'.
+           01 TYPEMAP-MATCH-IDX    PIC 9(4).
+
+           01 DIFF-COUNT           PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           OPEN INPUT TYPEMAP-A
+           OPEN INPUT TYPEMAP-B
+           OPEN OUTPUT TYPEDIFF-REPORT
+
+           PERFORM 100-LOAD-TYPEMAP-A.
+
+           PERFORM 200-READ-TYPEMAP-B.
+           PERFORM UNTIL TYPEMAP-B-EOF
+               PERFORM 300-COMPARE-TYPEMAP-B-LINE
+               PERFORM 200-READ-TYPEMAP-B
+           END-PERFORM.
+
+           PERFORM 400-REPORT-UNMATCHED-A.
+
+           PERFORM 900-WRITE-SUMMARY.
+
+           CLOSE TYPEMAP-A.
+           CLOSE TYPEMAP-B.
+           CLOSE TYPEDIFF-REPORT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * 100-LOAD-TYPEMAP-A
+      * Reads every "fieldname mapping-text" line out of TYPEMAPA
+      * into TYPEMAP-TABLE before TYPEMAPB is ever read.
+      *----------------------------------------------------------*
+       100-LOAD-TYPEMAP-A.
+           PERFORM 110-READ-TYPEMAP-A.
+           PERFORM UNTIL TYPEMAP-A-EOF
+               PERFORM 120-STORE-TYPEMAP-A-LINE
+               PERFORM 110-READ-TYPEMAP-A
+           END-PERFORM.
+
+       110-READ-TYPEMAP-A.
+           READ TYPEMAP-A
+               AT END
+                   SET TYPEMAP-A-EOF TO TRUE
+           END-READ.
+
+       120-STORE-TYPEMAP-A-LINE.
+           IF TYPEMAP-A-LINE NOT = SPACES
+               MOVE FUNCTION TRIM(TYPEMAP-A-LINE) TO WS-TRIMMED-LINE
+               UNSTRING WS-TRIMMED-LINE DELIMITED BY SPACE
+                   INTO WS-FIELD-NAME
+
+               ADD 1 TO TYPEMAP-COUNT
+               MOVE WS-FIELD-NAME TO TM-NAME(TYPEMAP-COUNT)
+               MOVE WS-TRIMMED-LINE TO TM-SIGNATURE(TYPEMAP-COUNT)
+               MOVE 'N' TO TM-MATCHED-SW(TYPEMAP-COUNT)
+           END-IF.
+
+       200-READ-TYPEMAP-B.
+           READ TYPEMAP-B
+               AT END
+                   SET TYPEMAP-B-EOF TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------*
+      * 300-COMPARE-TYPEMAP-B-LINE
+      * Looks up the current TYPEMAPB field against TYPEMAP-TABLE
+      * and flags a mismatch or a field missing from TYPEMAPA.
+      *----------------------------------------------------------*
+       300-COMPARE-TYPEMAP-B-LINE.
+           IF TYPEMAP-B-LINE NOT = SPACES
+               MOVE FUNCTION TRIM(TYPEMAP-B-LINE) TO WS-TRIMMED-LINE
+               UNSTRING WS-TRIMMED-LINE DELIMITED BY SPACE
+                   INTO WS-FIELD-NAME
+
+               MOVE 'N' TO TYPEMAP-MATCH-SW
+               PERFORM VARYING TYPEMAP-IDX FROM 1 BY 1
+                       UNTIL TYPEMAP-IDX > TYPEMAP-COUNT
+                   IF TM-NAME(TYPEMAP-IDX) = WS-FIELD-NAME
+                       SET TYPEMAP-MATCH-FOUND TO TRUE
+                       MOVE TYPEMAP-IDX TO TYPEMAP-MATCH-IDX
+                   END-IF
+               END-PERFORM
+
+               IF NOT TYPEMAP-MATCH-FOUND
+                   ADD 1 TO DIFF-COUNT
+                   MOVE SPACES TO TYPEDIFF-LINE
+                   STRING 'ONLY IN B: ' DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-FIELD-NAME) DELIMITED BY SIZE
+                       INTO TYPEDIFF-LINE
+                   WRITE TYPEDIFF-LINE
+               ELSE
+                   SET TM-MATCHED(TYPEMAP-MATCH-IDX) TO TRUE
+                   IF TM-SIGNATURE(TYPEMAP-MATCH-IDX) NOT =
+                           WS-TRIMMED-LINE
+                       ADD 1 TO DIFF-COUNT
+                       MOVE SPACES TO TYPEDIFF-LINE
+                       STRING 'MISMATCH: A=['
+                              DELIMITED BY SIZE
+                              FUNCTION TRIM(
+                                  TM-SIGNATURE(TYPEMAP-MATCH-IDX))
+                              DELIMITED BY SIZE
+                              '] B=['
+                              DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-TRIMMED-LINE)
+                              DELIMITED BY SIZE
+                              ']'
+                              DELIMITED BY SIZE
+                           INTO TYPEDIFF-LINE
+                       WRITE TYPEDIFF-LINE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 400-REPORT-UNMATCHED-A
+      * Flags any TYPEMAPA field never seen while walking TYPEMAPB,
+      * i.e. a field the B profile dropped entirely.
+      *----------------------------------------------------------*
+       400-REPORT-UNMATCHED-A.
+           PERFORM VARYING TYPEMAP-IDX FROM 1 BY 1
+                   UNTIL TYPEMAP-IDX > TYPEMAP-COUNT
+               IF NOT TM-MATCHED(TYPEMAP-IDX)
+                   ADD 1 TO DIFF-COUNT
+                   MOVE SPACES TO TYPEDIFF-LINE
+                   STRING 'ONLY IN A: ' DELIMITED BY SIZE
+                          FUNCTION TRIM(TM-NAME(TYPEMAP-IDX))
+                              DELIMITED BY SIZE
+                       INTO TYPEDIFF-LINE
+                   WRITE TYPEDIFF-LINE
+               END-IF
+           END-PERFORM.
+
+       900-WRITE-SUMMARY.
+           MOVE SPACES TO TYPEDIFF-LINE
+           STRING 'FIELDS IN A: ' DELIMITED BY SIZE
+                  TYPEMAP-COUNT DELIMITED BY SIZE
+                  '  DIFFERENCES: ' DELIMITED BY SIZE
+                  DIFF-COUNT DELIMITED BY SIZE
+               INTO TYPEDIFF-LINE
+           WRITE TYPEDIFF-LINE.
