@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. COLCHK1.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT SOURCE-LISTING
+               ASSIGN TO EXTERNAL SRCLIST
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT COLCHK-REPORT
+               ASSIGN TO EXTERNAL COLCHKRPT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SOURCE-LISTING
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SOURCE-LISTING-LINE.
+
+       01  SOURCE-LISTING-LINE     PIC X(80).
+
+       FD  COLCHK-REPORT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS COLCHK-REPORT-LINE.
+
+       01  COLCHK-REPORT-LINE      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------*
+      * SRCLIST is the same multi-member concatenated listing
+      * TYPECHK1/BRKMAP1/DRIFT1 read ("*SOURCE: <member>" banners
+      * ahead of each member's text). This utility is the static
+      * column checker an embedded-SQL precompiler's own DECLARE
+      * TABLE support would normally provide: it collects every
+      * EXEC SQL DECLARE TABLE <name> (<col>, <col>, ...) END-EXEC
+      * seen anywhere in the listing into a column-count table, then
+      * flags any SELECT ... FROM <name> whose column list doesn't
+      * carry the same number of columns as that table's DECLARE
+      * TABLE - the same "count mismatch" a real run would otherwise
+      * only catch via an obscure SQLCODE once the job reaches a test
+      * database. A SELECT * is always assumed to match (the column
+      * count isn't knowable from the statement text alone) and is
+      * not reported. Both SQL keywords this relies on (SELECT, FROM)
+      * are expected upper-case, matching how every fixture in this
+      * repo already writes them.
+      *----------------------------------------------------------*
+           01 SRC-EOF-SW           PIC X VALUE 'N'.
+               88 SRC-EOF          VALUE 'Y'.
+
+           01 WS-CURRENT-SOURCE    PIC X(30) VALUE SPACES.
+           01 WS-TRIMMED-LINE      PIC X(80).
+           01 WS-LINE-NO           PIC 9(6) VALUE 0.
+           01 WS-TOKEN-1           PIC X(30).
+           01 WS-TOKEN-2           PIC X(30).
+
+           01 IN-DECL-TABLE-SW     PIC X VALUE 'N'.
+               88 IN-DECL-TABLE    VALUE 'Y'.
+           01 DECL-TABLE-NAME      PIC X(30).
+           01 DECL-TABLE-COLS      PIC 9(3).
+           01 WS-TALLY-COMMA       PIC 9(3).
+           01 WS-TALLY-END-EXEC    PIC 9(3).
+
+           01 IN-SELECT-STMT-SW    PIC X VALUE 'N'.
+               88 IN-SELECT-STMT   VALUE 'Y'.
+           01 SELECT-LIST-TEXT     PIC X(200) VALUE SPACES.
+           01 SELECT-TABLE-NAME    PIC X(30).
+           01 SELECT-LINE-NO       PIC 9(6).
+           01 WS-TALLY-SELECT      PIC 9(3).
+           01 WS-TALLY-FROM        PIC 9(3).
+           01 WS-TALLY-STAR        PIC 9(3).
+           01 SELECT-COLS-PART     PIC X(200).
+           01 SELECT-FROM-PART     PIC X(200).
+
+           01 TABLE-COUNT          PIC 9(3) VALUE 0.
+           01 TABLE-IDX            PIC 9(3).
+           01 TABLE-DEFS.
+               05 TABLE-DEF OCCURS 50 TIMES
+                       INDEXED BY TABLE-TAB-IDX.
+                   10 TD-NAME       PIC X(30).
+                   10 TD-COLS       PIC 9(3).
+
+           01 TABLE-MATCH-SW       PIC X VALUE 'N'.
+               88 TABLE-MATCH-FOUND VALUE 'Y'.
+           01 TABLE-MATCH-IDX      PIC 9(3).
+
+           01 MISMATCH-COUNT       PIC 9(4) VALUE 0.
+           01 SELECT-COL-COUNT     PIC 9(3).
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           OPEN INPUT SOURCE-LISTING
+           OPEN OUTPUT COLCHK-REPORT
+
+           PERFORM 100-READ-SOURCE-LINE.
+
+           PERFORM UNTIL SRC-EOF
+               PERFORM 200-PROCESS-SOURCE-LINE
+               PERFORM 100-READ-SOURCE-LINE
+           END-PERFORM.
+
+           PERFORM 900-WRITE-SUMMARY.
+
+           CLOSE SOURCE-LISTING.
+           CLOSE COLCHK-REPORT.
+
+           STOP RUN.
+
+       100-READ-SOURCE-LINE.
+           READ SOURCE-LISTING
+               AT END
+                   SET SRC-EOF TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------*
+      * 200-PROCESS-SOURCE-LINE
+      * Tracks the current member, then hands every non-banner line
+      * to the DECLARE TABLE collector and the SELECT scanner.
+      *----------------------------------------------------------*
+       200-PROCESS-SOURCE-LINE.
+           MOVE FUNCTION TRIM(SOURCE-LISTING-LINE) TO WS-TRIMMED-LINE
+
+           IF WS-TRIMMED-LINE(1:8) = '*SOURCE:'
+               MOVE WS-TRIMMED-LINE(10:30) TO WS-CURRENT-SOURCE
+               MOVE 0 TO WS-LINE-NO
+               MOVE 'N' TO IN-DECL-TABLE-SW
+               MOVE 'N' TO IN-SELECT-STMT-SW
+           ELSE
+               ADD 1 TO WS-LINE-NO
+               PERFORM 300-SCAN-FOR-DECLARE-TABLE
+               PERFORM 400-SCAN-FOR-SELECT
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 300-SCAN-FOR-DECLARE-TABLE
+      * Recognizes "DECLARE TABLE <name>" and then counts commas in
+      * the column list (col count = commas + 1) up through the
+      * closing END-EXEC.
+      *----------------------------------------------------------*
+       300-SCAN-FOR-DECLARE-TABLE.
+           IF NOT IN-DECL-TABLE
+               IF FUNCTION UPPER-CASE(WS-TRIMMED-LINE(1:13))
+                       = 'DECLARE TABLE'
+                   UNSTRING WS-TRIMMED-LINE DELIMITED BY SPACE
+                       INTO WS-TOKEN-1, WS-TOKEN-2, DECL-TABLE-NAME
+                   MOVE 'Y' TO IN-DECL-TABLE-SW
+                   MOVE 0 TO DECL-TABLE-COLS
+               END-IF
+           ELSE
+               MOVE 0 TO WS-TALLY-COMMA
+               INSPECT WS-TRIMMED-LINE TALLYING WS-TALLY-COMMA
+                   FOR ALL ','
+               ADD WS-TALLY-COMMA TO DECL-TABLE-COLS
+
+               MOVE 0 TO WS-TALLY-END-EXEC
+               INSPECT FUNCTION UPPER-CASE(WS-TRIMMED-LINE)
+                   TALLYING WS-TALLY-END-EXEC FOR ALL 'END-EXEC'
+
+               IF WS-TALLY-END-EXEC > 0
+                   ADD 1 TO DECL-TABLE-COLS
+                   PERFORM 350-STORE-TABLE-DEF
+                   MOVE 'N' TO IN-DECL-TABLE-SW
+               END-IF
+           END-IF.
+
+       350-STORE-TABLE-DEF.
+           ADD 1 TO TABLE-COUNT
+           MOVE DECL-TABLE-NAME TO TD-NAME(TABLE-COUNT)
+           MOVE DECL-TABLE-COLS TO TD-COLS(TABLE-COUNT).
+
+      *----------------------------------------------------------*
+      * 400-SCAN-FOR-SELECT
+      * Accumulates a SELECT statement's text across however many
+      * lines it spans, then checks the column list against the
+      * matching DECLARE TABLE once the FROM line is reached.
+      *----------------------------------------------------------*
+       400-SCAN-FOR-SELECT.
+           IF NOT IN-SELECT-STMT
+               MOVE 0 TO WS-TALLY-SELECT
+               INSPECT WS-TRIMMED-LINE
+                   TALLYING WS-TALLY-SELECT FOR ALL 'SELECT'
+               IF WS-TALLY-SELECT > 0
+                   MOVE 'Y' TO IN-SELECT-STMT-SW
+                   MOVE SPACES TO SELECT-LIST-TEXT
+                   MOVE WS-LINE-NO TO SELECT-LINE-NO
+                   MOVE 0 TO WS-TALLY-STAR
+               END-IF
+           END-IF
+
+           IF IN-SELECT-STMT
+               INSPECT WS-TRIMMED-LINE
+                   TALLYING WS-TALLY-STAR FOR ALL '*'
+
+               STRING FUNCTION TRIM(SELECT-LIST-TEXT) ' '
+                      WS-TRIMMED-LINE DELIMITED BY SIZE
+                   INTO SELECT-LIST-TEXT
+
+               MOVE 0 TO WS-TALLY-FROM
+               INSPECT WS-TRIMMED-LINE
+                   TALLYING WS-TALLY-FROM FOR ALL 'FROM'
+
+               IF WS-TALLY-FROM > 0
+                   PERFORM 450-CAPTURE-TABLE-NAME
+                   IF WS-TALLY-STAR = 0
+                       PERFORM 500-CHECK-COLUMN-COUNT
+                   END-IF
+                   MOVE 'N' TO IN-SELECT-STMT-SW
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 450-CAPTURE-TABLE-NAME
+      * Splits the accumulated statement text on its first FROM and
+      * takes the first word after it as the table name.
+      *----------------------------------------------------------*
+       450-CAPTURE-TABLE-NAME.
+           MOVE SPACES TO SELECT-COLS-PART
+           MOVE SPACES TO SELECT-FROM-PART
+           UNSTRING SELECT-LIST-TEXT DELIMITED BY 'FROM'
+               INTO SELECT-COLS-PART, SELECT-FROM-PART
+
+           MOVE SPACES TO SELECT-TABLE-NAME
+           UNSTRING SELECT-FROM-PART DELIMITED BY SPACE
+               INTO SELECT-TABLE-NAME
+           INSPECT SELECT-TABLE-NAME REPLACING ALL ';' BY SPACE.
+
+      *----------------------------------------------------------*
+      * 500-CHECK-COLUMN-COUNT
+      * Counts commas in the captured SELECT column list (col count
+      * = commas + 1) and compares it against the DECLARE TABLE
+      * column count for the matching table name, if one was seen.
+      *----------------------------------------------------------*
+       500-CHECK-COLUMN-COUNT.
+           MOVE 'N' TO TABLE-MATCH-SW
+           PERFORM VARYING TABLE-IDX FROM 1 BY 1
+                   UNTIL TABLE-IDX > TABLE-COUNT
+               IF TD-NAME(TABLE-IDX) = SELECT-TABLE-NAME
+                   SET TABLE-MATCH-FOUND TO TRUE
+                   MOVE TABLE-IDX TO TABLE-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF TABLE-MATCH-FOUND
+               MOVE 0 TO WS-TALLY-COMMA
+               INSPECT SELECT-COLS-PART TALLYING WS-TALLY-COMMA
+                   FOR ALL ','
+               COMPUTE SELECT-COL-COUNT = WS-TALLY-COMMA + 1
+
+               IF SELECT-COL-COUNT NOT = TD-COLS(TABLE-MATCH-IDX)
+                   ADD 1 TO MISMATCH-COUNT
+                   PERFORM 550-WRITE-MISMATCH
+               END-IF
+           END-IF.
+
+       550-WRITE-MISMATCH.
+           MOVE SPACES TO COLCHK-REPORT-LINE
+           STRING FUNCTION TRIM(WS-CURRENT-SOURCE) DELIMITED BY SIZE
+                  ' LINE ' DELIMITED BY SIZE
+                  SELECT-LINE-NO DELIMITED BY SIZE
+                  ' SELECT COLS=' DELIMITED BY SIZE
+                  SELECT-COL-COUNT DELIMITED BY SIZE
+                  ' TABLE ' DELIMITED BY SIZE
+                  FUNCTION TRIM(SELECT-TABLE-NAME) DELIMITED BY SIZE
+                  ' COLS=' DELIMITED BY SIZE
+                  TD-COLS(TABLE-MATCH-IDX) DELIMITED BY SIZE
+               INTO COLCHK-REPORT-LINE
+           WRITE COLCHK-REPORT-LINE.
+
+       900-WRITE-SUMMARY.
+           MOVE SPACES TO COLCHK-REPORT-LINE
+           STRING 'TABLES DECLARED: ' DELIMITED BY SIZE
+                  TABLE-COUNT DELIMITED BY SIZE
+                  '  COLUMN MISMATCHES: ' DELIMITED BY SIZE
+                  MISMATCH-COUNT DELIMITED BY SIZE
+               INTO COLCHK-REPORT-LINE
+           WRITE COLCHK-REPORT-LINE.
