@@ -0,0 +1,324 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. COPYIMP1.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT SOURCE-LISTING
+               ASSIGN TO EXTERNAL SRCLIST
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT COPY-IMPACT-REPORT
+               ASSIGN TO EXTERNAL COPYIMPRPT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SOURCE-LISTING
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SOURCE-LISTING-LINE.
+
+       01  SOURCE-LISTING-LINE     PIC X(80).
+
+       FD  COPY-IMPACT-REPORT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS COPY-IMPACT-LINE.
+
+       01  COPY-IMPACT-LINE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------*
+      * SRCLIST is the same multi-member concatenated listing
+      * TYPECHK1/BRKMAP1/DRIFT1/COLCHK1 read ("*SOURCE: <member-
+      * name>" banners ahead of each member's text) - here it needs
+      * to carry both program sources and copybook sources, so a
+      * copybook that itself COPYs or EXEC SQL INCLUDEs another
+      * copybook can be followed through to every program that
+      * pulls it in that way.
+      *
+      * Given a target copybook name in COPYIMP_TARGET, this scans
+      * every member for "INCLUDE <name>" (inside EXEC SQL) and
+      * "COPY <name>" statements, records each as a directed edge
+      * (including-member -> included-name), then computes the
+      * transitive closure back from the target so the report lists
+      * every member that would be affected by a layout change to
+      * it - not just the members that name it directly.
+      *----------------------------------------------------------*
+           01 SRC-EOF-SW           PIC X VALUE 'N'.
+               88 SRC-EOF          VALUE 'Y'.
+
+           01 COPYIMP-TARGET       PIC X(30).
+
+           01 WS-CURRENT-SOURCE    PIC X(30) VALUE SPACES.
+           01 WS-LINE-NO           PIC 9(6) VALUE 0.
+           01 WS-TRIMMED-LINE      PIC X(80).
+           01 WS-RAW-TOKEN         PIC X(32).
+           01 WS-CLEAN-NAME        PIC X(30).
+           01 WS-CLEAN-REST        PIC X(30).
+
+           01 EDGE-COUNT           PIC 9(4) VALUE 0.
+           01 EDGE-IDX             PIC 9(4).
+           01 EDGE-TABLE.
+               05 EDGE-ENTRY OCCURS 500 TIMES
+                       INDEXED BY EDGE-TAB-IDX.
+                   10 EDGE-FROM        PIC X(30).
+                   10 EDGE-TO          PIC X(30).
+
+           01 MEMBER-COUNT         PIC 9(4) VALUE 0.
+           01 MEMBER-IDX           PIC 9(4).
+           01 MEMBER-TABLE.
+               05 MEMBER-ENTRY OCCURS 200 TIMES
+                       INDEXED BY MEMBER-TAB-IDX.
+                   10 MBR-NAME          PIC X(30).
+                   10 MBR-IMPACTED-SW   PIC X VALUE 'N'.
+                       88 MBR-IMPACTED  VALUE 'Y'.
+
+           01 MEMBER-MATCH-SW      PIC X VALUE 'N'.
+               88 MEMBER-MATCH-FOUND VALUE 'Y'.
+           01 MEMBER-MATCH-IDX     PIC 9(4).
+
+           01 WS-CHANGED-SW        PIC X VALUE 'N'.
+               88 CLOSURE-CHANGED  VALUE 'Y'.
+
+           01 IMPACT-COUNT         PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           DISPLAY 'COPYIMP_TARGET' UPON ENVIRONMENT-NAME.
+           ACCEPT COPYIMP-TARGET FROM ENVIRONMENT-VALUE.
+
+           OPEN INPUT SOURCE-LISTING
+           OPEN OUTPUT COPY-IMPACT-REPORT
+
+           PERFORM 100-READ-SOURCE-LINE.
+
+           PERFORM UNTIL SRC-EOF
+               PERFORM 200-PROCESS-SOURCE-LINE
+               PERFORM 100-READ-SOURCE-LINE
+           END-PERFORM.
+
+           PERFORM 600-MARK-DIRECT-IMPACT.
+
+           SET CLOSURE-CHANGED TO TRUE
+           PERFORM 700-PROPAGATE-IMPACT UNTIL NOT CLOSURE-CHANGED.
+
+           PERFORM 900-WRITE-REPORT.
+
+           CLOSE SOURCE-LISTING.
+           CLOSE COPY-IMPACT-REPORT.
+
+           STOP RUN.
+
+       100-READ-SOURCE-LINE.
+           READ SOURCE-LISTING
+               AT END
+                   SET SRC-EOF TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------*
+      * 200-PROCESS-SOURCE-LINE
+      * Tracks which member the current line belongs to (registering
+      * it in MEMBER-TABLE the first time it's seen), then hands
+      * non-banner lines to 300-SCAN-FOR-COPY-OR-INCLUDE.
+      *----------------------------------------------------------*
+       200-PROCESS-SOURCE-LINE.
+           MOVE FUNCTION TRIM(SOURCE-LISTING-LINE) TO WS-TRIMMED-LINE
+
+           IF WS-TRIMMED-LINE(1:8) = '*SOURCE:'
+               MOVE WS-TRIMMED-LINE(10:30) TO WS-CURRENT-SOURCE
+               MOVE 0 TO WS-LINE-NO
+               PERFORM 470-REGISTER-MEMBER
+           ELSE
+               ADD 1 TO WS-LINE-NO
+               PERFORM 300-SCAN-FOR-COPY-OR-INCLUDE
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 300-SCAN-FOR-COPY-OR-INCLUDE
+      * Recognizes "INCLUDE <name>" (the form used inside an EXEC
+      * SQL ... END-EXEC block) and "COPY <name>" (with or without
+      * a quoted/extensioned name or a REPLACING clause) and records
+      * the including member -> included name edge.
+      *----------------------------------------------------------*
+       300-SCAN-FOR-COPY-OR-INCLUDE.
+           IF WS-TRIMMED-LINE(1:8) = 'INCLUDE '
+               UNSTRING WS-TRIMMED-LINE(9:72) DELIMITED BY SPACE
+                   INTO WS-RAW-TOKEN
+               PERFORM 450-NORMALIZE-COPY-NAME
+               PERFORM 460-RECORD-EDGE
+           ELSE
+               IF WS-TRIMMED-LINE(1:5) = 'COPY '
+                   UNSTRING WS-TRIMMED-LINE(6:75) DELIMITED BY SPACE
+                       INTO WS-RAW-TOKEN
+                   PERFORM 450-NORMALIZE-COPY-NAME
+                   PERFORM 460-RECORD-EDGE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 450-NORMALIZE-COPY-NAME
+      * Strips a quoted literal's surrounding quotes and any file
+      * extension (e.g. 'EMPREC.CPY' or SQLERRLG.) down to the bare
+      * copybook name, so COPY 'EMPREC.CPY'. and EXEC SQL INCLUDE
+      * EMPREC both resolve to the same name for matching.
+      *----------------------------------------------------------*
+       450-NORMALIZE-COPY-NAME.
+           INSPECT WS-RAW-TOKEN REPLACING ALL '''' BY SPACE
+           MOVE FUNCTION TRIM(WS-RAW-TOKEN) TO WS-RAW-TOKEN
+           UNSTRING WS-RAW-TOKEN DELIMITED BY '.'
+               INTO WS-CLEAN-NAME, WS-CLEAN-REST
+           MOVE FUNCTION TRIM(WS-CLEAN-NAME) TO WS-CLEAN-NAME.
+
+      *----------------------------------------------------------*
+      * 460-RECORD-EDGE
+      * Adds (current member -> normalized name) to EDGE-TABLE,
+      * unless the name came back empty (REPLACING's own operands
+      * can trail onto this line in a few fixtures).
+      *----------------------------------------------------------*
+       460-RECORD-EDGE.
+           IF WS-CLEAN-NAME NOT = SPACES
+               ADD 1 TO EDGE-COUNT
+               MOVE WS-CURRENT-SOURCE TO EDGE-FROM(EDGE-COUNT)
+               MOVE WS-CLEAN-NAME TO EDGE-TO(EDGE-COUNT)
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 470-REGISTER-MEMBER
+      * Adds the current member to MEMBER-TABLE the first time it's
+      * seen, so every scanned member - not just ones that happen to
+      * COPY/INCLUDE something - is a candidate in the impact report.
+      *----------------------------------------------------------*
+       470-REGISTER-MEMBER.
+           SET MEMBER-MATCH-SW TO 'N'
+           PERFORM VARYING MEMBER-IDX FROM 1 BY 1
+                   UNTIL MEMBER-IDX > MEMBER-COUNT
+               IF MBR-NAME(MEMBER-IDX) = WS-CURRENT-SOURCE
+                   SET MEMBER-MATCH-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF NOT MEMBER-MATCH-FOUND
+               ADD 1 TO MEMBER-COUNT
+               MOVE WS-CURRENT-SOURCE TO MBR-NAME(MEMBER-COUNT)
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 600-MARK-DIRECT-IMPACT
+      * Flags every member with a direct edge to COPYIMP-TARGET.
+      *----------------------------------------------------------*
+       600-MARK-DIRECT-IMPACT.
+           PERFORM VARYING EDGE-IDX FROM 1 BY 1
+                   UNTIL EDGE-IDX > EDGE-COUNT
+               IF EDGE-TO(EDGE-IDX) = COPYIMP-TARGET
+                   PERFORM 650-FLAG-IMPACTED-MEMBER
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------*
+      * 650-FLAG-IMPACTED-MEMBER
+      * Sets MBR-IMPACTED for EDGE-FROM(EDGE-IDX), adding the member
+      * to MEMBER-TABLE first if it was only ever seen as an
+      * including member by name, not by its own *SOURCE: banner.
+      *----------------------------------------------------------*
+       650-FLAG-IMPACTED-MEMBER.
+           SET MEMBER-MATCH-SW TO 'N'
+           PERFORM VARYING MEMBER-IDX FROM 1 BY 1
+                   UNTIL MEMBER-IDX > MEMBER-COUNT
+               IF MBR-NAME(MEMBER-IDX) = EDGE-FROM(EDGE-IDX)
+                   SET MEMBER-MATCH-FOUND TO TRUE
+                   MOVE MEMBER-IDX TO MEMBER-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF NOT MEMBER-MATCH-FOUND
+               ADD 1 TO MEMBER-COUNT
+               MOVE EDGE-FROM(EDGE-IDX) TO MBR-NAME(MEMBER-COUNT)
+               MOVE MEMBER-COUNT TO MEMBER-MATCH-IDX
+           END-IF
+
+           SET MBR-IMPACTED(MEMBER-MATCH-IDX) TO TRUE.
+
+      *----------------------------------------------------------*
+      * 700-PROPAGATE-IMPACT
+      * One fixed-point round: any member that COPYs or INCLUDEs an
+      * already-impacted member is itself marked impacted. Run
+      * repeatedly from 000-MAIN until a round makes no new marks,
+      * which carries the impact through any chain of copybooks
+      * COPYing other copybooks, however deep.
+      *----------------------------------------------------------*
+       700-PROPAGATE-IMPACT.
+           SET WS-CHANGED-SW TO 'N'
+
+           PERFORM VARYING EDGE-IDX FROM 1 BY 1
+                   UNTIL EDGE-IDX > EDGE-COUNT
+               PERFORM 750-CHECK-EDGE-FOR-PROPAGATION
+           END-PERFORM.
+
+      *----------------------------------------------------------*
+      * 750-CHECK-EDGE-FOR-PROPAGATION
+      * If EDGE-TO(EDGE-IDX) names a member already marked impacted,
+      * and EDGE-FROM(EDGE-IDX) is not yet marked, marks it and sets
+      * WS-CHANGED-SW so 700-PROPAGATE-IMPACT runs another round.
+      *----------------------------------------------------------*
+       750-CHECK-EDGE-FOR-PROPAGATION.
+           SET MEMBER-MATCH-SW TO 'N'
+           PERFORM VARYING MEMBER-IDX FROM 1 BY 1
+                   UNTIL MEMBER-IDX > MEMBER-COUNT
+               IF MBR-NAME(MEMBER-IDX) = EDGE-TO(EDGE-IDX)
+                       AND MBR-IMPACTED(MEMBER-IDX)
+                   SET MEMBER-MATCH-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF MEMBER-MATCH-FOUND
+               PERFORM 650-FLAG-IMPACTED-MEMBER
+               IF NOT MBR-IMPACTED(MEMBER-MATCH-IDX)
+                   SET MBR-IMPACTED(MEMBER-MATCH-IDX) TO TRUE
+                   SET WS-CHANGED-SW TO 'Y'
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 900-WRITE-REPORT
+      * Lists every impacted member except the target copybook
+      * itself, plus a trailing count line.
+      *----------------------------------------------------------*
+       900-WRITE-REPORT.
+           MOVE SPACES TO COPY-IMPACT-LINE
+           STRING 'COPYBOOK IMPACT REPORT FOR: '
+                      DELIMITED BY SIZE
+                  FUNCTION TRIM(COPYIMP-TARGET) DELIMITED BY SIZE
+               INTO COPY-IMPACT-LINE
+           WRITE COPY-IMPACT-LINE
+
+           MOVE 0 TO IMPACT-COUNT
+           PERFORM VARYING MEMBER-IDX FROM 1 BY 1
+                   UNTIL MEMBER-IDX > MEMBER-COUNT
+               IF MBR-IMPACTED(MEMBER-IDX)
+                       AND MBR-NAME(MEMBER-IDX) NOT = COPYIMP-TARGET
+                   ADD 1 TO IMPACT-COUNT
+                   MOVE SPACES TO COPY-IMPACT-LINE
+                   STRING 'IMPACTED: '
+                              DELIMITED BY SIZE
+                          FUNCTION TRIM(MBR-NAME(MEMBER-IDX))
+                              DELIMITED BY SIZE
+                       INTO COPY-IMPACT-LINE
+                   WRITE COPY-IMPACT-LINE
+               END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO COPY-IMPACT-LINE
+           STRING 'TOTAL IMPACTED MEMBERS: ' DELIMITED BY SIZE
+                  IMPACT-COUNT DELIMITED BY SIZE
+               INTO COPY-IMPACT-LINE
+           WRITE COPY-IMPACT-LINE.
