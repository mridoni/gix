@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. BRKMAP1.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT SOURCE-LISTING
+               ASSIGN TO EXTERNAL SRCLIST
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BREAKPOINT-MAP-REPORT
+               ASSIGN TO EXTERNAL BRKMAPRPT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SOURCE-LISTING
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SOURCE-LISTING-LINE.
+
+       01  SOURCE-LISTING-LINE     PIC X(80).
+
+       FD  BREAKPOINT-MAP-REPORT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS BREAKPOINT-MAP-LINE.
+
+       01  BREAKPOINT-MAP-LINE     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------*
+      * SRCLIST is the same multi-member concatenated listing
+      * TYPECHK1 reads ("*SOURCE: <member-name>" banners ahead of
+      * each member's text). This utility walks it a second time
+      * looking for EXEC SQL ... END-EXEC statement boundaries and
+      * writes one line per statement - member, line number, and SQL
+      * verb - so gix-ide (or a human reading the report) can anchor
+      * a breakpoint to the original SQL statement instead of the
+      * precompiler's expanded runtime calls, and knows up front that
+      * SQLCODE/SQLERRMC/SQLSTATE is what a stop there should watch.
+      *----------------------------------------------------------*
+           01 SRC-EOF-SW           PIC X VALUE 'N'.
+               88 SRC-EOF          VALUE 'Y'.
+
+           01 WS-CURRENT-SOURCE    PIC X(30) VALUE SPACES.
+           01 WS-LINE-NO           PIC 9(6) VALUE 0.
+           01 WS-TRIMMED-LINE      PIC X(80).
+           01 WS-FIRST-WORD        PIC X(30).
+
+           01 IN-SQL-STMT-SW       PIC X VALUE 'N'.
+               88 IN-SQL-STMT      VALUE 'Y'.
+
+           01 SQL-STMT-START-LINE  PIC 9(6).
+           01 WS-SQL-VERB          PIC X(12) VALUE SPACES.
+           01 WS-TALLY-EXEC-SQL    PIC 9(4).
+           01 WS-TALLY-END-EXEC    PIC 9(4).
+
+           01 BRK-COUNT            PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           OPEN INPUT SOURCE-LISTING
+           OPEN OUTPUT BREAKPOINT-MAP-REPORT
+
+           PERFORM 100-READ-SOURCE-LINE.
+
+           PERFORM UNTIL SRC-EOF
+               PERFORM 200-PROCESS-SOURCE-LINE
+               PERFORM 100-READ-SOURCE-LINE
+           END-PERFORM.
+
+           PERFORM 900-WRITE-SUMMARY.
+
+           CLOSE SOURCE-LISTING.
+           CLOSE BREAKPOINT-MAP-REPORT.
+
+           STOP RUN.
+
+       100-READ-SOURCE-LINE.
+           READ SOURCE-LISTING
+               AT END
+                   SET SRC-EOF TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------*
+      * 200-PROCESS-SOURCE-LINE
+      * Tracks which member and source line number the current line
+      * came from, then hands it to 300-SCAN-FOR-SQL-BOUNDARY unless
+      * it is a banner line.
+      *----------------------------------------------------------*
+       200-PROCESS-SOURCE-LINE.
+           MOVE FUNCTION TRIM(SOURCE-LISTING-LINE) TO WS-TRIMMED-LINE
+
+           IF WS-TRIMMED-LINE(1:8) = '*SOURCE:'
+               MOVE WS-TRIMMED-LINE(10:30) TO WS-CURRENT-SOURCE
+               MOVE 0 TO WS-LINE-NO
+               MOVE 'N' TO IN-SQL-STMT-SW
+           ELSE
+               ADD 1 TO WS-LINE-NO
+               PERFORM 300-SCAN-FOR-SQL-BOUNDARY
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 300-SCAN-FOR-SQL-BOUNDARY
+      * Opens a statement on "EXEC SQL" and closes it on "END-EXEC",
+      * capturing the first word seen once inside the statement as
+      * its SQL verb (CONNECT, OPEN, FETCH, INCLUDE, SELECT, and so
+      * on - whichever token the statement leads with).
+      *----------------------------------------------------------*
+       300-SCAN-FOR-SQL-BOUNDARY.
+           MOVE 0 TO WS-TALLY-EXEC-SQL
+           INSPECT FUNCTION UPPER-CASE(WS-TRIMMED-LINE)
+               TALLYING WS-TALLY-EXEC-SQL FOR ALL 'EXEC SQL'
+
+           IF WS-TALLY-EXEC-SQL > 0
+               SET IN-SQL-STMT TO TRUE
+               MOVE WS-LINE-NO TO SQL-STMT-START-LINE
+               MOVE SPACES TO WS-SQL-VERB
+           ELSE
+               IF IN-SQL-STMT AND WS-SQL-VERB = SPACES
+                   UNSTRING WS-TRIMMED-LINE DELIMITED BY SPACE
+                       INTO WS-FIRST-WORD
+                   IF WS-FIRST-WORD NOT = SPACES
+                       MOVE WS-FIRST-WORD TO WS-SQL-VERB
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE 0 TO WS-TALLY-END-EXEC
+           INSPECT FUNCTION UPPER-CASE(WS-TRIMMED-LINE)
+               TALLYING WS-TALLY-END-EXEC FOR ALL 'END-EXEC'
+
+           IF WS-TALLY-END-EXEC > 0 AND IN-SQL-STMT
+               PERFORM 350-WRITE-BREAKPOINT
+               MOVE 'N' TO IN-SQL-STMT-SW
+           END-IF.
+
+       350-WRITE-BREAKPOINT.
+           ADD 1 TO BRK-COUNT
+           MOVE SPACES TO BREAKPOINT-MAP-LINE
+           STRING FUNCTION TRIM(WS-CURRENT-SOURCE) DELIMITED BY SIZE
+                  ' LINE ' DELIMITED BY SIZE
+                  SQL-STMT-START-LINE DELIMITED BY SIZE
+                  ' VERB ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SQL-VERB) DELIMITED BY SIZE
+                  ' WATCH SQLCODE/SQLERRMC/SQLSTATE' DELIMITED BY SIZE
+               INTO BREAKPOINT-MAP-LINE
+           WRITE BREAKPOINT-MAP-LINE.
+
+       900-WRITE-SUMMARY.
+           MOVE SPACES TO BREAKPOINT-MAP-LINE
+           STRING 'EXEC SQL STATEMENTS MAPPED: ' DELIMITED BY SIZE
+                  BRK-COUNT DELIMITED BY SIZE
+               INTO BREAKPOINT-MAP-LINE
+           WRITE BREAKPOINT-MAP-LINE.
