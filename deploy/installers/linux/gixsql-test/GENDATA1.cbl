@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. GENDATA1.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT INSERT-SCRIPT
+               ASSIGN TO EXTERNAL GENDATARPT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  INSERT-SCRIPT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 200 CHARACTERS
+           DATA RECORD IS INSERT-SCRIPT-LINE.
+
+       01  INSERT-SCRIPT-LINE      PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------*
+      * GENDATA1 writes a script of INSERT statements that seed
+      * EMPTABLE (EMPREC.cpy's EMP-TABLE layout) or TAB00 (TSQL025A's
+      * TAB00-REC layout) with synthetic but realistic rows, so a
+      * test run can populate a clean table on demand instead of
+      * reusing whatever rows a previous run left behind. Controlled
+      * by two environment variables:
+      *
+      *   GENDATA_TARGET  'EMP' or 'TAB00'
+      *   GENDATA_COUNT   number of rows to generate (1-9999)
+      *----------------------------------------------------------*
+           01 GENDATA-TARGET       PIC X(5).
+           01 GENDATA-COUNT-TEXT   PIC X(4).
+           01 GENDATA-COUNT        PIC 9(4).
+           01 GENDATA-IDX          PIC 9(4).
+
+      *    EMP-TABLE field generators (EMPREC.cpy shapes)
+           01 GEN-ENO              PIC S9(4) VALUE 0.
+           01 GEN-LNAME            PIC X(10).
+           01 GEN-FNAME            PIC X(10).
+           01 GEN-STREET           PIC X(20).
+           01 GEN-CITY             PIC X(15).
+           01 GEN-ST               PIC XX.
+           01 GEN-ZIP              PIC 9(5).
+           01 GEN-DEPT             PIC X(4).
+           01 GEN-PAYRATE          PIC S9(7)V99.
+           01 GEN-PAYRATE-EDIT     PIC -(7)9.99.
+           01 GEN-COM              PIC S9V99.
+           01 GEN-COM-EDIT         PIC -9.99.
+           01 GEN-DNUM1            PIC S99V99.
+           01 GEN-DNUM1-EDIT       PIC -9(2).99.
+           01 GEN-DNUM2            PIC S99V99.
+           01 GEN-DNUM2-EDIT       PIC -9(2).99.
+           01 GEN-DNUM3            PIC S99V99.
+           01 GEN-DNUM3-EDIT       PIC -9(2).99.
+
+           01 ST-CODE-TABLE        PIC X(22)
+                  VALUE 'NYCAILTXPAOHGAMINCMAWA'.
+           01 ST-CODE-ARR REDEFINES ST-CODE-TABLE
+                  PIC XX OCCURS 11 TIMES.
+           01 ST-CODE-PICK         PIC 9(2).
+
+      *    TAB00-REC field generators (TSQL025A.cbl shapes)
+           01 GEN-CID              PIC 9(12).
+           01 GEN-FLD01            PIC S9(4).
+           01 GEN-FLD02            PIC X(12).
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           DISPLAY "GENDATA_TARGET" UPON ENVIRONMENT-NAME.
+           ACCEPT GENDATA-TARGET FROM ENVIRONMENT-VALUE.
+
+           DISPLAY "GENDATA_COUNT" UPON ENVIRONMENT-NAME.
+           ACCEPT GENDATA-COUNT-TEXT FROM ENVIRONMENT-VALUE.
+           MOVE GENDATA-COUNT-TEXT TO GENDATA-COUNT.
+
+           OPEN OUTPUT INSERT-SCRIPT
+
+           PERFORM VARYING GENDATA-IDX FROM 1 BY 1
+                   UNTIL GENDATA-IDX > GENDATA-COUNT
+               EVALUATE FUNCTION UPPER-CASE(GENDATA-TARGET)
+                   WHEN 'EMP'
+                       PERFORM 200-GENERATE-EMP-ROW
+                   WHEN 'TAB00'
+                       PERFORM 300-GENERATE-TAB00-ROW
+                   WHEN OTHER
+                       PERFORM 900-WRITE-UNKNOWN-TARGET
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE INSERT-SCRIPT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * 200-GENERATE-EMP-ROW
+      * Derives one synthetic EMP-TABLE row from GENDATA-IDX, keeping
+      * every value inside its copybook PIC's valid range, and writes
+      * it as an INSERT INTO EMPTABLE statement.
+      *----------------------------------------------------------*
+       200-GENERATE-EMP-ROW.
+           COMPUTE GEN-ENO = 1000 + GENDATA-IDX
+
+           MOVE SPACES TO GEN-LNAME
+           STRING 'EMP' GENDATA-IDX DELIMITED BY SIZE INTO GEN-LNAME
+
+           MOVE SPACES TO GEN-FNAME
+           STRING 'TEST' GENDATA-IDX DELIMITED BY SIZE INTO GEN-FNAME
+
+           MOVE SPACES TO GEN-STREET
+           STRING GENDATA-IDX ' MAIN ST' DELIMITED BY SIZE
+               INTO GEN-STREET
+
+           MOVE 'ANYTOWN' TO GEN-CITY
+
+           COMPUTE ST-CODE-PICK =
+               FUNCTION MOD(GENDATA-IDX, 11) + 1
+           MOVE ST-CODE-ARR(ST-CODE-PICK) TO GEN-ST
+
+           COMPUTE GEN-ZIP = 10000 +
+               FUNCTION MOD(GENDATA-IDX * 37, 90000)
+
+           MOVE SPACES TO GEN-DEPT
+           STRING 'D' FUNCTION MOD(GENDATA-IDX, 9) DELIMITED BY SIZE
+               INTO GEN-DEPT
+
+           COMPUTE GEN-PAYRATE = 30000 + (GENDATA-IDX * 250)
+           MOVE GEN-PAYRATE TO GEN-PAYRATE-EDIT
+
+           COMPUTE GEN-COM = FUNCTION MOD(GENDATA-IDX, 9) + 0.50
+           MOVE GEN-COM TO GEN-COM-EDIT
+
+           COMPUTE GEN-DNUM1 = FUNCTION MOD(GENDATA-IDX, 50) + 0.25
+           MOVE GEN-DNUM1 TO GEN-DNUM1-EDIT
+
+           COMPUTE GEN-DNUM2 = FUNCTION MOD(GENDATA-IDX, 20) + 0.10
+           MOVE GEN-DNUM2 TO GEN-DNUM2-EDIT
+
+           COMPUTE GEN-DNUM3 = GEN-DNUM1 - GEN-DNUM2
+           MOVE GEN-DNUM3 TO GEN-DNUM3-EDIT
+
+           MOVE SPACES TO INSERT-SCRIPT-LINE
+           STRING 'INSERT INTO EMPTABLE (ENO, LNAME, FNAME, STREET, '
+                  DELIMITED BY SIZE
+                  'CITY, ST, ZIP, DEPT, PAYRATE, COM, '
+                  DELIMITED BY SIZE
+                  'CURRENCY_CODE, DNUM1, DNUM2, DNUM3) VALUES ('
+                  DELIMITED BY SIZE
+                  GEN-ENO DELIMITED BY SIZE
+                  ',''' DELIMITED BY SIZE
+                  FUNCTION TRIM(GEN-LNAME) DELIMITED BY SIZE
+                  ''',''' DELIMITED BY SIZE
+                  FUNCTION TRIM(GEN-FNAME) DELIMITED BY SIZE
+                  ''',''' DELIMITED BY SIZE
+                  FUNCTION TRIM(GEN-STREET) DELIMITED BY SIZE
+                  ''',''' DELIMITED BY SIZE
+                  FUNCTION TRIM(GEN-CITY) DELIMITED BY SIZE
+                  ''',''' DELIMITED BY SIZE
+                  GEN-ST DELIMITED BY SIZE
+                  ''',''' DELIMITED BY SIZE
+                  GEN-ZIP DELIMITED BY SIZE
+                  ''',''' DELIMITED BY SIZE
+                  FUNCTION TRIM(GEN-DEPT) DELIMITED BY SIZE
+                  ''',' DELIMITED BY SIZE
+                  FUNCTION TRIM(GEN-PAYRATE-EDIT) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(GEN-COM-EDIT) DELIMITED BY SIZE
+                  ',''USD'',' DELIMITED BY SIZE
+                  FUNCTION TRIM(GEN-DNUM1-EDIT) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(GEN-DNUM2-EDIT) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(GEN-DNUM3-EDIT) DELIMITED BY SIZE
+                  ');' DELIMITED BY SIZE
+               INTO INSERT-SCRIPT-LINE
+           WRITE INSERT-SCRIPT-LINE.
+
+      *----------------------------------------------------------*
+      * 300-GENERATE-TAB00-ROW
+      * Derives one synthetic TAB00-REC row from GENDATA-IDX and
+      * writes it as an INSERT INTO TAB00 statement.
+      *----------------------------------------------------------*
+       300-GENERATE-TAB00-ROW.
+           COMPUTE GEN-CID = 100000000000 + GENDATA-IDX
+           COMPUTE GEN-FLD01 = FUNCTION MOD(GENDATA-IDX, 9999)
+
+           MOVE SPACES TO GEN-FLD02
+           STRING 'ROW' GENDATA-IDX DELIMITED BY SIZE INTO GEN-FLD02
+
+           MOVE SPACES TO INSERT-SCRIPT-LINE
+           STRING 'INSERT INTO TAB00 (CID, FLD01, FLD02) VALUES ('
+                  DELIMITED BY SIZE
+                  GEN-CID DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  GEN-FLD01 DELIMITED BY SIZE
+                  ',''' DELIMITED BY SIZE
+                  FUNCTION TRIM(GEN-FLD02) DELIMITED BY SIZE
+                  ''');' DELIMITED BY SIZE
+               INTO INSERT-SCRIPT-LINE
+           WRITE INSERT-SCRIPT-LINE.
+
+       900-WRITE-UNKNOWN-TARGET.
+           MOVE SPACES TO INSERT-SCRIPT-LINE
+           STRING '-- UNKNOWN GENDATA_TARGET: ' DELIMITED BY SIZE
+                  GENDATA-TARGET DELIMITED BY SIZE
+               INTO INSERT-SCRIPT-LINE
+           WRITE INSERT-SCRIPT-LINE.
