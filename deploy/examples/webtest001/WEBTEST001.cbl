@@ -1,30 +1,309 @@
        IDENTIFICATION DIVISION.
-       
+
        PROGRAM-ID. WEBTEST001.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
-       
+
        FILE-CONTROL.
-       
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO EXTERNAL WSVCAUDITLOG
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT THROTTLE-STATE-FILE
+               ASSIGN TO EXTERNAL WSVCTHROTL
+                         ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS THROTTLE-FILE-STATUS.
+
        DATA DIVISION.
-       
+
        FILE SECTION.
-       
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS AUDIT-LOG-LINE.
+
+       01  AUDIT-LOG-LINE          PIC X(132).
+
+       FD  THROTTLE-STATE-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS THROTTLE-STATE-LINE.
+
+       01  THROTTLE-STATE-LINE     PIC X(80).
+
        WORKING-STORAGE SECTION.
 
             01  AA      PIC X(255).
             01  BB      PIC X(255).
+
+      *----------------------------------------------------------*
+      * call-level audit log, shared by every opcode this service
+      * dispatches: one row per call, written to WSVCAUDITLOG, with
+      * the opcode, correlation id, start/end timestamp, and result
+      * code - so a slow or wrong response can be traced server-side
+      * without relying on the job-log DISPLAY lines above.
+      *----------------------------------------------------------*
+           01 AUDIT-START-TS       PIC X(21).
+           01 AUDIT-END-TS         PIC X(21).
+
+           01 AUDIT-LOG-OPEN-SW    PIC X VALUE 'N'.
+               88 AUDIT-LOG-OPEN   VALUE 'Y'.
+
+      *----------------------------------------------------------*
+      * optional per-opcode concurrency throttle. The limit for a
+      * given OPCODE-IN comes from an environment variable named
+      * WSVC_THROTTLE_<opcode> (e.g. WSVC_THROTTLE_EMPLKUP); an
+      * opcode with no such variable set, or set to zero, is left
+      * unthrottled. The in-flight count per opcode is kept in the
+      * shared WSVCTHROTL file so separate invocations of this
+      * service see each other's counts - acquired in 1000-THROTTLE-
+      * ACQUIRE before dispatch and released in 1050-THROTTLE-
+      * RELEASE afterward. A LINE SEQUENTIAL file gives no record
+      * locking, so this is a best-effort throttle, not a hard
+      * guarantee against a simultaneous read-modify-write race
+      * between two invocations - good enough to stop an unbounded
+      * pile-up, not a substitute for a real semaphore.
+      *----------------------------------------------------------*
+           01 THROTTLE-FILE-STATUS PIC XX.
+           01 THROTTLE-ENV-NAME    PIC X(40).
+           01 THROTTLE-LIMIT-TEXT  PIC X(6).
+           01 THROTTLE-LIMIT       PIC 9(6).
+
+           01 THROTTLE-ENFORCED-SW PIC X VALUE 'N'.
+               88 THROTTLE-ENFORCED VALUE 'Y'.
+           01 THROTTLE-ACQUIRED-SW PIC X VALUE 'N'.
+               88 THROTTLE-ACQUIRED VALUE 'Y'.
+           01 THROTTLE-REJECTED-SW PIC X VALUE 'N'.
+               88 THROTTLE-REJECTED VALUE 'Y'.
+
+           01 THROTTLE-LINE-OPCODE PIC X(8).
+           01 THROTTLE-LINE-COUNT  PIC 9(4).
+
+           01 THROTTLE-COUNT       PIC 9(3) VALUE 0.
+           01 THROTTLE-IDX         PIC 9(3).
+           01 THROTTLE-TABLE.
+               05 THROTTLE-ENTRY OCCURS 50 TIMES
+                       INDEXED BY THROTTLE-TAB-IDX.
+                   10 TT-OPCODE     PIC X(8).
+                   10 TT-COUNT      PIC 9(4).
+
+           01 THROTTLE-MATCH-SW    PIC X VALUE 'N'.
+               88 THROTTLE-MATCH-FOUND VALUE 'Y'.
+           01 THROTTLE-MATCH-IDX   PIC 9(3).
+
        LINKAGE SECTION.
-            
+
          COPY IOCOPY.
-            
+
        PROCEDURE DIVISION
           USING PAR-IN, PAR-OUT.
-          
-           DISPLAY 'HELLO WORLD'.
+
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-START-TS.
+
+           DISPLAY 'GOT CALL FROM CLIENT, CORRELATION-ID: '
+               CORRELATION-ID-IN.
+
            MOVE OPCODE-IN TO OPCODE-OUT.
+           MOVE CORRELATION-ID-IN TO CORRELATION-ID-OUT.
+           MOVE SPACES TO DATA-OUT-1.
+           MOVE '00' TO RETURN-STATUS.
+
+           PERFORM 1000-THROTTLE-ACQUIRE.
+
+           IF THROTTLE-REJECTED
+               MOVE '97' TO RETURN-STATUS
+               MOVE 'THROTTLED - OPCODE AT CONCURRENCY LIMIT'
+                   TO DATA-OUT-1
+           ELSE
+               EVALUATE OPCODE-IN
+                   WHEN 'EMPLKUP'
+                       PERFORM 1100-EMPLOYEE-LOOKUP
+                   WHEN 'DEPTLKUP'
+                       PERFORM 2000-DEPARTMENT-LOOKUP
+                   WHEN 'PING'
+                       PERFORM 3000-PING
+                   WHEN OTHER
+                       PERFORM 9000-UNKNOWN-OPCODE
+               END-EVALUATE
+
+               PERFORM 1050-THROTTLE-RELEASE
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-END-TS.
+           PERFORM 9500-WRITE-AUDIT-LOG.
+
+           GOBACK.
+
+      *----------------------------------------------------------*
+      * 1000-THROTTLE-ACQUIRE
+      * Looks up the WSVC_THROTTLE_<opcode> environment variable; an
+      * opcode with no limit configured runs unthrottled. Otherwise
+      * loads the shared in-flight counts, and either claims a slot
+      * (incrementing and saving the count) or marks the call
+      * rejected if the opcode is already at its limit.
+      *----------------------------------------------------------*
+       1000-THROTTLE-ACQUIRE.
+           MOVE 'N' TO THROTTLE-ENFORCED-SW
+           MOVE 'N' TO THROTTLE-ACQUIRED-SW
+           MOVE 'N' TO THROTTLE-REJECTED-SW
+
+           MOVE SPACES TO THROTTLE-ENV-NAME
+           STRING 'WSVC_THROTTLE_' DELIMITED BY SIZE
+                  FUNCTION TRIM(OPCODE-IN) DELIMITED BY SIZE
+               INTO THROTTLE-ENV-NAME
+           DISPLAY THROTTLE-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT THROTTLE-LIMIT-TEXT FROM ENVIRONMENT-VALUE
+
+           IF FUNCTION TRIM(THROTTLE-LIMIT-TEXT) NOT = SPACES
+                   AND FUNCTION TRIM(THROTTLE-LIMIT-TEXT) NOT = '0'
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(THROTTLE-LIMIT-TEXT))
+                   TO THROTTLE-LIMIT
+               SET THROTTLE-ENFORCED TO TRUE
+               PERFORM 1010-LOAD-THROTTLE-STATE
+               PERFORM 1020-FIND-OR-ADD-THROTTLE-ENTRY
+               IF TT-COUNT(THROTTLE-MATCH-IDX) >= THROTTLE-LIMIT
+                   SET THROTTLE-REJECTED TO TRUE
+               ELSE
+                   ADD 1 TO TT-COUNT(THROTTLE-MATCH-IDX)
+                   SET THROTTLE-ACQUIRED TO TRUE
+                   PERFORM 1030-SAVE-THROTTLE-STATE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 1010-LOAD-THROTTLE-STATE
+      * Reads WSVCTHROTL ("OPCODE=xxxxxxxx COUNT=nnnn" lines) into
+      * THROTTLE-TABLE. A missing file (first call of a fresh run)
+      * just leaves the table empty.
+      *----------------------------------------------------------*
+       1010-LOAD-THROTTLE-STATE.
+           MOVE 0 TO THROTTLE-COUNT
+           OPEN INPUT THROTTLE-STATE-FILE
+           IF THROTTLE-FILE-STATUS = '00'
+               PERFORM 1011-READ-THROTTLE-LINE
+               PERFORM UNTIL THROTTLE-FILE-STATUS NOT = '00'
+                   ADD 1 TO THROTTLE-COUNT
+                   MOVE THROTTLE-LINE-OPCODE
+                       TO TT-OPCODE(THROTTLE-COUNT)
+                   MOVE THROTTLE-LINE-COUNT
+                       TO TT-COUNT(THROTTLE-COUNT)
+                   PERFORM 1011-READ-THROTTLE-LINE
+               END-PERFORM
+               CLOSE THROTTLE-STATE-FILE
+           END-IF.
+
+       1011-READ-THROTTLE-LINE.
+           READ THROTTLE-STATE-FILE
+               AT END
+                   MOVE '10' TO THROTTLE-FILE-STATUS
+               NOT AT END
+                   MOVE THROTTLE-STATE-LINE(8:8)
+                       TO THROTTLE-LINE-OPCODE
+                   MOVE THROTTLE-STATE-LINE(23:4)
+                       TO THROTTLE-LINE-COUNT
+           END-READ.
+
+      *----------------------------------------------------------*
+      * 1020-FIND-OR-ADD-THROTTLE-ENTRY
+      * Finds OPCODE-IN's table entry, adding a fresh zero-count one
+      * if this is the first time this opcode has been throttled.
+      *----------------------------------------------------------*
+       1020-FIND-OR-ADD-THROTTLE-ENTRY.
+           MOVE 'N' TO THROTTLE-MATCH-SW
+           PERFORM VARYING THROTTLE-IDX FROM 1 BY 1
+                   UNTIL THROTTLE-IDX > THROTTLE-COUNT
+               IF TT-OPCODE(THROTTLE-IDX) = OPCODE-IN
+                   SET THROTTLE-MATCH-FOUND TO TRUE
+                   MOVE THROTTLE-IDX TO THROTTLE-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF NOT THROTTLE-MATCH-FOUND
+               ADD 1 TO THROTTLE-COUNT
+               MOVE OPCODE-IN TO TT-OPCODE(THROTTLE-COUNT)
+               MOVE 0 TO TT-COUNT(THROTTLE-COUNT)
+               MOVE THROTTLE-COUNT TO THROTTLE-MATCH-IDX
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 1030-SAVE-THROTTLE-STATE
+      * Rewrites WSVCTHROTL from THROTTLE-TABLE in full, the same
+      * "regenerate the whole flat file" approach this shop already
+      * uses instead of an in-place record update.
+      *----------------------------------------------------------*
+       1030-SAVE-THROTTLE-STATE.
+           OPEN OUTPUT THROTTLE-STATE-FILE
+           PERFORM VARYING THROTTLE-IDX FROM 1 BY 1
+                   UNTIL THROTTLE-IDX > THROTTLE-COUNT
+               MOVE SPACES TO THROTTLE-STATE-LINE
+               STRING 'OPCODE=' DELIMITED BY SIZE
+                      TT-OPCODE(THROTTLE-IDX) DELIMITED BY SIZE
+                      ' COUNT=' DELIMITED BY SIZE
+                      TT-COUNT(THROTTLE-IDX) DELIMITED BY SIZE
+                   INTO THROTTLE-STATE-LINE
+               WRITE THROTTLE-STATE-LINE
+           END-PERFORM
+           CLOSE THROTTLE-STATE-FILE.
+
+      *----------------------------------------------------------*
+      * 1050-THROTTLE-RELEASE
+      * Releases the slot claimed in 1000-THROTTLE-ACQUIRE once this
+      * call's dispatch has finished.
+      *----------------------------------------------------------*
+       1050-THROTTLE-RELEASE.
+           IF THROTTLE-ACQUIRED
+               PERFORM 1010-LOAD-THROTTLE-STATE
+               PERFORM 1020-FIND-OR-ADD-THROTTLE-ENTRY
+               IF TT-COUNT(THROTTLE-MATCH-IDX) > 0
+                   SUBTRACT 1 FROM TT-COUNT(THROTTLE-MATCH-IDX)
+               END-IF
+               PERFORM 1030-SAVE-THROTTLE-STATE
+           END-IF.
+
+       1100-EMPLOYEE-LOOKUP.
+           DISPLAY 'EMPLKUP, CORRELATION-ID: ' CORRELATION-ID-IN.
+           MOVE 'EMPLKUP' TO OPCODE-OUT.
+           MOVE DATA-IN-1(1:4) TO DATA-OUT-1(1:4).
+           MOVE 'EMPLOYEE LOOKUP NOT YET WIRED TO EMPTABLE'
+               TO DATA-OUT-1(5:43).
+
+       2000-DEPARTMENT-LOOKUP.
+           DISPLAY 'DEPTLKUP, CORRELATION-ID: ' CORRELATION-ID-IN.
+           MOVE 'DEPTLKUP' TO OPCODE-OUT.
+           MOVE DATA-IN-1(1:4) TO DATA-OUT-1(1:4).
+           MOVE 'DEPARTMENT LOOKUP NOT YET WIRED TO EMPTABLE'
+               TO DATA-OUT-1(5:44).
+
+       3000-PING.
+           DISPLAY 'PING, CORRELATION-ID: ' CORRELATION-ID-IN.
+           MOVE 'PING' TO OPCODE-OUT.
            MOVE FUNCTION CURRENT-DATE TO DATA-OUT-1.
 
-           
+       9000-UNKNOWN-OPCODE.
+           DISPLAY 'UNKNOWN OPCODE, CORRELATION-ID: ' CORRELATION-ID-IN.
+           MOVE '98' TO RETURN-STATUS.
+           MOVE 'UNKNOWN OPCODE' TO DATA-OUT-1.
+
+       9500-WRITE-AUDIT-LOG.
+           IF NOT AUDIT-LOG-OPEN
+               OPEN EXTEND AUDIT-LOG-FILE
+               SET AUDIT-LOG-OPEN TO TRUE
+           END-IF
+
+           MOVE SPACES TO AUDIT-LOG-LINE
+           STRING 'OPCODE=' DELIMITED BY SIZE
+                  OPCODE-OUT DELIMITED BY SIZE
+                  ' CORRELATION-ID=' DELIMITED BY SIZE
+                  CORRELATION-ID-IN DELIMITED BY SIZE
+                  ' START=' DELIMITED BY SIZE
+                  AUDIT-START-TS DELIMITED BY SIZE
+                  ' END=' DELIMITED BY SIZE
+                  AUDIT-END-TS DELIMITED BY SIZE
+                  ' RC=' DELIMITED BY SIZE
+                  RETURN-STATUS DELIMITED BY SIZE
+               INTO AUDIT-LOG-LINE
+           WRITE AUDIT-LOG-LINE.
