@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. IOGEN001.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT OPCODE-TABLE-IN
+               ASSIGN TO EXTERNAL OPCODEIN
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT IOCOPY-OUT
+               ASSIGN TO EXTERNAL IOCOPYOUT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EVALSKEL-OUT
+               ASSIGN TO EXTERNAL EVALSKELOUT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  OPCODE-TABLE-IN
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS OPCODE-TABLE-RECORD.
+
+       01  OPCODE-TABLE-RECORD.
+           05  OPT-OPCODE          PIC X(08).
+           05  FILLER              PIC X(01).
+           05  OPT-DESCRIPTION     PIC X(40).
+
+       FD  IOCOPY-OUT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS IOCOPY-OUT-LINE.
+
+       01  IOCOPY-OUT-LINE         PIC X(80).
+
+       FD  EVALSKEL-OUT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS EVALSKEL-OUT-LINE.
+
+       01  EVALSKEL-OUT-LINE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           01 OPCODE-TABLE-EOF-SW  PIC X VALUE 'N'.
+               88 OPCODE-TABLE-EOF VALUE 'Y'.
+
+           01 WS-CONDITION-NAME    PIC X(30).
+           01 WS-PARA-NAME         PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           OPEN INPUT OPCODE-TABLE-IN
+           OPEN OUTPUT IOCOPY-OUT
+           OPEN OUTPUT EVALSKEL-OUT
+
+           PERFORM 100-WRITE-HEADER.
+           PERFORM 450-WRITE-EVALUATE-HEADER.
+
+           PERFORM 200-READ-OPCODE-RECORD.
+
+           PERFORM UNTIL OPCODE-TABLE-EOF
+               PERFORM 300-WRITE-OPCODE-CONDITION
+               PERFORM 460-WRITE-EVALUATE-WHEN
+               PERFORM 200-READ-OPCODE-RECORD
+           END-PERFORM.
+
+           PERFORM 400-WRITE-TRAILER.
+           PERFORM 470-WRITE-EVALUATE-TRAILER.
+
+           CLOSE OPCODE-TABLE-IN.
+           CLOSE IOCOPY-OUT.
+           CLOSE EVALSKEL-OUT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * 100-WRITE-HEADER
+      * Emits the fixed PAR-IN/PAR-OUT layout that every IOxxx
+      * linkage copybook shares (see IOCOPY.cpy), so the generated
+      * copybook drops in as a replacement without the caller
+      * changing how it references OPCODE-IN/OPCODE-OUT.
+      *----------------------------------------------------------*
+       100-WRITE-HEADER.
+           MOVE '      *------------------------------------------*'
+               TO IOCOPY-OUT-LINE
+           WRITE IOCOPY-OUT-LINE
+
+           MOVE '      * IOCOPY - generated from the opcode table'
+               TO IOCOPY-OUT-LINE
+           WRITE IOCOPY-OUT-LINE
+
+           MOVE '      *------------------------------------------*'
+               TO IOCOPY-OUT-LINE
+           WRITE IOCOPY-OUT-LINE
+
+           MOVE '       01  PAR-IN.' TO IOCOPY-OUT-LINE
+           WRITE IOCOPY-OUT-LINE
+
+           MOVE '           05  OPCODE-IN           PIC X(08).'
+               TO IOCOPY-OUT-LINE
+           WRITE IOCOPY-OUT-LINE
+
+           MOVE '           05  CORRELATION-ID-IN   PIC X(36).'
+               TO IOCOPY-OUT-LINE
+           WRITE IOCOPY-OUT-LINE.
+
+      *----------------------------------------------------------*
+      * 300-WRITE-OPCODE-CONDITION
+      * Writes one 88-level condition name under OPCODE-IN for the
+      * current opcode table row, e.g. 88 OPCODE-IS-PING VALUE
+      * 'PING'., so new opcodes added to the table are usable from
+      * COBOL as condition names without editing the copybook by
+      * hand.
+      *----------------------------------------------------------*
+       300-WRITE-OPCODE-CONDITION.
+           MOVE SPACES TO WS-CONDITION-NAME
+           STRING 'OPCODE-IS-' DELIMITED BY SIZE
+                  FUNCTION TRIM(OPT-OPCODE) DELIMITED BY SIZE
+               INTO WS-CONDITION-NAME
+
+           MOVE SPACES TO IOCOPY-OUT-LINE
+           STRING '               88  ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CONDITION-NAME) DELIMITED BY SIZE
+                  ' VALUE ''' DELIMITED BY SIZE
+                  FUNCTION TRIM(OPT-OPCODE) DELIMITED BY SIZE
+                  '''.' DELIMITED BY SIZE
+               INTO IOCOPY-OUT-LINE
+           WRITE IOCOPY-OUT-LINE.
+
+      *----------------------------------------------------------*
+      * 400-WRITE-TRAILER
+      * Emits the DATA-IN-1/PAR-OUT portion of the layout.
+      *----------------------------------------------------------*
+       400-WRITE-TRAILER.
+           MOVE '           05  DATA-IN-1           PIC X(80).'
+               TO IOCOPY-OUT-LINE
+           WRITE IOCOPY-OUT-LINE
+
+           MOVE SPACES TO IOCOPY-OUT-LINE
+           WRITE IOCOPY-OUT-LINE
+
+           MOVE '       01  PAR-OUT.' TO IOCOPY-OUT-LINE
+           WRITE IOCOPY-OUT-LINE
+
+           MOVE '           05  OPCODE-OUT          PIC X(08).'
+               TO IOCOPY-OUT-LINE
+           WRITE IOCOPY-OUT-LINE
+
+           MOVE '           05  CORRELATION-ID-OUT  PIC X(36).'
+               TO IOCOPY-OUT-LINE
+           WRITE IOCOPY-OUT-LINE
+
+           MOVE '           05  RETURN-STATUS       PIC X(02).'
+               TO IOCOPY-OUT-LINE
+           WRITE IOCOPY-OUT-LINE
+
+           MOVE '           05  DATA-OUT-1          PIC X(80).'
+               TO IOCOPY-OUT-LINE
+           WRITE IOCOPY-OUT-LINE.
+
+       200-READ-OPCODE-RECORD.
+           READ OPCODE-TABLE-IN
+               AT END
+                   SET OPCODE-TABLE-EOF TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------*
+      * 450-WRITE-EVALUATE-HEADER
+      * Opens the EVALUATE OPCODE-IN skeleton for PROCEDURE DIVISION
+      * USING PAR-IN, PAR-OUT, so the generated dispatch logic drops
+      * into a web-service program the same way the generated
+      * IOCOPY-OUT copybook drops into its LINKAGE SECTION.
+      *----------------------------------------------------------*
+       450-WRITE-EVALUATE-HEADER.
+           MOVE '      *------------------------------------------*'
+               TO EVALSKEL-OUT-LINE
+           WRITE EVALSKEL-OUT-LINE
+
+           MOVE '      * EVALSKEL - generated from the opcode table'
+               TO EVALSKEL-OUT-LINE
+           WRITE EVALSKEL-OUT-LINE
+
+           MOVE '      *------------------------------------------*'
+               TO EVALSKEL-OUT-LINE
+           WRITE EVALSKEL-OUT-LINE
+
+           MOVE '       PROCEDURE DIVISION USING PAR-IN, PAR-OUT.'
+               TO EVALSKEL-OUT-LINE
+           WRITE EVALSKEL-OUT-LINE
+
+           MOVE SPACES TO EVALSKEL-OUT-LINE
+           WRITE EVALSKEL-OUT-LINE
+
+           MOVE '       0000-MAINLINE.' TO EVALSKEL-OUT-LINE
+           WRITE EVALSKEL-OUT-LINE
+
+           MOVE '           EVALUATE OPCODE-IN' TO EVALSKEL-OUT-LINE
+           WRITE EVALSKEL-OUT-LINE.
+
+      *----------------------------------------------------------*
+      * 460-WRITE-EVALUATE-WHEN
+      * Writes one WHEN clause per opcode table row, dispatching to
+      * a per-opcode paragraph named after the 88-level condition
+      * 300-WRITE-OPCODE-CONDITION already generated for it.
+      *----------------------------------------------------------*
+       460-WRITE-EVALUATE-WHEN.
+           MOVE SPACES TO WS-PARA-NAME
+           STRING FUNCTION TRIM(OPT-OPCODE) DELIMITED BY SIZE
+                  '-OPCODE' DELIMITED BY SIZE
+               INTO WS-PARA-NAME
+
+           MOVE SPACES TO EVALSKEL-OUT-LINE
+           STRING '               WHEN ''' DELIMITED BY SIZE
+                  FUNCTION TRIM(OPT-OPCODE) DELIMITED BY SIZE
+                  '''' DELIMITED BY SIZE
+               INTO EVALSKEL-OUT-LINE
+           WRITE EVALSKEL-OUT-LINE
+
+           MOVE SPACES TO EVALSKEL-OUT-LINE
+           STRING '                   PERFORM ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PARA-NAME) DELIMITED BY SIZE
+               INTO EVALSKEL-OUT-LINE
+           WRITE EVALSKEL-OUT-LINE.
+
+      *----------------------------------------------------------*
+      * 470-WRITE-EVALUATE-TRAILER
+      * Closes the EVALUATE with a WHEN OTHER fallback and stops the
+      * generated mainline, mirroring WEBTEST001's own dispatch
+      * shape.
+      *----------------------------------------------------------*
+       470-WRITE-EVALUATE-TRAILER.
+           MOVE '               WHEN OTHER' TO EVALSKEL-OUT-LINE
+           WRITE EVALSKEL-OUT-LINE
+
+           MOVE '                   MOVE OPCODE-IN TO OPCODE-OUT'
+               TO EVALSKEL-OUT-LINE
+           WRITE EVALSKEL-OUT-LINE
+
+           MOVE '                   MOVE ''99'' TO RETURN-STATUS'
+               TO EVALSKEL-OUT-LINE
+           WRITE EVALSKEL-OUT-LINE
+
+           MOVE '           END-EVALUATE.' TO EVALSKEL-OUT-LINE
+           WRITE EVALSKEL-OUT-LINE
+
+           MOVE SPACES TO EVALSKEL-OUT-LINE
+           WRITE EVALSKEL-OUT-LINE
+
+           MOVE '       9999-EXIT.' TO EVALSKEL-OUT-LINE
+           WRITE EVALSKEL-OUT-LINE
+
+           MOVE '           GOBACK.' TO EVALSKEL-OUT-LINE
+           WRITE EVALSKEL-OUT-LINE.
+
+       999-END.
