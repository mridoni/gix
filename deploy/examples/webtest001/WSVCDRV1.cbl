@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. WSVCDRV1.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+           COPY IOCOPY.
+
+           01 WS-OPCODE-ENV        PIC X(08).
+           01 WS-CORRID-ENV        PIC X(36).
+           01 WS-DATA1-ENV         PIC X(80).
+
+      *----------------------------------------------------------*
+      * standalone driver for WEBTEST001, the opcode dispatcher the
+      * web service calls into. This is the first step of the
+      * chained end-to-end regression suite (see REGRSUITE1.cbl):
+      * it places one call the way the real web service would -
+      * opcode, correlation id and input data taken from
+      * WSVCDRV_OPCODE/WSVCDRV_CORRID/WSVCDRV_DATA1, defaulting to a
+      * plain PING if none are set - and turns WEBTEST001's
+      * RETURN-STATUS into a process exit code so a shell step can
+      * gate on it the same way it would gate on TSQL004A or
+      * TSQL013A's own RETURN-CODE.
+      *----------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           MOVE SPACES TO WS-OPCODE-ENV
+           DISPLAY 'WSVCDRV_OPCODE' UPON ENVIRONMENT-NAME
+           ACCEPT WS-OPCODE-ENV FROM ENVIRONMENT-VALUE
+
+           MOVE SPACES TO WS-CORRID-ENV
+           DISPLAY 'WSVCDRV_CORRID' UPON ENVIRONMENT-NAME
+           ACCEPT WS-CORRID-ENV FROM ENVIRONMENT-VALUE
+
+           MOVE SPACES TO WS-DATA1-ENV
+           DISPLAY 'WSVCDRV_DATA1' UPON ENVIRONMENT-NAME
+           ACCEPT WS-DATA1-ENV FROM ENVIRONMENT-VALUE
+
+           MOVE SPACES TO PAR-IN
+           IF WS-OPCODE-ENV = SPACES
+               MOVE 'PING' TO OPCODE-IN
+           ELSE
+               MOVE WS-OPCODE-ENV TO OPCODE-IN
+           END-IF
+
+           IF WS-CORRID-ENV = SPACES
+               MOVE 'WSVCDRV1-REGRESSION-RUN' TO CORRELATION-ID-IN
+           ELSE
+               MOVE WS-CORRID-ENV TO CORRELATION-ID-IN
+           END-IF
+
+           MOVE WS-DATA1-ENV TO DATA-IN-1
+
+           MOVE SPACES TO PAR-OUT
+
+           CALL 'WEBTEST001' USING PAR-IN, PAR-OUT
+
+           DISPLAY 'WSVCDRV1: OPCODE=' OPCODE-OUT
+               ' RETURN-STATUS=' RETURN-STATUS
+               ' DATA-OUT-1=' DATA-OUT-1
+
+           IF RETURN-STATUS = '00'
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+
+       999-END.
+           STOP RUN.
