@@ -0,0 +1,13 @@
+      *----------------------------------------------------------*
+      * IOCOPY - linkage layout for the WEBTEST001 web service
+      *----------------------------------------------------------*
+       01  PAR-IN.
+           05  OPCODE-IN           PIC X(08).
+           05  CORRELATION-ID-IN   PIC X(36).
+           05  DATA-IN-1           PIC X(80).
+
+       01  PAR-OUT.
+           05  OPCODE-OUT          PIC X(08).
+           05  CORRELATION-ID-OUT  PIC X(36).
+           05  RETURN-STATUS       PIC X(02).
+           05  DATA-OUT-1          PIC X(80).
