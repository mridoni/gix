@@ -31,11 +31,11 @@
 
            01 TOT           PIC 9(8).
            
-           01 SDIGIT.
-              03 SDIGIT01 PIC X(1).
-              03 SDIGIT02 PIC X(1).
-                
-           01 NDIGIT REDEFINES SDIGIT PIC S9(04) COMP.
+           COPY BYTEINSP REPLACING
+                INSP-GROUP     BY SDIGIT
+                INSP-HIGH-BYTE BY SDIGIT01
+                INSP-LOW-BYTE  BY SDIGIT02
+                INSP-VALUE     BY NDIGIT.
 
 
        EXEC SQL 
