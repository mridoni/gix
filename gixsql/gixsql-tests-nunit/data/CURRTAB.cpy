@@ -0,0 +1,26 @@
+      *----------------------------------------------------------*
+      * CURRTAB
+      * Fixed table of currency conversion rates to USD, keyed by
+      * CURRENCY-CODE on EMP-TABLE (see EMPREC). Callers move the
+      * employee's CURRENCY-CODE to CURR-LOOKUP-CODE, PERFORM
+      * 000-LOOKUP-CURRENCY-RATE in their own PROCEDURE DIVISION,
+      * and find the USD rate in CURR-RATE (1.000000 if the code is
+      * not found, so unconverted amounts fail safe as USD).
+      *----------------------------------------------------------*
+       01 CURRENCY-RATE-TABLE.
+             03 FILLER PIC X(9) VALUE 'USD001000'.
+             03 FILLER PIC X(9) VALUE 'EUR001090'.
+             03 FILLER PIC X(9) VALUE 'GBP001270'.
+             03 FILLER PIC X(9) VALUE 'JPY000007'.
+             03 FILLER PIC X(9) VALUE 'CAD000740'.
+
+       01 CURRENCY-RATE-ENTRIES REDEFINES CURRENCY-RATE-TABLE.
+             03 CURR-RATE-ENTRY OCCURS 5 TIMES
+                     INDEXED BY CURR-IDX.
+                05 CURR-TABLE-CODE PIC X(3).
+                05 CURR-TABLE-RATE PIC 9(3)V999.
+
+       01 CURR-LOOKUP-CODE    PIC X(3).
+       01 CURR-RATE           PIC 9(3)V999.
+       01 CURR-FOUND-SW       PIC X VALUE 'N'.
+           88 CURR-RATE-FOUND VALUE 'Y'.
