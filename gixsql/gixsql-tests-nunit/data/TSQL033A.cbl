@@ -8,15 +8,22 @@
        SOURCE-COMPUTER. IBM-AT. 
        OBJECT-COMPUTER. IBM-AT. 
        
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-       
-       DATA DIVISION.  
-       
-       FILE SECTION.  
-       
-       WORKING-STORAGE SECTION. 
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT SQL-ERROR-LOG-FILE
+               ASSIGN TO EXTERNAL SQLERRRPT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SQL-ERROR-LOG-FILE.
+       01  SQL-ERROR-LOG-LINE      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
            01 DATASRC PIC X(64).
            01 DBUSR  PIC X(64).
 
@@ -26,14 +33,23 @@
 
            01 OP PIC X(64).
 
-           EXEC SQL 
-                INCLUDE SQLCA 
-           END-EXEC. 
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE SQLSTCON
+           END-EXEC.
 
            01 F-REC-CNT        PIC 9(8) VALUE 10.
            01 F-REC-CNT-ACTUAL PIC 9(8).
-         
-       PROCEDURE DIVISION. 
+
+           COPY SQLERRLG.
+
+           01 SQL-ERR-OPEN-SW       PIC X VALUE 'N'.
+               88 SQL-ERR-OPEN      VALUE 'Y'.
+
+       PROCEDURE DIVISION.
  
        000-CONNECT.
 
@@ -58,7 +74,7 @@
            MOVE 'abcdefghijklmnopqrstuvwxyz' TO FLD2.
 
            MOVE 'INSERT-LOOP' TO OP.
-           PERFORM UNTIL CID > F-REC-CNT OR SQLCODE <> 0
+           PERFORM UNTIL CID > F-REC-CNT OR SQLSTATE <> SQLSTATE-SUCCESS
               EXEC SQL
                    INSERT INTO TAB00 (CID, FLD1, FLD2)
                         VALUES(:CID, :FLD1, :FLD2)
@@ -96,13 +112,22 @@
               CONNECT RESET
            END-EXEC.      
        
-       100-EXIT. 
+       100-EXIT.
+             IF SQL-ERR-OPEN
+                 CLOSE SQL-ERROR-LOG-FILE
+             END-IF
              STOP RUN.
 
        500-SQLERROR.
           DISPLAY FUNCTION TRIM(OP) '-SQLCODE  : ' SQLCODE
           DISPLAY FUNCTION TRIM(OP) '-SQLSTATE : ' SQLSTATE
           DISPLAY FUNCTION TRIM(OP) '-SQLERRM  : ' SQLERRMC(1:SQLERRML)
+          MOVE 'TSQL031A-1' TO SEL-PROGRAM-ID
+          MOVE OP         TO SEL-OPERATION
+          MOVE SQLCODE    TO SEL-SQLCODE
+          MOVE SQLSTATE   TO SEL-SQLSTATE
+          MOVE SQLERRMC(1:SQLERRML) TO SEL-SQLERRM
+          PERFORM 900-WRITE-SQLERRLOG
           MOVE 1 TO RETURN-CODE.
 
        600-NOT-FOUND.
@@ -111,5 +136,23 @@
           DISPLAY FUNCTION TRIM(OP) '*SQLERRM  : ' SQLERRMC(1:SQLERRML)
           MOVE 0 TO RETURN-CODE.
 
+       900-WRITE-SQLERRLOG.
+           IF NOT SQL-ERR-OPEN
+               OPEN OUTPUT SQL-ERROR-LOG-FILE
+               SET SQL-ERR-OPEN TO TRUE
+           END-IF
+
+           STRING SEL-PROGRAM-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  SEL-OPERATION DELIMITED BY SIZE
+                  ' SQLCODE=' DELIMITED BY SIZE
+                  SEL-SQLCODE DELIMITED BY SIZE
+                  ' SQLSTATE=' DELIMITED BY SIZE
+                  SEL-SQLSTATE DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  SEL-SQLERRM DELIMITED BY SIZE
+               INTO SQL-ERROR-LOG-LINE
+           WRITE SQL-ERROR-LOG-LINE.
+
        999-END.
 
