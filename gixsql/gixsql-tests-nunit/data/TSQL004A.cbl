@@ -9,18 +9,70 @@
        SOURCE-COMPUTER. IBM-AT. 
        OBJECT-COMPUTER. IBM-AT. 
        
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-       
-       DATA DIVISION.  
-       
-       FILE SECTION.  
-       
-       WORKING-STORAGE SECTION. 
-       
-       EXEC SQL 
-        INCLUDE EMPREC 
-       END-EXEC. 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT RESTART-FILE
+               ASSIGN TO EXTERNAL RESTARTFILE
+                         ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESTART-FILE-STATUS.
+
+           SELECT DEPT-SUMMARY-REPORT
+               ASSIGN TO EXTERNAL DEPTSUMM
+                         ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DEPT-SUMMARY-STATUS.
+
+           SELECT DNUM-DISCREPANCY-REPORT
+               ASSIGN TO EXTERNAL DNUMRPT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT JOB-LOCK-FILE
+               ASSIGN TO EXTERNAL EXTJOBLOCK
+                         ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOB-LOCK-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  RESTART-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 10 CHARACTERS
+           DATA RECORD IS RESTART-RECORD.
+
+       01  RESTART-RECORD.
+           03  RESTART-LAST-ENO    PIC 9(9).
+
+       FD  DEPT-SUMMARY-REPORT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS DEPT-SUMMARY-LINE.
+
+       01  DEPT-SUMMARY-LINE       PIC X(80).
+
+       FD  DNUM-DISCREPANCY-REPORT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS DNUM-DISCREPANCY-LINE.
+
+       01  DNUM-DISCREPANCY-LINE   PIC X(80).
+
+       FD  JOB-LOCK-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 150 CHARACTERS
+           DATA RECORD IS JOB-LOCK-LINE.
+
+       01  JOB-LOCK-LINE           PIC X(150).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL
+        INCLUDE EMPREC
+       END-EXEC.
+
+       EXEC SQL
+        INCLUDE CURRTAB
+       END-EXEC.
 
         EXEC SQL VAR
               VARD IS VARCHAR(120)
@@ -36,25 +88,185 @@
            01 DISP-CODE     PIC 9(8) COMP-3. 
            01 FAKE-CHAR     PIC X.  
            01 ANSS          PIC X. 
-           01 COM-NULL-IND  PIC S9(4) COMP. 
+           01 COM-NULL-IND  PIC S9(4) COMP.
+
+           01 PAYRATE-USD   PIC S9(13)V99.
+           01 COM-USD       PIC S9V99.
+
+           01 DNUM-RPT-OPEN-SW    PIC X VALUE 'N'.
+               88 DNUM-RPT-OPEN   VALUE 'Y'.
+           01 DNUM-CALC-DIFF      PIC S99V99 COMP-3.
+           01 DNUM-RECON-DIFF     PIC S99V99 COMP-3.
+           01 DNUM-TOLERANCE      PIC S99V99 COMP-3 VALUE 0.01.
            
            01 VARC SQL TYPE IS VARCHAR(20).
       
            01 VARD PIC X(32).
            01 VARE PIC X(32).
 
+           01 RESTART-FILE-STATUS  PIC XX.
+           01 LAST-ENO-CKPT        PIC S9(4) COMP VALUE 0.
+           01 CKPT-ROW-COUNT       PIC 9(8) COMP-3 VALUE 0.
+           01 CKPT-INTERVAL        PIC 9(8) COMP-3 VALUE 1000.
+
+      *----------------------------------------------------------*
+      * job-overlap lock: keyed by this program's own name plus the
+      * DATASRC it's about to connect to, recorded in a shared
+      * EXTERNAL file so a second instance started against the same
+      * data source while this one is still running aborts cleanly
+      * instead of producing overlapping output against EMPTABLE.
+      * Like the opcode throttle, this is a LINE SEQUENTIAL flat
+      * file, not a real OS lock - no record locking means a
+      * simultaneous read-modify-write race between two instances
+      * starting in the same instant can't be fully ruled out, but
+      * it catches the ordinary "forgot the nightly run was still
+      * going" overlap between two scheduled instances.
+      *----------------------------------------------------------*
+           01 JOB-LOCK-FILE-STATUS PIC XX.
+           01 JOB-LOCK-PROGRAM     PIC X(30) VALUE 'TSQL004A'.
+           01 JOB-LOCK-TOKEN       PIC X(21) VALUE SPACES.
+           01 JOB-LOCK-COUNT       PIC 9(3) VALUE 0.
+           01 JOB-LOCK-IDX         PIC 9(3).
+           01 JOB-LOCK-TABLE.
+               05 JOB-LOCK-ENTRY OCCURS 50 TIMES.
+                   10 JL-PROGRAM       PIC X(30).
+                   10 JL-DATASRC       PIC X(64).
+                   10 JL-TOKEN         PIC X(21).
+           01 JOB-LOCK-MATCH-SW    PIC X VALUE 'N'.
+               88 JOB-LOCK-HELD    VALUE 'Y'.
+           01 JOB-LOCK-ACQUIRED-SW PIC X VALUE 'N'.
+               88 JOB-LOCK-ACQUIRED VALUE 'Y'.
+
+           01 RECONNECT-COUNT      PIC 9(2) VALUE 0.
+           01 MAX-RECONNECTS       PIC 9(2) VALUE 3.
+           01 CONN-LOST-SW         PIC X VALUE 'N'.
+               88 CONNECTION-LOST  VALUE 'Y'.
+
+           01 BATCH-SIZE           PIC 9(4) COMP VALUE 50.
+           01 BATCH-ROWCOUNT       PIC 9(4) COMP VALUE 0.
+           01 BATCH-IDX            PIC 9(4) COMP.
+           01 EMP-BATCH.
+               05 EMP-BATCH-ROW OCCURS 50 TIMES.
+                   10 B-ENO        PIC 9(4) COMP.
+                   10 B-LNAME      PIC X(10).
+                   10 B-FNAME      PIC X(15).
+
+           01 NEW-EMP-COUNT        PIC 9(4) COMP VALUE 10.
+           01 NEW-EMP-BATCH.
+               05 NEW-EMP-ROW OCCURS 10 TIMES.
+                   10 NEW-ENO      PIC 9(5) COMP.
+                   10 NEW-LNAME    PIC X(10).
+                   10 NEW-ST       PIC X(02).
+                   10 NEW-ZIP      PIC X(05).
+
+           01 NEW-EMP-VALID-SW     PIC X VALUE 'Y'.
+               88 NEW-EMP-VALID    VALUE 'Y'.
+
+           01 AUDIT-ACTION-TAB.
+               05 AUDIT-ACTION OCCURS 10 TIMES PIC X(10).
+           01 AUDIT-FIELD-TAB.
+               05 AUDIT-CHANGED-FIELD OCCURS 10 TIMES PIC X(20).
+           01 AUDIT-OLDVAL-TAB.
+               05 AUDIT-OLD-VALUE OCCURS 10 TIMES PIC X(30).
+           01 AUDIT-NEWVAL-TAB.
+               05 AUDIT-NEW-VALUE OCCURS 10 TIMES PIC X(30).
+           01 AUDIT-JOB-NAME       PIC X(10) VALUE 'TSQL004A'.
+
+           01 PR-ADJ-ENO           PIC 9(5) COMP.
+           01 PR-ADJ-OLD-RATE      PIC S9(13)V99 COMP-3.
+           01 PR-ADJ-NEW-RATE      PIC S9(13)V99 COMP-3.
+           01 PR-ADJ-OLD-DISP      PIC Z(10)9.99.
+           01 PR-ADJ-NEW-DISP      PIC Z(10)9.99.
+
+           01 DEPT-SUMMARY-STATUS  PIC XX.
+           01 RPT-DEPT             PIC X(4).
+           01 RPT-DEPT-COUNT       PIC 9(6).
+           01 RPT-DEPT-TOTAL       PIC S9(13)V99 COMP-3.
+           01 RPT-DEPT-TOTAL-DISP  PIC Z(11)9.99.
+
+      *----------------------------------------------------------*
+      * optional per-FETCH profiling for the EMPTBL extract loop,
+      * turned on by setting TSQL004A_PROFILE to 'Y'. Timestamps
+      * each FETCH and each row-processing block separately so a
+      * slow run can be diagnosed as a database-side (FETCH) or
+      * CPU-side (per-row processing) problem, and prints a
+      * min/max/average summary at CLOSE-LOOP. Elapsed time is
+      * derived from FUNCTION CURRENT-DATE's HH/MM/SS/hundredths
+      * fields, which is adequate for timing a single FETCH or row
+      * but assumes the run doesn't straddle a calendar day - fine
+      * for this diagnostic, not a general-purpose stopwatch.
+      *----------------------------------------------------------*
+           01 PROF-ENABLED-SW      PIC X VALUE 'N'.
+               88 PROFILING-ENABLED VALUE 'Y'.
+
+           01 PROF-START-TS        PIC X(21).
+           01 PROF-END-TS          PIC X(21).
+           01 PROF-ELAPSED-HS      PIC 9(9) COMP-3.
+
+           01 PROF-FETCH-START-TS  PIC X(21).
+           01 PROF-FETCH-COUNT     PIC 9(8) COMP-3 VALUE 0.
+           01 PROF-FETCH-TOTAL-HS  PIC 9(9) COMP-3 VALUE 0.
+           01 PROF-FETCH-MIN-HS    PIC 9(9) COMP-3 VALUE 0.
+           01 PROF-FETCH-MAX-HS    PIC 9(9) COMP-3 VALUE 0.
+
+           01 PROF-ROW-START-TS    PIC X(21).
+           01 PROF-ROW-COUNT       PIC 9(8) COMP-3 VALUE 0.
+           01 PROF-ROW-TOTAL-HS    PIC 9(9) COMP-3 VALUE 0.
+           01 PROF-ROW-MIN-HS      PIC 9(9) COMP-3 VALUE 0.
+           01 PROF-ROW-MAX-HS      PIC 9(9) COMP-3 VALUE 0.
+
+           01 PROF-AVG-HS          PIC 9(9) COMP-3.
+
+           01 PROF-H1              PIC 99.
+           01 PROF-M1              PIC 99.
+           01 PROF-S1              PIC 99.
+           01 PROF-HS1             PIC 99.
+           01 PROF-H2              PIC 99.
+           01 PROF-M2              PIC 99.
+           01 PROF-S2              PIC 99.
+           01 PROF-HS2             PIC 99.
+
         EXEC SQL VAR
               VARE IS VARCHAR(120)
         END-EXEC.                 
                   
        
-       EXEC SQL 
-            INCLUDE SQLCA 
-       END-EXEC. 
-      *  declare cursor for select 
+       EXEC SQL
+            INCLUDE SQLCA
+       END-EXEC.
+
+       EXEC SQL
+            INCLUDE SQLSTCON
+       END-EXEC.
+
+      *  describes EMPTABLE's real column shape so the precompiler can
+      *  flag a SELECT list that doesn't line up with it, instead of
+      *  only failing at run time with an obscure SQLCODE
+           EXEC SQL
+               DECLARE TABLE EMPTABLE
+                   (ENO            DECIMAL(4,0)  NOT NULL,
+                    LNAME          CHAR(10),
+                    FNAME          CHAR(10),
+                    STREET         CHAR(20),
+                    CITY           CHAR(15),
+                    ST             CHAR(2),
+                    ZIP            CHAR(5),
+                    DEPT           CHAR(4),
+                    PAYRATE        DECIMAL(15,2),
+                    COM            DECIMAL(3,2),
+                    CURRENCY_CODE  CHAR(3),
+                    MISCDATA       CHAR(128),
+                    DNUM1          DECIMAL(4,2),
+                    DNUM2          DECIMAL(4,2),
+                    DNUM3          DECIMAL(4,2))
+           END-EXEC.
+
+      *  declare cursor for select, SCROLL so the end-of-job check
+      *  below can move back through the result set instead of only
+      *  forward
            EXEC SQL
-               DECLARE EMPTBL CURSOR FOR
-               SELECT                     
+               DECLARE EMPTBL SCROLL CURSOR FOR
+               SELECT
                     ENO,
                     LNAME,
                     FNAME,
@@ -65,28 +277,56 @@
                     DEPT,
                     PAYRATE,
                     COM,
+                    CURRENCY_CODE,
                     MISCDATA,
                     DNUM1,
                     DNUM2,
                     DNUM3
                  FROM EMPTABLE
-               ORDER BY LNAME
+               WHERE ENO > :LAST-ENO-CKPT
+               ORDER BY ENO
            END-EXEC.
-           
-       PROCEDURE DIVISION. 
- 
+
+      *  a second cursor over the same table, fetched a whole batch
+      *  of rows at a time into the EMP-BATCH host variable array
+      *  instead of one row per FETCH
+           EXEC SQL
+               DECLARE BULKEMPTBL CURSOR FOR
+               SELECT ENO, LNAME, FNAME
+                 FROM EMPTABLE
+               ORDER BY ENO
+           END-EXEC.
+
+      *  one row per department, for the DEPTSUMM report
+           EXEC SQL
+               DECLARE DEPTSUMCRSR CURSOR FOR
+               SELECT DEPT, COUNT(*), SUM(PAYRATE)
+                 FROM EMPTABLE
+               GROUP BY DEPT
+               ORDER BY DEPT
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
        000-CONNECT.
 
+           PERFORM 050-READ-CHECKPOINT.
+
            DISPLAY "DATASRC" UPON ENVIRONMENT-NAME.
            ACCEPT DATASRC FROM ENVIRONMENT-VALUE.
            DISPLAY "DATASRC_USR" UPON ENVIRONMENT-NAME.
            ACCEPT DBUSR FROM ENVIRONMENT-VALUE.
 
+           DISPLAY "TSQL004A_PROFILE" UPON ENVIRONMENT-NAME.
+           ACCEPT PROF-ENABLED-SW FROM ENVIRONMENT-VALUE.
+
+           PERFORM 030-JOB-LOCK-CHECK.
+
            EXEC SQL
               CONNECT TO :DATASRC USER :DBUSR
-           END-EXEC.      
-           
-           IF SQLCODE <> 0 THEN
+           END-EXEC.
+
+           IF SQLSTATE <> SQLSTATE-SUCCESS THEN
               DISPLAY 'SQLCODE. ' SQLCODE
               DISPLAY 'SQLERRM. ' SQLERRM
               GO TO 100-EXIT
@@ -106,23 +346,29 @@
            DISPLAY 'open code:' DISP-CODE.
            DISPLAY 'open msg :' SQLERRMC.
        
-      *  fetch a data item 
+      *  fetch a data item
+           PERFORM 961-PROF-FETCH-START
            EXEC SQL
-               FETCH EMPTBL INTO 
-                 :ENO,:LNAME,:FNAME,:STREET,:CITY, 
-                 :ST,:ZIP,:DEPT,:PAYRATE, 
-                 :COM,:MISCDATA,:DNUM1,:DNUM2,:DNUM3
-           END-EXEC. 
-       
-       100-test. 
+               FETCH EMPTBL INTO
+                 :ENO,:LNAME,:FNAME,:STREET,:CITY,
+                 :ST,:ZIP,:DEPT,:PAYRATE,
+                 :COM,:CURRENCY-CODE,:MISCDATA,:DNUM1,:DNUM2,:DNUM3
+           END-EXEC.
+           PERFORM 962-PROF-FETCH-ELAPSED
+
+       100-test.
            MOVE SQLCODE TO DISP-CODE
            DISPLAY 'fetch ' DISP-CODE
-           DISPLAY 'fetch ' SQLCODE 
+           DISPLAY 'fetch ' SQLCODE
            DISPLAY 'fetch ' SQLERRMC(1:SQLERRML)
-       
-      *  loop until no more data
-           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
-       
+
+      *  loop until no more data, but not on a lost connection that
+      *  still has reconnect attempts left (see 700/750 below)
+           PERFORM UNTIL SQLCODE = 100
+                   OR (SQLCODE < 0 AND NOT CONNECTION-LOST)
+                   OR RECONNECT-COUNT > MAX-RECONNECTS
+
+           PERFORM 963-PROF-ROW-START
       *  display the record
            MOVE PAYRATE TO DISP-RATE
            MOVE COM TO DISP-COM
@@ -136,38 +382,79 @@
            DISPLAY 'department: [' DEPT ']'
            DISPLAY 'payrate   : [' PAYRATE ']'
            DISPLAY 'commission: [' COM ']'
+           DISPLAY 'currency  : [' CURRENCY-CODE ']'
+
+           PERFORM 880-CONVERT-CURRENCY
+
+           DISPLAY 'payrate(usd)   : [' PAYRATE-USD ']'
+           DISPLAY 'commission(usd): [' COM-USD ']'
            DISPLAY 'misc      : [' MISCDATA-TEXT ']'
            DISPLAY 'misc (len): [' MISCDATA-LEN ']'
+           DISPLAY 'misc hire date  : [' MISC-HIRE-DATE ']'
+           DISPLAY 'misc status code: [' MISC-STATUS-CODE ']'
+           DISPLAY 'misc notes      : [' MISC-NOTES ']'
            DISPLAY 'dnum1     : [' DNUM1 ']'
            DISPLAY 'dnum2     : [' DNUM2 ']'
            DISPLAY 'dnum3     : [' DNUM3 ']'
-           
-           IF COM-NULL-IND < 0 
-               DISPLAY 'commission is null' 
-           ELSE 
-               DISPLAY 'commission ' DISP-COM 
-           END-IF 
-
-           EXEC SQL 
-             FETCH EMPTBL INTO 
-               :ENO,:LNAME,:FNAME,:STREET,:CITY, 
-               :ST,:ZIP,:DEPT,:PAYRATE, 
-               :COM,:MISCDATA,:DNUM1,:DNUM2,:DNUM3
-           END-EXEC 
 
-           MOVE SQLCODE TO DISP-CODE 
-           DISPLAY 'fetch ' DISP-CODE 
-           DISPLAY 'fetch ' SQLCODE 
-           DISPLAY 'fetch ' SQLERRMC 
-           END-PERFORM  
-       
-           DISPLAY 'All records in this table have been selected'. 
+           PERFORM 890-CHECK-DNUM-RECONCILIATION
+
+           IF COM-NULL-IND < 0
+               DISPLAY 'commission is null'
+           ELSE
+               DISPLAY 'commission ' DISP-COM
+           END-IF
+
+      *  record the last successfully processed key and, every
+      *  CKPT-INTERVAL rows, persist it so a rerun can reposition
+      *  the cursor with WHERE ENO > :LAST-ENO-CKPT instead of
+      *  starting over from ENO 1
+           MOVE ENO TO LAST-ENO-CKPT
+           ADD 1 TO CKPT-ROW-COUNT
+           IF CKPT-ROW-COUNT >= CKPT-INTERVAL
+               PERFORM 900-WRITE-CHECKPOINT
+               MOVE 0 TO CKPT-ROW-COUNT
+           END-IF
+
+           PERFORM 964-PROF-ROW-ELAPSED
+           PERFORM 961-PROF-FETCH-START
+           EXEC SQL
+             FETCH EMPTBL INTO
+               :ENO,:LNAME,:FNAME,:STREET,:CITY,
+               :ST,:ZIP,:DEPT,:PAYRATE,
+               :COM,:CURRENCY-CODE,:MISCDATA,:DNUM1,:DNUM2,:DNUM3
+           END-EXEC
+           PERFORM 962-PROF-FETCH-ELAPSED
+
+           MOVE SQLCODE TO DISP-CODE
+           DISPLAY 'fetch ' DISP-CODE
+           DISPLAY 'fetch ' SQLCODE
+           DISPLAY 'fetch ' SQLERRMC
+
+           PERFORM 700-CLASSIFY-CONNECTION-LOSS
+           IF SQLCODE < 0 AND CONNECTION-LOST
+                   AND RECONNECT-COUNT < MAX-RECONNECTS
+               PERFORM 750-RECONNECT-AND-RESUME
+           END-IF
+           END-PERFORM
        
+           DISPLAY 'All records in this table have been selected'.
+
+      *  the cursor ran to completion, so the next run should start
+      *  from ENO 1 again rather than resume from this run's data
+           PERFORM 950-CLEAR-CHECKPOINT.
+
+           IF DNUM-RPT-OPEN
+               CLOSE DNUM-DISCREPANCY-REPORT
+           END-IF.
+
        CLOSE-LOOP.
-      *  close the cursor 
-           EXEC SQL 
-               CLOSE EMPTBL 
-           END-EXEC. 
+           PERFORM 969-PROF-WRITE-SUMMARY.
+
+      *  close the cursor
+           EXEC SQL
+               CLOSE EMPTBL
+           END-EXEC.
        
       * we try a single open + fetch + close to see if the cursor
       * is still available for opening after being closed
@@ -185,7 +472,7 @@
                FETCH EMPTBL INTO 
                  :ENO,:LNAME,:FNAME,:STREET,:CITY, 
                  :ST,:ZIP,:DEPT,:PAYRATE, 
-                 :COM,:MISCDATA,:DNUM1,:DNUM2,:DNUM3
+                 :COM,:CURRENCY-CODE,:MISCDATA,:DNUM1,:DNUM2,:DNUM3
            END-EXEC. 
            DISPLAY 'refetch ' SQLCODE 
            DISPLAY 'refetch ' SQLERRMC(1:SQLERRML)
@@ -206,13 +493,670 @@
            DISPLAY '(reopen) dnum2     : [' DNUM2 ']'
            DISPLAY '(reopen) dnum3     : [' DNUM3 ']'
 
-      *  close the cursor 
-           EXEC SQL 
-               CLOSE EMPTBL 
-           END-EXEC. 
-           DISPLAY 'reclose ' SQLCODE 
+      *  EMPTBL was declared SCROLL, so exercise the non-sequential
+      *  fetch orientations before closing it for good
+           EXEC SQL
+               FETCH LAST FROM EMPTBL INTO
+                 :ENO,:LNAME,:FNAME,:STREET,:CITY,
+                 :ST,:ZIP,:DEPT,:PAYRATE,
+                 :COM,:CURRENCY-CODE,:MISCDATA,:DNUM1,:DNUM2,:DNUM3
+           END-EXEC.
+           DISPLAY 'FETCH LAST     ' SQLCODE ' employee #: [' ENO ']'
+
+           EXEC SQL
+               FETCH PRIOR FROM EMPTBL INTO
+                 :ENO,:LNAME,:FNAME,:STREET,:CITY,
+                 :ST,:ZIP,:DEPT,:PAYRATE,
+                 :COM,:CURRENCY-CODE,:MISCDATA,:DNUM1,:DNUM2,:DNUM3
+           END-EXEC.
+           DISPLAY 'FETCH PRIOR    ' SQLCODE ' employee #: [' ENO ']'
+
+           EXEC SQL
+               FETCH ABSOLUTE 1 FROM EMPTBL INTO
+                 :ENO,:LNAME,:FNAME,:STREET,:CITY,
+                 :ST,:ZIP,:DEPT,:PAYRATE,
+                 :COM,:CURRENCY-CODE,:MISCDATA,:DNUM1,:DNUM2,:DNUM3
+           END-EXEC.
+           DISPLAY 'FETCH ABSOLUTE ' SQLCODE ' employee #: [' ENO ']'
+
+           EXEC SQL
+               FETCH RELATIVE 1 FROM EMPTBL INTO
+                 :ENO,:LNAME,:FNAME,:STREET,:CITY,
+                 :ST,:ZIP,:DEPT,:PAYRATE,
+                 :COM,:CURRENCY-CODE,:MISCDATA,:DNUM1,:DNUM2,:DNUM3
+           END-EXEC.
+           DISPLAY 'FETCH RELATIVE ' SQLCODE ' employee #: [' ENO ']'
+
+      *  close the cursor
+           EXEC SQL
+               CLOSE EMPTBL
+           END-EXEC.
+           DISPLAY 'reclose ' SQLCODE
            DISPLAY 'reclose ' SQLERRMC(1:SQLERRML)
+
+           PERFORM 800-BATCH-FETCH-TEST.
+           PERFORM 850-BATCH-INSERT-TEST.
+           PERFORM 855-PAYRATE-ADJUSTMENT-TEST.
+           PERFORM 870-DEPT-SUMMARY-REPORT.
+
        EXEC SQL CONNECT RESET END-EXEC.
 
-       100-EXIT. 
-             STOP RUN.
\ No newline at end of file
+       100-EXIT.
+             PERFORM 035-JOB-LOCK-RELEASE.
+             STOP RUN.
+
+      *----------------------------------------------------------*
+      * 030-JOB-LOCK-CHECK
+      * Loads the job-lock file and aborts cleanly, with a clear
+      * message, if an entry already exists for this program name
+      * and DATASRC; otherwise adds one and saves the file so a
+      * second instance started before this one finishes sees it.
+      *----------------------------------------------------------*
+       030-JOB-LOCK-CHECK.
+           PERFORM 031-LOAD-JOB-LOCKS.
+
+           SET JOB-LOCK-MATCH-SW TO 'N'
+           PERFORM VARYING JOB-LOCK-IDX FROM 1 BY 1
+                   UNTIL JOB-LOCK-IDX > JOB-LOCK-COUNT
+               IF JL-PROGRAM(JOB-LOCK-IDX) = JOB-LOCK-PROGRAM
+                       AND JL-DATASRC(JOB-LOCK-IDX) = DATASRC
+                   SET JOB-LOCK-HELD TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF JOB-LOCK-HELD
+               DISPLAY 'ABORT: ' FUNCTION TRIM(JOB-LOCK-PROGRAM)
+                   ' IS ALREADY RUNNING AGAINST DATASRC '
+                   FUNCTION TRIM(DATASRC)
+               GO TO 100-EXIT
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO JOB-LOCK-TOKEN
+               ADD 1 TO JOB-LOCK-COUNT
+               MOVE JOB-LOCK-PROGRAM TO JL-PROGRAM(JOB-LOCK-COUNT)
+               MOVE DATASRC TO JL-DATASRC(JOB-LOCK-COUNT)
+               MOVE JOB-LOCK-TOKEN TO JL-TOKEN(JOB-LOCK-COUNT)
+               PERFORM 033-SAVE-JOB-LOCKS
+               SET JOB-LOCK-ACQUIRED TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 031-LOAD-JOB-LOCKS
+      * Reads the current set of held job locks, if the file exists
+      * yet, the same FILE STATUS = '00' pattern 050-READ-CHECKPOINT
+      * uses for a restart file that may not have been created yet.
+      *----------------------------------------------------------*
+       031-LOAD-JOB-LOCKS.
+           MOVE 0 TO JOB-LOCK-COUNT
+           OPEN INPUT JOB-LOCK-FILE
+           IF JOB-LOCK-FILE-STATUS = '00'
+               PERFORM 032-READ-JOB-LOCK-LINE
+               PERFORM UNTIL JOB-LOCK-FILE-STATUS NOT = '00'
+                   IF JOB-LOCK-COUNT < 50
+                       ADD 1 TO JOB-LOCK-COUNT
+                       MOVE JOB-LOCK-LINE(9:30)
+                           TO JL-PROGRAM(JOB-LOCK-COUNT)
+                       MOVE JOB-LOCK-LINE(47:64)
+                           TO JL-DATASRC(JOB-LOCK-COUNT)
+                       MOVE JOB-LOCK-LINE(117:21)
+                           TO JL-TOKEN(JOB-LOCK-COUNT)
+                   END-IF
+                   PERFORM 032-READ-JOB-LOCK-LINE
+               END-PERFORM
+               CLOSE JOB-LOCK-FILE
+           END-IF.
+
+       032-READ-JOB-LOCK-LINE.
+           READ JOB-LOCK-FILE.
+
+      *----------------------------------------------------------*
+      * 033-SAVE-JOB-LOCKS
+      * Rewrites the whole job-lock file from JOB-LOCK-TABLE.
+      *----------------------------------------------------------*
+       033-SAVE-JOB-LOCKS.
+           OPEN OUTPUT JOB-LOCK-FILE
+           PERFORM VARYING JOB-LOCK-IDX FROM 1 BY 1
+                   UNTIL JOB-LOCK-IDX > JOB-LOCK-COUNT
+               MOVE SPACES TO JOB-LOCK-LINE
+               STRING 'PROGRAM=' DELIMITED BY SIZE
+                      JL-PROGRAM(JOB-LOCK-IDX) DELIMITED BY SIZE
+                      'DATASRC=' DELIMITED BY SIZE
+                      JL-DATASRC(JOB-LOCK-IDX) DELIMITED BY SIZE
+                      'TOKEN=' DELIMITED BY SIZE
+                      JL-TOKEN(JOB-LOCK-IDX) DELIMITED BY SIZE
+                   INTO JOB-LOCK-LINE
+               WRITE JOB-LOCK-LINE
+           END-PERFORM
+           CLOSE JOB-LOCK-FILE.
+
+      *----------------------------------------------------------*
+      * 035-JOB-LOCK-RELEASE
+      * Reloads the job-lock file, drops this instance's own entry -
+      * identified by JOB-LOCK-TOKEN, not just PROGRAM/DATASRC, so an
+      * instance that never acquired the lock (it lost the race in
+      * 030-JOB-LOCK-CHECK and aborted) can never delete the entry a
+      * different, still-running instance holds - and saves the file
+      * back. Run from 100-EXIT so the lock is cleared whether the
+      * program reaches it by normal completion or by the GO TO
+      * 100-EXIT error paths. A no-op unless this instance actually
+      * acquired the lock itself.
+      *----------------------------------------------------------*
+       035-JOB-LOCK-RELEASE.
+           IF JOB-LOCK-ACQUIRED
+               PERFORM 031-LOAD-JOB-LOCKS
+
+               MOVE 0 TO JOB-LOCK-IDX
+               PERFORM VARYING JOB-LOCK-IDX FROM 1 BY 1
+                       UNTIL JOB-LOCK-IDX > JOB-LOCK-COUNT
+                   IF JL-PROGRAM(JOB-LOCK-IDX) = JOB-LOCK-PROGRAM
+                           AND JL-DATASRC(JOB-LOCK-IDX) = DATASRC
+                           AND JL-TOKEN(JOB-LOCK-IDX) = JOB-LOCK-TOKEN
+                       PERFORM 036-REMOVE-JOB-LOCK-ENTRY
+                   END-IF
+               END-PERFORM
+
+               PERFORM 033-SAVE-JOB-LOCKS
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 036-REMOVE-JOB-LOCK-ENTRY
+      * Drops JOB-LOCK-TABLE(JOB-LOCK-IDX) by shifting every later
+      * entry down one slot.
+      *----------------------------------------------------------*
+       036-REMOVE-JOB-LOCK-ENTRY.
+           PERFORM VARYING JOB-LOCK-IDX FROM JOB-LOCK-IDX BY 1
+                   UNTIL JOB-LOCK-IDX >= JOB-LOCK-COUNT
+               MOVE JOB-LOCK-ENTRY(JOB-LOCK-IDX + 1)
+                   TO JOB-LOCK-ENTRY(JOB-LOCK-IDX)
+           END-PERFORM
+           SUBTRACT 1 FROM JOB-LOCK-COUNT.
+
+      *----------------------------------------------------------*
+      * 050-READ-CHECKPOINT
+      * Loads the last successfully processed ENO from the restart
+      * file (if one exists from a prior, interrupted run) so the
+      * EMPTBL cursor can be reopened positioned after it. A run
+      * starting clean (no restart file) leaves LAST-ENO-CKPT at 0.
+      *----------------------------------------------------------*
+       050-READ-CHECKPOINT.
+           MOVE 0 TO LAST-ENO-CKPT
+           OPEN INPUT RESTART-FILE
+           IF RESTART-FILE-STATUS = '00'
+               READ RESTART-FILE
+               IF RESTART-FILE-STATUS = '00'
+                   MOVE RESTART-LAST-ENO TO LAST-ENO-CKPT
+                   DISPLAY 'RESUMING EMPTABLE EXTRACT AFTER ENO: '
+                       LAST-ENO-CKPT
+               END-IF
+               CLOSE RESTART-FILE
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 900-WRITE-CHECKPOINT
+      * Persists the last successfully processed ENO so a rerun of
+      * this job can resume the EMPTABLE extract instead of
+      * restarting the cursor from ENO 1.
+      *----------------------------------------------------------*
+       900-WRITE-CHECKPOINT.
+           MOVE LAST-ENO-CKPT TO RESTART-LAST-ENO
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+      *----------------------------------------------------------*
+      * 700-CLASSIFY-CONNECTION-LOSS
+      * Flags the current SQLCODE/SQLSTATE as a dropped connection
+      * (SQLSTATE class 08) as opposed to an ordinary data or
+      * end-of-cursor condition, so the fetch loop knows whether to
+      * attempt 750-RECONNECT-AND-RESUME or just end the loop.
+      *----------------------------------------------------------*
+       700-CLASSIFY-CONNECTION-LOSS.
+           SET CONNECTION-LOST TO FALSE
+           IF SQLCODE < 0
+               IF SQLSTATE(1:2) = '08'
+                   SET CONNECTION-LOST TO TRUE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 750-RECONNECT-AND-RESUME
+      * Checkpoints the last processed ENO, reconnects to DATASRC,
+      * and reopens EMPTBL. Because the cursor's WHERE clause reads
+      * WHERE ENO > :LAST-ENO-CKPT, reopening it after a reconnect
+      * resumes the extract right after the last row this run
+      * actually delivered, instead of restarting from ENO 1.
+      *----------------------------------------------------------*
+       750-RECONNECT-AND-RESUME.
+           ADD 1 TO RECONNECT-COUNT
+           DISPLAY 'CONNECTION LOST, RECONNECT ATTEMPT '
+               RECONNECT-COUNT
+           PERFORM 900-WRITE-CHECKPOINT
+
+           EXEC SQL CONNECT RESET END-EXEC
+
+           EXEC SQL
+              CONNECT TO :DATASRC USER :DBUSR
+           END-EXEC
+
+           DISPLAY 'RECONNECT SQLCODE: ' SQLCODE
+
+           IF SQLSTATE = SQLSTATE-SUCCESS
+               EXEC SQL
+                   OPEN EMPTBL
+               END-EXEC
+               EXEC SQL
+                   FETCH EMPTBL INTO
+                     :ENO,:LNAME,:FNAME,:STREET,:CITY,
+                     :ST,:ZIP,:DEPT,:PAYRATE,
+                     :COM,:CURRENCY-CODE,:MISCDATA,:DNUM1,:DNUM2,:DNUM3
+               END-EXEC
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 800-BATCH-FETCH-TEST
+      * Opens BULKEMPTBL and fetches up to BATCH-SIZE rows in one
+      * round trip into the EMP-BATCH host variable array, instead
+      * of one FETCH per row.
+      *----------------------------------------------------------*
+       800-BATCH-FETCH-TEST.
+           EXEC SQL
+               OPEN BULKEMPTBL
+           END-EXEC.
+           DISPLAY 'BATCH OPEN SQLCODE: ' SQLCODE.
+
+           EXEC SQL
+               FETCH BULKEMPTBL INTO :B-ENO, :B-LNAME, :B-FNAME
+                   FOR :BATCH-SIZE ROWS
+           END-EXEC.
+           DISPLAY 'BATCH FETCH SQLCODE: ' SQLCODE.
+
+           MOVE SQLERRD(3) TO BATCH-ROWCOUNT.
+           DISPLAY 'BATCH ROWS FETCHED: ' BATCH-ROWCOUNT.
+
+           PERFORM VARYING BATCH-IDX FROM 1 BY 1
+                   UNTIL BATCH-IDX > BATCH-ROWCOUNT
+               DISPLAY 'BATCH ROW ' BATCH-IDX ': '
+                   B-ENO(BATCH-IDX) ' ' B-LNAME(BATCH-IDX)
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE BULKEMPTBL
+           END-EXEC.
+
+      *----------------------------------------------------------*
+      * 850-BATCH-INSERT-TEST
+      * Inserts NEW-EMP-COUNT rows from the NEW-EMP-BATCH host
+      * variable array in a single INSERT instead of one EXECUTE
+      * per row.
+      *----------------------------------------------------------*
+       850-BATCH-INSERT-TEST.
+           PERFORM VARYING BATCH-IDX FROM 1 BY 1
+                   UNTIL BATCH-IDX > NEW-EMP-COUNT
+               COMPUTE NEW-ENO(BATCH-IDX) =
+                   90000 + BATCH-IDX
+               MOVE 'BATCHTEST ' TO NEW-LNAME(BATCH-IDX)
+               MOVE 'CA' TO NEW-ST(BATCH-IDX)
+               MOVE '94105' TO NEW-ZIP(BATCH-IDX)
+           END-PERFORM.
+
+           PERFORM 845-VALIDATE-NEW-EMPLOYEES.
+
+           IF NOT NEW-EMP-VALID
+               DISPLAY
+                   'BATCH INSERT SKIPPED: ST/ZIP VALIDATION FAILED'
+           ELSE
+               EXEC SQL
+                   INSERT INTO EMPTABLE (ENO, LNAME, ST, ZIP)
+                       VALUES (:NEW-ENO, :NEW-LNAME, :NEW-ST,
+                               :NEW-ZIP)
+                       FOR :NEW-EMP-COUNT ROWS
+               END-EXEC
+               DISPLAY 'BATCH INSERT SQLCODE: ' SQLCODE
+
+               IF SQLSTATE = SQLSTATE-SUCCESS
+                   PERFORM 860-WRITE-AUDIT-TRAIL
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 845-VALIDATE-NEW-EMPLOYEES
+      * Rejects the whole batch if any row's ST is not a two-letter
+      * alphabetic code or ZIP is not five numeric digits, so bad
+      * address data never reaches the EMPTABLE INSERT.
+      *----------------------------------------------------------*
+       845-VALIDATE-NEW-EMPLOYEES.
+           SET NEW-EMP-VALID TO TRUE
+           PERFORM VARYING BATCH-IDX FROM 1 BY 1
+                   UNTIL BATCH-IDX > NEW-EMP-COUNT
+               IF NEW-ST(BATCH-IDX) NOT ALPHABETIC
+                   OR NEW-ZIP(BATCH-IDX) NOT NUMERIC
+                   SET NEW-EMP-VALID TO FALSE
+                   DISPLAY 'INVALID ST/ZIP FOR ROW ' BATCH-IDX
+                       ': ST=[' NEW-ST(BATCH-IDX)
+                       '] ZIP=[' NEW-ZIP(BATCH-IDX) ']'
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------*
+      * 860-WRITE-AUDIT-TRAIL
+      * Records one EMPTABLE_AUDIT row per inserted employee - along
+      * with the same CHANGED-FIELD/OLD-VALUE/NEW-VALUE/JOB-NAME
+      * columns 865-WRITE-PAYRATE-AUDIT fills in for an UPDATE, left
+      * as SPACES here since an INSERT has no prior row to diff
+      * against - so who/what/when an EMPTABLE row was added or
+      * changed can be reconstructed without relying on the source
+      * table's own columns.
+      *----------------------------------------------------------*
+       860-WRITE-AUDIT-TRAIL.
+           PERFORM VARYING BATCH-IDX FROM 1 BY 1
+                   UNTIL BATCH-IDX > NEW-EMP-COUNT
+               MOVE 'INSERT' TO AUDIT-ACTION(BATCH-IDX)
+               MOVE SPACES TO AUDIT-CHANGED-FIELD(BATCH-IDX)
+               MOVE SPACES TO AUDIT-OLD-VALUE(BATCH-IDX)
+               MOVE SPACES TO AUDIT-NEW-VALUE(BATCH-IDX)
+           END-PERFORM.
+
+           EXEC SQL
+               INSERT INTO EMPTABLE_AUDIT
+                   (ENO, AUDIT_ACTION, CHANGED_FIELD, OLD_VALUE,
+                    NEW_VALUE, AUDIT_USER, JOB_NAME, AUDIT_TS)
+                   VALUES (:NEW-ENO, :AUDIT-ACTION,
+                           :AUDIT-CHANGED-FIELD, :AUDIT-OLD-VALUE,
+                           :AUDIT-NEW-VALUE, :DBUSR, :AUDIT-JOB-NAME,
+                           CURRENT_TIMESTAMP)
+                   FOR :NEW-EMP-COUNT ROWS
+           END-EXEC.
+           DISPLAY 'AUDIT INSERT SQLCODE: ' SQLCODE.
+
+      *----------------------------------------------------------*
+      * 855-PAYRATE-ADJUSTMENT-TEST
+      * Exercises the UPDATE side of the audit trail: applies a test
+      * PAYRATE adjustment to the employee row this run just batch-
+      * inserted, then calls 865-WRITE-PAYRATE-AUDIT with the actual
+      * before/after PAYRATE so the change is reconstructable later,
+      * the same gap 860-WRITE-AUDIT-TRAIL leaves for a pure INSERT.
+      *----------------------------------------------------------*
+       855-PAYRATE-ADJUSTMENT-TEST.
+           MOVE NEW-ENO(1) TO PR-ADJ-ENO
+
+           EXEC SQL
+               SELECT PAYRATE INTO :PR-ADJ-OLD-RATE
+                   FROM EMPTABLE
+                   WHERE ENO = :PR-ADJ-ENO
+           END-EXEC
+
+           IF SQLSTATE = SQLSTATE-SUCCESS
+               COMPUTE PR-ADJ-NEW-RATE = PR-ADJ-OLD-RATE + 500
+               EXEC SQL
+                   UPDATE EMPTABLE
+                       SET PAYRATE = :PR-ADJ-NEW-RATE
+                       WHERE ENO = :PR-ADJ-ENO
+               END-EXEC
+               DISPLAY 'PAYRATE ADJUST SQLCODE: ' SQLCODE
+               IF SQLSTATE = SQLSTATE-SUCCESS
+                   PERFORM 865-WRITE-PAYRATE-AUDIT
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 865-WRITE-PAYRATE-AUDIT
+      * Shared by any PAYRATE-changing paragraph: writes one
+      * EMPTABLE_AUDIT row carrying the changed field name and its
+      * old/new value plus the job name, from PR-ADJ-ENO/
+      * PR-ADJ-OLD-RATE/PR-ADJ-NEW-RATE set by the caller.
+      *----------------------------------------------------------*
+       865-WRITE-PAYRATE-AUDIT.
+           MOVE PR-ADJ-OLD-RATE TO PR-ADJ-OLD-DISP
+           MOVE PR-ADJ-NEW-RATE TO PR-ADJ-NEW-DISP
+           MOVE 'UPDATE' TO AUDIT-ACTION(1)
+           MOVE 'PAYRATE' TO AUDIT-CHANGED-FIELD(1)
+           MOVE PR-ADJ-OLD-DISP TO AUDIT-OLD-VALUE(1)
+           MOVE PR-ADJ-NEW-DISP TO AUDIT-NEW-VALUE(1)
+
+           EXEC SQL
+               INSERT INTO EMPTABLE_AUDIT
+                   (ENO, AUDIT_ACTION, CHANGED_FIELD, OLD_VALUE,
+                    NEW_VALUE, AUDIT_USER, JOB_NAME, AUDIT_TS)
+                   VALUES (:PR-ADJ-ENO, :AUDIT-ACTION(1),
+                           :AUDIT-CHANGED-FIELD(1),
+                           :AUDIT-OLD-VALUE(1), :AUDIT-NEW-VALUE(1),
+                           :DBUSR, :AUDIT-JOB-NAME, CURRENT_TIMESTAMP)
+           END-EXEC.
+           DISPLAY 'AUDIT UPDATE SQLCODE: ' SQLCODE.
+
+      *----------------------------------------------------------*
+      * 870-DEPT-SUMMARY-REPORT
+      * Writes one line per EMP-TABLE.DEPT to DEPTSUMM with the
+      * headcount and total PAYRATE for that department.
+      *----------------------------------------------------------*
+       870-DEPT-SUMMARY-REPORT.
+           OPEN OUTPUT DEPT-SUMMARY-REPORT
+
+           EXEC SQL
+               OPEN DEPTSUMCRSR
+           END-EXEC.
+           DISPLAY 'DEPT SUMMARY OPEN SQLCODE: ' SQLCODE.
+
+           EXEC SQL
+               FETCH DEPTSUMCRSR
+                   INTO :RPT-DEPT, :RPT-DEPT-COUNT, :RPT-DEPT-TOTAL
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
+               MOVE RPT-DEPT-TOTAL TO RPT-DEPT-TOTAL-DISP
+               STRING 'DEPT=' RPT-DEPT DELIMITED BY SIZE
+                      ' HEADCOUNT=' RPT-DEPT-COUNT DELIMITED BY SIZE
+                      ' TOTAL-PAYRATE=' RPT-DEPT-TOTAL-DISP
+                          DELIMITED BY SIZE
+                   INTO DEPT-SUMMARY-LINE
+               WRITE DEPT-SUMMARY-LINE
+
+               EXEC SQL
+                   FETCH DEPTSUMCRSR
+                       INTO :RPT-DEPT, :RPT-DEPT-COUNT,
+                            :RPT-DEPT-TOTAL
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE DEPTSUMCRSR
+           END-EXEC.
+
+           CLOSE DEPT-SUMMARY-REPORT.
+
+      *----------------------------------------------------------*
+      * 880-CONVERT-CURRENCY
+      * Converts the current row's PAYRATE/COM into their USD
+      * equivalents using CURRENCY-CODE against the CURRTAB rate
+      * table, so callers can compare pay figures across employees
+      * recorded in different currencies.
+      *----------------------------------------------------------*
+       880-CONVERT-CURRENCY.
+           MOVE CURRENCY-CODE TO CURR-LOOKUP-CODE
+           SET CURR-RATE-FOUND TO FALSE
+           MOVE 1.000 TO CURR-RATE
+
+           SET CURR-IDX TO 1
+           SEARCH CURR-RATE-ENTRY
+               WHEN CURR-TABLE-CODE(CURR-IDX) = CURR-LOOKUP-CODE
+                   SET CURR-RATE-FOUND TO TRUE
+                   MOVE CURR-TABLE-RATE(CURR-IDX) TO CURR-RATE
+           END-SEARCH
+
+           IF NOT CURR-RATE-FOUND
+               DISPLAY 'UNKNOWN CURRENCY CODE, USING USD RATE: '
+                   CURR-LOOKUP-CODE
+           END-IF
+
+           COMPUTE PAYRATE-USD ROUNDED = PAYRATE * CURR-RATE
+           COMPUTE COM-USD ROUNDED = COM * CURR-RATE.
+
+      *----------------------------------------------------------*
+      * 890-CHECK-DNUM-RECONCILIATION
+      * Per payroll spec, DNUM3 should equal DNUM1 minus DNUM2 for
+      * every active employee. Flags the current row to DNUMRPT
+      * when the two disagree by more than DNUM-TOLERANCE.
+      *----------------------------------------------------------*
+       890-CHECK-DNUM-RECONCILIATION.
+           COMPUTE DNUM-CALC-DIFF = DNUM1 - DNUM2
+           COMPUTE DNUM-RECON-DIFF = DNUM-CALC-DIFF - DNUM3
+
+           IF DNUM-RECON-DIFF < 0
+               COMPUTE DNUM-RECON-DIFF = DNUM-RECON-DIFF * -1
+           END-IF
+
+           IF DNUM-RECON-DIFF > DNUM-TOLERANCE
+               PERFORM 895-WRITE-DNUM-DISCREPANCY
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 895-WRITE-DNUM-DISCREPANCY
+      * Writes one DNUMRPT line for the current row's ENO, the
+      * three DNUM values, and the computed DNUM1-DNUM2 result.
+      *----------------------------------------------------------*
+       895-WRITE-DNUM-DISCREPANCY.
+           IF NOT DNUM-RPT-OPEN
+               OPEN OUTPUT DNUM-DISCREPANCY-REPORT
+               SET DNUM-RPT-OPEN TO TRUE
+           END-IF
+
+           STRING 'DNUM MISMATCH ENO=' ENO DELIMITED BY SIZE
+                  ' DNUM1=' DNUM1 DELIMITED BY SIZE
+                  ' DNUM2=' DNUM2 DELIMITED BY SIZE
+                  ' DNUM3=' DNUM3 DELIMITED BY SIZE
+                  ' DNUM1-DNUM2=' DNUM-CALC-DIFF DELIMITED BY SIZE
+               INTO DNUM-DISCREPANCY-LINE
+           WRITE DNUM-DISCREPANCY-LINE.
+
+      *----------------------------------------------------------*
+      * 960-PROF-COMPUTE-ELAPSED
+      * Computes the elapsed time, in hundredths of a second,
+      * between PROF-START-TS and PROF-END-TS into PROF-ELAPSED-HS.
+      *----------------------------------------------------------*
+       960-PROF-COMPUTE-ELAPSED.
+           MOVE PROF-START-TS(9:2)  TO PROF-H1
+           MOVE PROF-START-TS(11:2) TO PROF-M1
+           MOVE PROF-START-TS(13:2) TO PROF-S1
+           MOVE PROF-START-TS(15:2) TO PROF-HS1
+           MOVE PROF-END-TS(9:2)    TO PROF-H2
+           MOVE PROF-END-TS(11:2)   TO PROF-M2
+           MOVE PROF-END-TS(13:2)   TO PROF-S2
+           MOVE PROF-END-TS(15:2)   TO PROF-HS2
+
+           COMPUTE PROF-ELAPSED-HS =
+               (PROF-H2 - PROF-H1) * 360000
+             + (PROF-M2 - PROF-M1) * 6000
+             + (PROF-S2 - PROF-S1) * 100
+             + (PROF-HS2 - PROF-HS1).
+
+      *----------------------------------------------------------*
+      * 961-PROF-FETCH-START
+      * Marks the start of a FETCH, when profiling is enabled.
+      *----------------------------------------------------------*
+       961-PROF-FETCH-START.
+           IF PROFILING-ENABLED
+               MOVE FUNCTION CURRENT-DATE TO PROF-FETCH-START-TS
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 962-PROF-FETCH-ELAPSED
+      * Closes out the FETCH timer started in 961-PROF-FETCH-START
+      * and folds the elapsed time into the running FETCH min/max/
+      * total used by 969-PROF-WRITE-SUMMARY.
+      *----------------------------------------------------------*
+       962-PROF-FETCH-ELAPSED.
+           IF PROFILING-ENABLED
+               MOVE PROF-FETCH-START-TS TO PROF-START-TS
+               MOVE FUNCTION CURRENT-DATE TO PROF-END-TS
+               PERFORM 960-PROF-COMPUTE-ELAPSED
+
+               ADD 1 TO PROF-FETCH-COUNT
+               ADD PROF-ELAPSED-HS TO PROF-FETCH-TOTAL-HS
+               IF PROF-FETCH-COUNT = 1
+                   MOVE PROF-ELAPSED-HS TO PROF-FETCH-MIN-HS
+                   MOVE PROF-ELAPSED-HS TO PROF-FETCH-MAX-HS
+               ELSE
+                   IF PROF-ELAPSED-HS < PROF-FETCH-MIN-HS
+                       MOVE PROF-ELAPSED-HS TO PROF-FETCH-MIN-HS
+                   END-IF
+                   IF PROF-ELAPSED-HS > PROF-FETCH-MAX-HS
+                       MOVE PROF-ELAPSED-HS TO PROF-FETCH-MAX-HS
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 963-PROF-ROW-START
+      * Marks the start of a row-processing block, when profiling
+      * is enabled.
+      *----------------------------------------------------------*
+       963-PROF-ROW-START.
+           IF PROFILING-ENABLED
+               MOVE FUNCTION CURRENT-DATE TO PROF-ROW-START-TS
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 964-PROF-ROW-ELAPSED
+      * Closes out the row-processing timer started in 963-PROF-
+      * ROW-START and folds the elapsed time into the running ROW
+      * min/max/total used by 969-PROF-WRITE-SUMMARY.
+      *----------------------------------------------------------*
+       964-PROF-ROW-ELAPSED.
+           IF PROFILING-ENABLED
+               MOVE PROF-ROW-START-TS TO PROF-START-TS
+               MOVE FUNCTION CURRENT-DATE TO PROF-END-TS
+               PERFORM 960-PROF-COMPUTE-ELAPSED
+
+               ADD 1 TO PROF-ROW-COUNT
+               ADD PROF-ELAPSED-HS TO PROF-ROW-TOTAL-HS
+               IF PROF-ROW-COUNT = 1
+                   MOVE PROF-ELAPSED-HS TO PROF-ROW-MIN-HS
+                   MOVE PROF-ELAPSED-HS TO PROF-ROW-MAX-HS
+               ELSE
+                   IF PROF-ELAPSED-HS < PROF-ROW-MIN-HS
+                       MOVE PROF-ELAPSED-HS TO PROF-ROW-MIN-HS
+                   END-IF
+                   IF PROF-ELAPSED-HS > PROF-ROW-MAX-HS
+                       MOVE PROF-ELAPSED-HS TO PROF-ROW-MAX-HS
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 969-PROF-WRITE-SUMMARY
+      * Prints the min/max/average per-FETCH and per-row timings
+      * (in hundredths of a second) gathered over the whole EMPTBL
+      * extract, so a slow run can be diagnosed from its own job
+      * output instead of guesswork.
+      *----------------------------------------------------------*
+       969-PROF-WRITE-SUMMARY.
+           IF PROFILING-ENABLED
+               DISPLAY '=== EMPTBL FETCH/ROW PROFILE (HUNDREDTHS '
+                   'OF A SECOND) ==='
+               DISPLAY 'FETCH COUNT    : ' PROF-FETCH-COUNT
+               IF PROF-FETCH-COUNT > 0
+                   COMPUTE PROF-AVG-HS ROUNDED =
+                       PROF-FETCH-TOTAL-HS / PROF-FETCH-COUNT
+                   DISPLAY 'FETCH MIN      : ' PROF-FETCH-MIN-HS
+                   DISPLAY 'FETCH MAX      : ' PROF-FETCH-MAX-HS
+                   DISPLAY 'FETCH AVERAGE  : ' PROF-AVG-HS
+               END-IF
+
+               DISPLAY 'ROW COUNT      : ' PROF-ROW-COUNT
+               IF PROF-ROW-COUNT > 0
+                   COMPUTE PROF-AVG-HS ROUNDED =
+                       PROF-ROW-TOTAL-HS / PROF-ROW-COUNT
+                   DISPLAY 'ROW MIN        : ' PROF-ROW-MIN-HS
+                   DISPLAY 'ROW MAX        : ' PROF-ROW-MAX-HS
+                   DISPLAY 'ROW AVERAGE    : ' PROF-AVG-HS
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 950-CLEAR-CHECKPOINT
+      * Removes the restart file once the cursor has been drained
+      * to completion, so the next run starts over from ENO 1.
+      *----------------------------------------------------------*
+       950-CLEAR-CHECKPOINT.
+           MOVE 0 TO RESTART-LAST-ENO
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE.
\ No newline at end of file
