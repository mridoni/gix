@@ -9,20 +9,38 @@
        SOURCE-COMPUTER. IBM-AT. 
        OBJECT-COMPUTER. IBM-AT. 
        
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-       
-       DATA DIVISION.  
-       
-       FILE SECTION.  
-       
-       WORKING-STORAGE SECTION. 
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PAYLOAD-AUDIT-LOG
+               ASSIGN TO EXTERNAL PAYLOADAUDIT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  PAYLOAD-AUDIT-LOG.
+       01  PAYLOAD-AUDIT-LINE      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
            01 DATASRC PIC X(64).
            01 DBUSR  PIC X(64).
 
            01 PAYLOAD PIC X(100).
 
+      *----------------------------------------------------------*
+      * PAYLOAD comes straight from the scheduler's environment,
+      * so it is audited for SQL metacharacters before it is moved
+      * into any host variable, rather than trusted as-is.
+      *----------------------------------------------------------*
+           01 PAYLOAD-AUDIT-OPEN-SW    PIC X VALUE 'N'.
+               88 PAYLOAD-AUDIT-OPEN   VALUE 'Y'.
+           01 PAYLOAD-META-TALLY       PIC 9(4).
+           01 PAYLOAD-REJECTED-SW      PIC X VALUE 'N'.
+               88 PAYLOAD-REJECTED     VALUE 'Y'.
+
            01 VCFLD1 SQL TYPE IS VARCHAR(100).
            01 CFLD1  SQL TYPE IS CHAR(100).
 
@@ -43,7 +61,12 @@
            ACCEPT DBUSR FROM ENVIRONMENT-VALUE.
            DISPLAY "PAYLOAD" UPON ENVIRONMENT-NAME.
            ACCEPT PAYLOAD FROM ENVIRONMENT-VALUE.
-           
+
+           PERFORM 050-AUDIT-PAYLOAD.
+           IF PAYLOAD-REJECTED THEN
+              GO TO 100-EXIT
+           END-IF.
+
            DISPLAY '***************************************'.
            DISPLAY " DATASRC  : " DATASRC.
            DISPLAY " AUTH     : " DBUSR.
@@ -116,8 +139,6 @@
            DISPLAY 'VCFLD1: ' OUT1.
            DISPLAY 'CFLD1 : ' OUT2.
 
-           DISPLAY SQ0002.
-
            EXEC SQL PREPARE ST1
                 FROM
                     "SELECT MAX(CID) FROM TAB00 WHERE
@@ -145,10 +166,6 @@
               GO TO 100-EXIT
            END-IF.
 
-           DISPLAY SQ0008.
-
-           DISPLAY SQ0009.
-
            EXEC SQL
               COMMIT
            END-EXEC.                 
@@ -163,6 +180,39 @@
               GO TO 100-EXIT
            END-IF.
 
-       
-       100-EXIT. 
-             STOP RUN.
+
+       100-EXIT.
+           IF PAYLOAD-AUDIT-OPEN
+               CLOSE PAYLOAD-AUDIT-LOG
+           END-IF
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * 050-AUDIT-PAYLOAD
+      * Rejects PAYLOAD outright if it carries any SQL metacharacter
+      * (quote, semicolon, or a "--" comment marker) before it can
+      * reach VCFLD1/CFLD1, and logs the rejected value for
+      * operations to review instead of silently stripping it.
+      *----------------------------------------------------------*
+       050-AUDIT-PAYLOAD.
+           MOVE 0 TO PAYLOAD-META-TALLY
+           INSPECT PAYLOAD TALLYING PAYLOAD-META-TALLY
+               FOR ALL "'" ALL '"' ALL ';' ALL '--'
+
+           IF PAYLOAD-META-TALLY > 0
+               SET PAYLOAD-REJECTED TO TRUE
+               DISPLAY 'PAYLOAD REJECTED - SQL METACHARACTER FOUND'
+               PERFORM 055-WRITE-PAYLOAD-AUDIT
+           END-IF.
+
+       055-WRITE-PAYLOAD-AUDIT.
+           IF NOT PAYLOAD-AUDIT-OPEN
+               OPEN OUTPUT PAYLOAD-AUDIT-LOG
+               SET PAYLOAD-AUDIT-OPEN TO TRUE
+           END-IF
+
+           MOVE SPACES TO PAYLOAD-AUDIT-LINE
+           STRING 'REJECTED PAYLOAD: ' DELIMITED BY SIZE
+                  PAYLOAD DELIMITED BY SIZE
+               INTO PAYLOAD-AUDIT-LINE
+           WRITE PAYLOAD-AUDIT-LINE.
