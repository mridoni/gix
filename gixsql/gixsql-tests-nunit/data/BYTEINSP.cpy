@@ -0,0 +1,24 @@
+      *----------------------------------------------------------*
+      * BYTEINSP - single-byte inspector shape for peeking at one
+      * byte of a VARBINARY/BINARY/COMP-5 host variable at a time
+      * (the VBFLD-ARR(n:1) / NDIGIT REDEFINES trick). COPY BYTEINSP
+      * REPLACING the words below to declare a differently-named
+      * inspector without hand-deriving the REDEFINES every time:
+      *
+      *   INSP-GROUP      top-level 01 group name
+      *   INSP-HIGH-BYTE  high-order byte - hold at LOW-VALUES so
+      *                   INSP-VALUE reflects only the inspected
+      *                   byte
+      *   INSP-LOW-BYTE   low-order byte - MOVE the byte under
+      *                   inspection here before displaying
+      *                   INSP-VALUE
+      *   INSP-VALUE      REDEFINES INSP-GROUP as a signed binary
+      *                   halfword, giving the inspected byte's
+      *                   decimal value (0-255) once INSP-HIGH-BYTE
+      *                   is LOW-VALUES
+      *----------------------------------------------------------*
+       01 INSP-GROUP.
+          03 INSP-HIGH-BYTE  PIC X(1).
+          03 INSP-LOW-BYTE   PIC X(1).
+
+       01 INSP-VALUE REDEFINES INSP-GROUP PIC S9(04) COMP.
