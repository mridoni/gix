@@ -9,26 +9,41 @@
        SOURCE-COMPUTER. IBM-AT. 
        OBJECT-COMPUTER. IBM-AT. 
        
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-       
-       DATA DIVISION.  
-       
-       FILE SECTION.  
-       
-       WORKING-STORAGE SECTION. 
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT MISMATCH-REPORT
+               ASSIGN TO EXTERNAL RECONRPT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  MISMATCH-REPORT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS MISMATCH-REPORT-LINE.
+
+       01  MISMATCH-REPORT-LINE     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
            01 DATASRC-1 PIC X(64).
-           01 DBUSR-1   PIC X(64).           
-           
+           01 DBUSR-1   PIC X(64).
+
            01 DATASRC-2 PIC X(64).
            01 DBUSR-2   PIC X(64).
-           
-           01 T1     PIC 9(4) VALUE 0.  
-           01 T2     PIC 9(4) VALUE 0.  
-           01 TOT    PIC 9(4) VALUE 0.  
-           
-           01 CURREC PIC 9(4).  
+
+           01 T1     PIC 9(4) VALUE 0.
+           01 T2     PIC 9(4) VALUE 0.
+           01 TOT    PIC 9(4) VALUE 0.
+
+           01 CURREC PIC 9(4).
+
+           01 RECON-DELTA            PIC S9(5) VALUE 0.
+           01 RECON-REPORT-OPEN-SW   PIC X VALUE 'N'.
+               88 RECON-REPORT-OPEN  VALUE 'Y'.
 
        EXEC SQL AT CONN1
             DECLARE CRSR01 CURSOR FOR
@@ -59,13 +74,36 @@
            DISPLAY 'CONNECT SQLCODE(1): ' SQLCODE.
            IF SQLCODE <> 0 THEN
               GO TO 100-EXIT
-           END-IF.          
+           END-IF.
 
            EXEC SQL AT CONN1
               START TRANSACTION
-	       END-EXEC.         
+	       END-EXEC.
 
-       100-MAIN.       
+         DISPLAY "DATASRC2" UPON ENVIRONMENT-NAME.
+         ACCEPT DATASRC-2 FROM ENVIRONMENT-VALUE.
+         DISPLAY "DATASRC_USR2" UPON ENVIRONMENT-NAME.
+         ACCEPT DBUSR-2 FROM ENVIRONMENT-VALUE.
+
+         DISPLAY '***************************************'.
+         DISPLAY " DATASRC2  : " DATASRC-2.
+         DISPLAY " USER2     : " DBUSR-2.
+         DISPLAY '***************************************'.
+
+           EXEC SQL
+              CONNECT TO :DATASRC-2 AS CONN2 USER :DBUSR-2
+           END-EXEC.
+
+           DISPLAY 'CONNECT SQLCODE(2): ' SQLCODE.
+           IF SQLCODE <> 0 THEN
+              GO TO 100-EXIT
+           END-IF.
+
+           EXEC SQL AT CONN2
+              START TRANSACTION
+           END-EXEC.
+
+       100-MAIN.
 
            EXEC SQL AT CONN1 DROP TABLE IF EXISTS TAB1 END-EXEC.
            DISPLAY 'CONNECT DROP(1): ' SQLCODE.
@@ -73,25 +111,46 @@
            EXEC SQL AT CONN1 DROP TABLE IF EXISTS TAB2 END-EXEC.
            DISPLAY 'CONNECT DROP(3): ' SQLCODE.
 
+           EXEC SQL AT CONN2 DROP TABLE IF EXISTS TAB1 END-EXEC.
+           DISPLAY 'CONNECT DROP(2): ' SQLCODE.
+
            EXEC SQL AT CONN1 CREATE TABLE TAB1 (FLD1 INT) END-EXEC.
            DISPLAY 'CONNECT CREATE(1): ' SQLCODE.
-           
-           EXEC SQL AT CONN1 
+
+           EXEC SQL AT CONN2 CREATE TABLE TAB1 (FLD1 INT) END-EXEC.
+           DISPLAY 'CONNECT CREATE(2): ' SQLCODE.
+
+           EXEC SQL AT CONN1
                 INSERT INTO TAB1 (FLD1) VALUES (1),(3),(5)
            END-EXEC.
            DISPLAY 'CONNECT INSERT(1): ' SQLCODE.
-           
+
+           EXEC SQL AT CONN2
+                INSERT INTO TAB1 (FLD1) VALUES (1),(3),(5)
+           END-EXEC.
+           DISPLAY 'CONNECT INSERT(2): ' SQLCODE.
+
            EXEC SQL AT CONN1
                SELECT SUM(FLD1) INTO :T1 FROM TAB1
-           END-EXEC. 
+           END-EXEC.
            DISPLAY 'CONNECT SUM(1): ' SQLCODE.
-           
-           COMPUTE TOT = T1 + T2.      
+
+           EXEC SQL AT CONN2
+               SELECT SUM(FLD1) INTO :T2 FROM TAB1
+           END-EXEC.
+           DISPLAY 'CONNECT SUM(2): ' SQLCODE.
+
+           COMPUTE TOT = T1 + T2.
 
            DISPLAY 'T1   : ' T1.
            DISPLAY 'T2   : ' T2.
            DISPLAY 'TOTAL: ' TOT.
 
+           IF T1 <> T2
+               COMPUTE RECON-DELTA = T1 - T2
+               PERFORM 800-WRITE-MISMATCH
+           END-IF.
+
            EXEC SQL AT CONN1 SAVEPOINT SP1 END-EXEC.
 
       *    THIS SHOULD FAIL
@@ -138,9 +197,41 @@
 
       *    close the cursors
 
-           EXEC SQL CLOSE CRSR01 END-EXEC.       
+           EXEC SQL CLOSE CRSR01 END-EXEC.
+
+           EXEC SQL CONNECT RESET CONN2 END-EXEC.
 
            EXEC SQL CONNECT RESET END-EXEC.
 
-       100-EXIT. 
+           IF RECON-REPORT-OPEN
+               CLOSE MISMATCH-REPORT
+           END-IF.
+
+       100-EXIT.
              STOP RUN.
+
+      *----------------------------------------------------------*
+      * 800-WRITE-MISMATCH
+      * Records a T1/T2 cross-connection totals mismatch to the
+      * reconciliation report so operations can see drift between
+      * DATASRC-1 and DATASRC-2 without scraping job-log DISPLAYs.
+      *----------------------------------------------------------*
+       800-WRITE-MISMATCH.
+           IF NOT RECON-REPORT-OPEN
+               OPEN OUTPUT MISMATCH-REPORT
+               SET RECON-REPORT-OPEN TO TRUE
+           END-IF
+
+           STRING 'MISMATCH CONN1=' DELIMITED BY SIZE
+                  FUNCTION TRIM(DATASRC-1) DELIMITED BY SIZE
+                  ' CONN2=' DELIMITED BY SIZE
+                  FUNCTION TRIM(DATASRC-2) DELIMITED BY SIZE
+                  ' T1=' DELIMITED BY SIZE
+                  T1 DELIMITED BY SIZE
+                  ' T2=' DELIMITED BY SIZE
+                  T2 DELIMITED BY SIZE
+                  ' DELTA=' DELIMITED BY SIZE
+                  RECON-DELTA DELIMITED BY SIZE
+               INTO MISMATCH-REPORT-LINE
+
+           WRITE MISMATCH-REPORT-LINE.
