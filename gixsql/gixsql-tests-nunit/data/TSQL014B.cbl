@@ -9,25 +9,59 @@
        SOURCE-COMPUTER. IBM-AT. 
        OBJECT-COMPUTER. IBM-AT. 
        
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-       
-       DATA DIVISION.  
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT BLOB-SINK-FILE
+               ASSIGN TO EXTERNAL BLOBSINK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHUNK-FILE-STATUS.
+
+           SELECT CRED-VAULT-FILE
+               ASSIGN TO EXTERNAL CREDVAULT
+                         ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CRED-VAULT-FILE-STATUS.
+
+       DATA DIVISION.
 
        FILE SECTION.
-      
-       WORKING-STORAGE SECTION. 
+
+       FD  BLOB-SINK-FILE
+           RECORD CONTAINS 32000 CHARACTERS.
+       01  BLOB-SINK-RECORD    PIC X(32000).
+
+       FD  CRED-VAULT-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 64 CHARACTERS
+           DATA RECORD IS CRED-VAULT-LINE.
+
+       01  CRED-VAULT-LINE     PIC X(64).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL
+        INCLUDE DBVAULT
+       END-EXEC.
 
            01 DATASRC     PIC X(64).
            01 DBS         PIC X(64).
            01 DBUSR       PIC X(64).
            01 DBPWD       PIC X(64).
-           
+           01 CRED-VAULT-FILE-STATUS PIC XX.
+
            01 TABKEY                   PIC  9(018).
            01 LEN                      PIC S9(09).
            01 DESCRIPTOR               PIC S9(09).
            01 RESINT                   PIC S9(09).
            01 OFFSET                   PIC S9(09) VALUE 1.
+
+           01 CHUNK-SIZE               PIC S9(09) VALUE 32000.
+           01 CHUNK-BUFFER             PIC X(32000).
+           01 BYTES-READ               PIC S9(09).
+           01 TOTAL-READ               PIC S9(09) VALUE 0.
+           01 CHUNK-FILE-STATUS        PIC XX.
+           01 EOF-SW                   PIC X VALUE 'N'.
+               88 END-OF-BLOB          VALUE 'Y'.
        
        EXEC SQL 
             INCLUDE SQLCA 
@@ -40,13 +74,25 @@
          ACCEPT DATASRC FROM ENVIRONMENT-VALUE.
          DISPLAY "DATASRC_USR" UPON ENVIRONMENT-NAME.
          ACCEPT DBUSR FROM ENVIRONMENT-VALUE.
-         DISPLAY "DATASRC_PWD" UPON ENVIRONMENT-NAME.
-         ACCEPT DBPWD FROM ENVIRONMENT-VALUE.
+
+         MOVE SPACES TO VAULT-ENCRYPTED-PWD
+         OPEN INPUT CRED-VAULT-FILE
+         IF CRED-VAULT-FILE-STATUS = '00'
+             READ CRED-VAULT-FILE INTO VAULT-ENCRYPTED-PWD
+             CLOSE CRED-VAULT-FILE
+         END-IF.
+
+         PERFORM 900-VAULT-DECRYPT.
+         MOVE VAULT-DECRYPTED-PWD TO DBPWD.
 
          EXEC SQL
             CONNECT TO :DATASRC USER :DBUSR USING :DBPWD
-         END-EXEC.      
-         
+         END-EXEC.
+
+         MOVE SPACES TO DBPWD.
+         MOVE SPACES TO VAULT-DECRYPTED-PWD.
+         MOVE SPACES TO VAULT-ENCRYPTED-PWD.
+
          DISPLAY 'CONNECT SQLCODE: ' SQLCODE
 
          IF SQLCODE <> 0 THEN
@@ -70,6 +116,40 @@
                     WHERE TABKEY= :TABKEY
          END-EXEC.
 
+      *    stream the BLOB back out to disk a chunk at a time rather
+      *    than pulling it into a single oversized host variable.
+         OPEN OUTPUT BLOB-SINK-FILE
+
+         DISPLAY 'BLOB SINK OPEN STATUS: ' CHUNK-FILE-STATUS
+         IF CHUNK-FILE-STATUS NOT = '00'
+             SET END-OF-BLOB TO TRUE
+         END-IF
+
+         PERFORM UNTIL END-OF-BLOB OR TOTAL-READ NOT LESS THAN LEN
+             EXEC SQL AT :DBS
+                 SELECT lo_read(:DESCRIPTOR, :CHUNK-BUFFER,
+                        :CHUNK-SIZE) INTO :BYTES-READ
+                        FROM TAB WHERE TABKEY = :TABKEY
+             END-EXEC
+             IF BYTES-READ NOT GREATER THAN 0
+                 SET END-OF-BLOB TO TRUE
+             ELSE
+                 MOVE SPACES TO BLOB-SINK-RECORD
+                 MOVE CHUNK-BUFFER(1:BYTES-READ)
+                     TO BLOB-SINK-RECORD(1:BYTES-READ)
+                 WRITE BLOB-SINK-RECORD
+                 IF CHUNK-FILE-STATUS NOT = '00'
+                     DISPLAY 'BLOB SINK WRITE STATUS: '
+                             CHUNK-FILE-STATUS
+                     SET END-OF-BLOB TO TRUE
+                 ELSE
+                     ADD BYTES-READ TO TOTAL-READ
+                 END-IF
+             END-IF
+         END-PERFORM
+
+         CLOSE BLOB-SINK-FILE
+
          EXEC SQL AT :DBS
              SELECT lo_close (:DESCRIPTOR) INTO :RESINT
                     FROM TAB WHERE TABKEY = :TABKEY
@@ -77,7 +157,31 @@
 
          EXEC SQL CONNECT RESET END-EXEC.
 
-       100-EXIT. 
+       100-EXIT.
              STOP RUN.
 
+      *----------------------------------------------------------*
+      * 900-VAULT-DECRYPT
+      * Recovers the plaintext password from VAULT-ENCRYPTED-PWD by
+      * reversing the repeating-XOR obfuscation it was stored with,
+      * one byte at a time, leaving the result in
+      * VAULT-DECRYPTED-PWD (see DBVAULT copybook).
+      *----------------------------------------------------------*
+       900-VAULT-DECRYPT.
+           MOVE SPACES TO VAULT-DECRYPTED-PWD
+           PERFORM VARYING VAULT-IDX FROM 1 BY 1
+                   UNTIL VAULT-IDX > LENGTH OF VAULT-ENCRYPTED-PWD
+               COMPUTE VAULT-KEY-POS =
+                   FUNCTION MOD(VAULT-IDX - 1, LENGTH OF VAULT-KEY) + 1
+               MOVE FUNCTION ORD(VAULT-ENCRYPTED-PWD(VAULT-IDX:1))
+                   TO VAULT-BYTE-VAL
+               MOVE FUNCTION ORD(VAULT-KEY(VAULT-KEY-POS:1))
+                   TO VAULT-KEY-VAL
+               COMPUTE VAULT-BYTE-VAL =
+                   FUNCTION MOD(VAULT-BYTE-VAL - VAULT-KEY-VAL + 256,
+                       256)
+               MOVE FUNCTION CHAR(VAULT-BYTE-VAL + 1)
+                   TO VAULT-DECRYPTED-PWD(VAULT-IDX:1)
+           END-PERFORM.
+
        200-END.
