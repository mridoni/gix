@@ -16,15 +16,36 @@
 
        FILE SECTION.
       
-       WORKING-STORAGE SECTION. 
-       
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------*
+      * BFLD/VBFLD/CFLD/VCFLD map to different native column
+      * widths depending on the target database driver this source
+      * is precompiled against. The nightly build passes one of
+      * DBTARGET-PGSQL (default), DBTARGET-MYSQL or DBTARGET-ODBC
+      * on the precompiler command line via -D; build a profile
+      * that runs this member through all three so a silent change
+      * in one target's width mapping shows up as a diff instead of
+      * surfacing at runtime on whichever target happens to run.
+      *----------------------------------------------------------*
+      >>IF DBTARGET-MYSQL IS DEFINED
+           01 BFLD SQL TYPE IS BINARY(100).
+           01 VBFLD SQL TYPE IS VARBINARY(100).
+           01 CFLD SQL TYPE IS CHAR(100).
+           01 VCFLD PIC X(100) VARYING.
+      >>ELIF DBTARGET-ODBC IS DEFINED
+           01 BFLD SQL TYPE IS BINARY(100).
+           01 VBFLD SQL TYPE IS VARBINARY(255).
+           01 CFLD SQL TYPE IS CHAR(100).
+           01 VCFLD PIC X(255) VARYING.
+      >>ELSE
+      *    default profile: DBTARGET-PGSQL
            01 BFLD SQL TYPE IS BINARY(100).
            01 VBFLD SQL TYPE IS VARBINARY(100).
-           
            01 CFLD SQL TYPE IS CHAR(100).
+           01 VCFLD PIC X(100) VARYING.
+      >>END-IF
 
-           01 VCFLD PIC X(100) VARYING.      
-       
        EXEC SQL 
             INCLUDE SQLCA 
        END-EXEC. 
