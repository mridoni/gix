@@ -9,6 +9,7 @@
               03 DEPT PIC X(4).
               03 PAYRATE PIC S9(13)V99 COMP-3 VALUE 0.
               03 COM PIC S9V99 COMP-3.
+              03 CURRENCY-CODE PIC X(3) VALUE 'USD'.
               03 DNUM1 PIC S99V99 COMP-3.
               03 DNUM2 PIC S99V99 COMP-3.
               03 DNUM3 PIC S99V99 COMP-3.
@@ -18,3 +19,7 @@
                  PIC 9(8) COMP-5.
               49 MISCDATA-TEXT
                  PIC X(128).
+              49 MISCDATA-FIELDS REDEFINES MISCDATA-TEXT.
+                 53 MISC-HIRE-DATE    PIC 9(8).
+                 53 MISC-STATUS-CODE  PIC X(02).
+                 53 MISC-NOTES        PIC X(118).
