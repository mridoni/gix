@@ -0,0 +1,14 @@
+      *----------------------------------------------------------*
+      * SQLSTCON - named SQLSTATE constants for success/failure
+      * tests. Programs that branch on "did the last statement
+      * succeed" compare SQLSTATE against SQLSTATE-SUCCESS instead
+      * of hard-coding the '00000' literal or relying on the
+      * driver-specific SQLCODE=0 convention, so the check reads
+      * the same way everywhere and survives a driver change.
+      * This does not replace SQLCODE checks that test for a
+      * specific non-error condition (e.g. SQLCODE=100 end-of-
+      * cursor) or that classify an error by SQLSTATE class code
+      * (e.g. SQLSTATE(1:2) = '08' connection loss) - those are
+      * left as they are.
+      *----------------------------------------------------------*
+       01  SQLSTATE-SUCCESS            PIC X(05) VALUE '00000'.
