@@ -9,14 +9,25 @@
        SOURCE-COMPUTER. IBM-AT. 
        OBJECT-COMPUTER. IBM-AT. 
        
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-       
-       DATA DIVISION.  
-       
-       FILE SECTION.  
-       
-       WORKING-STORAGE SECTION. 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CURSOR-RECON-REPORT
+               ASSIGN TO EXTERNAL CURSRECONRPT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CURSOR-RECON-REPORT
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS CURSOR-RECON-REPORT-LINE.
+
+       01  CURSOR-RECON-REPORT-LINE    PIC X(80).
+
+       WORKING-STORAGE SECTION.
        
            01 DATASRC-1 PIC X(64).
            01 DBUSR-1   PIC X(64).           
@@ -24,11 +35,36 @@
            01 DATASRC-2 PIC X(64).
            01 DBUSR-2   PIC X(64).
            
-           01 T1     PIC 9(4) VALUE 0.  
-           01 T2     PIC 9(4) VALUE 0.  
-           01 TOT    PIC 9(4) VALUE 0.  
-           
-           01 CURREC PIC 9(4).  
+           01 T1     PIC 9(4) VALUE 0.
+           01 T2     PIC 9(4) VALUE 0.
+           01 TOT    PIC 9(4) VALUE 0.
+
+           01 CURREC PIC 9(4).
+
+           01 PREPARE1-SQLCODE  PIC S9(9) COMP.
+           01 PREPARE2-SQLCODE  PIC S9(9) COMP.
+
+      *    generic savepoint-scoped retry controls, reusable by any
+      *    multi-step insert batch: set RETRY-MAX-ATTEMPTS, establish
+      *    a savepoint, then loop the risky work until RETRY-OK is
+      *    set or the attempt count is exhausted, rolling back to the
+      *    savepoint between attempts.
+           01 RETRY-MAX-ATTEMPTS   PIC 9(2) VALUE 3.
+           01 RETRY-ATTEMPT-COUNT  PIC 9(2).
+           01 RETRY-OK-SW          PIC X VALUE 'N'.
+               88 RETRY-OK         VALUE 'Y'.
+
+      *    generic paired-cursor total reconciliation controls: sum
+      *    column X from cursor A on one connection into CURSOR1-
+      *    TOTAL, sum the equivalent column from cursor B on the
+      *    other connection into CURSOR2-TOTAL, then let 150-CURSOR-
+      *    PAIR-RECON-CHECK report the pair plus the delta whenever
+      *    they disagree.
+           01 CURSOR1-TOTAL              PIC 9(4) VALUE 0.
+           01 CURSOR2-TOTAL              PIC 9(4) VALUE 0.
+           01 CURSOR-RECON-DELTA         PIC S9(5) VALUE 0.
+           01 CURSOR-RECON-REPORT-OPEN-SW PIC X VALUE 'N'.
+               88 CURSOR-RECON-REPORT-OPEN VALUE 'Y'.
 
        EXEC SQL AT CONN1
             DECLARE CRSR01 CURSOR FOR
@@ -40,12 +76,16 @@
                 SELECT FLD2 FROM TAB2 ORDER BY FLD2
        END-EXEC. 
        
-       EXEC SQL 
-            INCLUDE SQLCA 
-       END-EXEC. 
-       
-       PROCEDURE DIVISION. 
- 
+       EXEC SQL
+            INCLUDE SQLCA
+       END-EXEC.
+
+       EXEC SQL
+            INCLUDE SQLSTCON
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
        000-CONNECT.
          DISPLAY "DATASRC1" UPON ENVIRONMENT-NAME.
          ACCEPT DATASRC-1 FROM ENVIRONMENT-VALUE.
@@ -82,16 +122,15 @@
               GO TO 100-EXIT
            END-IF.
 
-      *     EXEC SQL AT CONN1
-      *        START TRANSACTION
-      *     END-EXEC.         
-      *
-      *     EXEC SQL AT CONN2
-      *        START TRANSACTION
-      *     END-EXEC.                 
-           
+           EXEC SQL AT CONN1
+              START TRANSACTION
+           END-EXEC.
 
-       100-MAIN.       
+           EXEC SQL AT CONN2
+              START TRANSACTION
+           END-EXEC.
+
+       100-MAIN.
 
       *     EXEC SQL AT CONN1 DROP TABLE IF EXISTS TAB1 END-EXEC.
       *     DISPLAY 'CONNECT DROP(1): ' SQLCODE
@@ -111,41 +150,9 @@
       *    EXEC SQL AT CONN2 CREATE TABLE TAB2 (FLD2 INT) END-EXEC.
       *    DISPLAY 'CONNECT CREATE(2): ' SQLCODE
            
-           EXEC SQL AT CONN1 
-                INSERT INTO TAB1 (FLD1) VALUES (1)
-           END-EXEC.
-           DISPLAY 'CONNECT INSERT(1-1): ' SQLCODE
-           DISPLAY 'CONNECT INSERT(1-1): ' SQLERRMC(1:SQLERRML)
+           PERFORM 105-INSERT-TAB1-WITH-RETRY.
 
-           EXEC SQL AT CONN1 
-                INSERT INTO TAB1 (FLD1) VALUES (3)
-           END-EXEC.
-           DISPLAY 'CONNECT INSERT(1-2): ' SQLCODE
-           DISPLAY 'CONNECT INSERT(1-2): ' SQLERRMC(1:SQLERRML)
-
-           EXEC SQL AT CONN1 
-                INSERT INTO TAB1 (FLD1) VALUES (5)
-           END-EXEC.
-           DISPLAY 'CONNECT INSERT(1-3): ' SQLCODE
-           DISPLAY 'CONNECT INSERT(1-3): ' SQLERRMC(1:SQLERRML)
- 
-           EXEC SQL AT CONN2 
-                INSERT INTO TAB2 (FLD2) VALUES (100)
-           END-EXEC.           
-           DISPLAY 'CONNECT INSERT(2-1): ' SQLCODE
-           DISPLAY 'CONNECT INSERT(2-1): ' SQLERRMC(1:SQLERRML)
-
-           EXEC SQL AT CONN2 
-                INSERT INTO TAB2 (FLD2) VALUES (300)
-           END-EXEC.           
-           DISPLAY 'CONNECT INSERT(2-2): ' SQLCODE
-           DISPLAY 'CONNECT INSERT(2-2): ' SQLERRMC(1:SQLERRML)
-
-           EXEC SQL AT CONN2 
-                INSERT INTO TAB2 (FLD2) VALUES (500)
-           END-EXEC.           
-           DISPLAY 'CONNECT INSERT(2-3): ' SQLCODE
-           DISPLAY 'CONNECT INSERT(2-3): ' SQLERRMC(1:SQLERRML)
+           PERFORM 110-INSERT-TAB2-WITH-RETRY.
 
            EXEC SQL AT CONN1
                SELECT SUM(FLD1) INTO :T1 FROM TAB1
@@ -163,6 +170,44 @@
            DISPLAY 'T2   : ' T2.
            DISPLAY 'TOTAL: ' TOT.
 
+      *    the six inserts above span two separate connections, so a
+      *    plain per-connection COMMIT cannot make them atomic: each
+      *    leg is PREPAREd, and only COMMITted if BOTH legs prepared
+      *    cleanly, otherwise both are rolled back.
+           EXEC SQL AT CONN1 PREPARE TRANSACTION 'TSQL003A-CONN1'
+           END-EXEC.
+           MOVE SQLCODE TO PREPARE1-SQLCODE.
+           DISPLAY 'PREPARE TRANSACTION(1): ' PREPARE1-SQLCODE.
+
+           EXEC SQL AT CONN2 PREPARE TRANSACTION 'TSQL003A-CONN2'
+           END-EXEC.
+           MOVE SQLCODE TO PREPARE2-SQLCODE.
+           DISPLAY 'PREPARE TRANSACTION(2): ' PREPARE2-SQLCODE.
+
+           IF PREPARE1-SQLCODE = 0 AND PREPARE2-SQLCODE = 0
+               EXEC SQL AT CONN1 COMMIT PREPARED 'TSQL003A-CONN1'
+               END-EXEC
+               DISPLAY 'COMMIT PREPARED(1): ' SQLCODE
+               EXEC SQL AT CONN2 COMMIT PREPARED 'TSQL003A-CONN2'
+               END-EXEC
+               DISPLAY 'COMMIT PREPARED(2): ' SQLCODE
+           ELSE
+               DISPLAY '2PC PREPARE FAILED ON ONE OR BOTH LEGS, '
+                   'ROLLING BACK BOTH CONNECTIONS'
+               IF PREPARE1-SQLCODE = 0
+                   EXEC SQL AT CONN1 ROLLBACK PREPARED
+                       'TSQL003A-CONN1' END-EXEC
+               ELSE
+                   EXEC SQL AT CONN1 ROLLBACK END-EXEC
+               END-IF
+               IF PREPARE2-SQLCODE = 0
+                   EXEC SQL AT CONN2 ROLLBACK PREPARED
+                       'TSQL003A-CONN2' END-EXEC
+               ELSE
+                   EXEC SQL AT CONN2 ROLLBACK END-EXEC
+               END-IF
+           END-IF.
+
            EXEC SQL AT CONN1 SAVEPOINT SP1 END-EXEC.
            DISPLAY 'SQLCODE SAVEPOINT SP1: ' SQLCODE.
 
@@ -174,7 +219,7 @@
                SELECT SUM(FLD1) INTO :T1 FROM TAB1
            END-EXEC. 
            DISPLAY 'SQLSTATE FAIL1 (OK IF <> 00000): ' SQLSTATE.
-           IF SQLSTATE <> '00000' THEN
+           IF SQLSTATE <> SQLSTATE-SUCCESS THEN
                 DISPLAY 'SQLSTATE FAIL1: OK'
            ELSE
                 DISPLAY 'SQLSTATE FAIL1: KO'
@@ -184,8 +229,8 @@
            EXEC SQL AT CONN1
                SELECT SUM(FLD2) INTO :T2 FROM TAB2
            END-EXEC. 
-           DISPLAY 'SQLSTATE FAIL2 (OK IF <> 00000): ' SQLSTATE.  
-           IF SQLSTATE <> '00000' THEN
+           DISPLAY 'SQLSTATE FAIL2 (OK IF <> 00000): ' SQLSTATE.
+           IF SQLSTATE <> SQLSTATE-SUCCESS THEN
                 DISPLAY 'SQLSTATE FAIL2: OK'
            ELSE
                 DISPLAY 'SQLSTATE FAIL2: KO'
@@ -206,7 +251,7 @@
            DISPLAY 'SQLERRMCOPEN CRSR01 : ' SQLERRMC.
 
            MOVE 1 TO CURREC.
-           MOVE 0 TO TOT.
+           MOVE 0 TO CURSOR1-TOTAL.
 
            PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
 
@@ -216,16 +261,16 @@
 
            DISPLAY 'SQLCODE : ' SQLCODE
            DISPLAY 'SQLERRMC: ' SQLERRMC
-                  
+
            IF SQLCODE <> 100 THEN
       *         display the record
                 DISPLAY 'CRSR01 rec #' CURREC ' : [' T1 ']'
                 ADD 1 TO CURREC
-                ADD T1 TO TOT
+                ADD T1 TO CURSOR1-TOTAL
            END-IF
-           END-PERFORM.  
+           END-PERFORM.
 
-           DISPLAY 'TOT CRSR01 :' TOT.
+           DISPLAY 'TOT CRSR01 :' CURSOR1-TOTAL.
 
        100-CURSOR2-TEST.            
       *  open cursor
@@ -236,7 +281,7 @@
            DISPLAY 'SQLERRMCOPEN CRSR02 : ' SQLERRMC.
 
            MOVE 1 TO CURREC.
-           MOVE 0 TO TOT.
+           MOVE 0 TO CURSOR2-TOTAL.
 
            PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
 
@@ -246,31 +291,142 @@
 
            DISPLAY 'SQLCODE : ' SQLCODE
            DISPLAY 'SQLERRMC: ' SQLERRMC
-                  
+
            IF SQLCODE <> 100 THEN
       *         display the record
                 DISPLAY 'CRSR02 rec #' CURREC ' : [' T2 ']'
                 ADD 1 TO CURREC
-                ADD T2 TO TOT
+                ADD T2 TO CURSOR2-TOTAL
            END-IF
-           END-PERFORM.  
-
-           DISPLAY 'TOT CRSR02 :' TOT.
-
+           END-PERFORM.
+
+           DISPLAY 'TOT CRSR02 :' CURSOR2-TOTAL.
+
+      *----------------------------------------------------------*
+      * 150-CURSOR-PAIR-RECON-CHECK
+      * Generic paired-cursor total reconciliation: cursor A's
+      * column-X total and cursor B's column-Y total, each summed
+      * above, are compared here and any disagreement is logged with
+      * both totals and the delta - the same "sum a pair, report the
+      * pair plus the delta" shape as 800-WRITE-CURSOR-RECON-
+      * MISMATCH below, ready for any future pair of reconciliation
+      * cursors to reuse instead of copy-pasting CURSOR1-TEST/
+      * CURSOR2-TEST again.
+      *----------------------------------------------------------*
+       150-CURSOR-PAIR-RECON-CHECK.
+           IF CURSOR1-TOTAL <> CURSOR2-TOTAL
+               COMPUTE CURSOR-RECON-DELTA =
+                   CURSOR1-TOTAL - CURSOR2-TOTAL
+               PERFORM 800-WRITE-CURSOR-RECON-MISMATCH
+           END-IF.
 
        CLOSE-CRSRS.
 
       *    close the cursors
 
 
-           EXEC SQL CLOSE CRSR01 END-EXEC.     
+           EXEC SQL CLOSE CRSR01 END-EXEC.
 
-           EXEC SQL CLOSE CRSR02 END-EXEC.     
+           EXEC SQL CLOSE CRSR02 END-EXEC.
 
       *    we test both types of disconnections
 
            EXEC SQL CONNECT RESET CONN1 END-EXEC.
            EXEC SQL DISCONNECT CONN2 END-EXEC.
 
-       100-EXIT. 
+           IF CURSOR-RECON-REPORT-OPEN
+               CLOSE CURSOR-RECON-REPORT
+           END-IF.
+
+       100-EXIT.
              STOP RUN.
+
+      *----------------------------------------------------------*
+      * 800-WRITE-CURSOR-RECON-MISMATCH
+      * Records a cursor-pair total mismatch (CURSOR1-TOTAL vs
+      * CURSOR2-TOTAL plus the delta) to CURSRECONRPT, following the
+      * same lazy-open report pattern as TSQL009A's 800-WRITE-
+      * MISMATCH.
+      *----------------------------------------------------------*
+       800-WRITE-CURSOR-RECON-MISMATCH.
+           IF NOT CURSOR-RECON-REPORT-OPEN
+               OPEN OUTPUT CURSOR-RECON-REPORT
+               SET CURSOR-RECON-REPORT-OPEN TO TRUE
+           END-IF
+
+           STRING 'CURSOR RECON MISMATCH CRSR01=' DELIMITED BY SIZE
+                  CURSOR1-TOTAL DELIMITED BY SIZE
+                  ' CRSR02=' DELIMITED BY SIZE
+                  CURSOR2-TOTAL DELIMITED BY SIZE
+                  ' DELTA=' DELIMITED BY SIZE
+                  CURSOR-RECON-DELTA DELIMITED BY SIZE
+               INTO CURSOR-RECON-REPORT-LINE
+
+           WRITE CURSOR-RECON-REPORT-LINE.
+
+      *----------------------------------------------------------*
+      * 105-INSERT-TAB1-WITH-RETRY / 110-INSERT-TAB2-WITH-RETRY
+      * Savepoint-scoped retry around each connection's insert
+      * batch: a savepoint is taken first, then the insert is
+      * attempted up to RETRY-MAX-ATTEMPTS times, rolling back to
+      * the savepoint and trying again on any failure before giving
+      * up. The same RETRY-MAX-ATTEMPTS/RETRY-ATTEMPT-COUNT/
+      * RETRY-OK-SW controls are reused for both connections, and
+      * any other multi-step insert batch (TAB00 loads and the
+      * like) can follow this same savepoint/retry shape.
+      *----------------------------------------------------------*
+       105-INSERT-TAB1-WITH-RETRY.
+           EXEC SQL AT CONN1 SAVEPOINT SP1-INS END-EXEC.
+           MOVE 0 TO RETRY-ATTEMPT-COUNT.
+           MOVE 'N' TO RETRY-OK-SW.
+
+           PERFORM UNTIL RETRY-OK
+                       OR RETRY-ATTEMPT-COUNT = RETRY-MAX-ATTEMPTS
+               ADD 1 TO RETRY-ATTEMPT-COUNT
+               EXEC SQL AT CONN1
+                    INSERT INTO TAB1 (FLD1) VALUES (1),(3),(5)
+               END-EXEC
+               DISPLAY 'INSERT TAB1 ATTEMPT ' RETRY-ATTEMPT-COUNT
+                   ' SQLSTATE: ' SQLSTATE
+               DISPLAY 'INSERT TAB1 ATTEMPT ' RETRY-ATTEMPT-COUNT
+                   ' SQLERRMC: ' SQLERRMC(1:SQLERRML)
+               IF SQLSTATE = SQLSTATE-SUCCESS
+                   MOVE 'Y' TO RETRY-OK-SW
+               ELSE
+                   EXEC SQL AT CONN1 ROLLBACK TO SAVEPOINT SP1-INS
+                   END-EXEC
+               END-IF
+           END-PERFORM.
+
+           IF NOT RETRY-OK
+               DISPLAY 'INSERT TAB1 GAVE UP AFTER '
+                   RETRY-ATTEMPT-COUNT ' ATTEMPTS'
+           END-IF.
+
+       110-INSERT-TAB2-WITH-RETRY.
+           EXEC SQL AT CONN2 SAVEPOINT SP2-INS END-EXEC.
+           MOVE 0 TO RETRY-ATTEMPT-COUNT.
+           MOVE 'N' TO RETRY-OK-SW.
+
+           PERFORM UNTIL RETRY-OK
+                       OR RETRY-ATTEMPT-COUNT = RETRY-MAX-ATTEMPTS
+               ADD 1 TO RETRY-ATTEMPT-COUNT
+               EXEC SQL AT CONN2
+                    INSERT INTO TAB2 (FLD2) VALUES (100),(300),(500)
+               END-EXEC
+               DISPLAY 'INSERT TAB2 ATTEMPT ' RETRY-ATTEMPT-COUNT
+                   ' SQLSTATE: ' SQLSTATE
+               DISPLAY 'INSERT TAB2 ATTEMPT ' RETRY-ATTEMPT-COUNT
+                   ' SQLERRMC: ' SQLERRMC(1:SQLERRML)
+               IF SQLSTATE = SQLSTATE-SUCCESS
+                   MOVE 'Y' TO RETRY-OK-SW
+               ELSE
+                   EXEC SQL AT CONN2 ROLLBACK TO SAVEPOINT SP2-INS
+                   END-EXEC
+               END-IF
+           END-PERFORM.
+
+           IF NOT RETRY-OK
+               DISPLAY 'INSERT TAB2 GAVE UP AFTER '
+                   RETRY-ATTEMPT-COUNT ' ATTEMPTS'
+           END-IF.
