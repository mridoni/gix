@@ -9,70 +9,78 @@
        SOURCE-COMPUTER. IBM-AT. 
        OBJECT-COMPUTER. IBM-AT. 
        
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-       
-       DATA DIVISION.  
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CHUNK-SINK-FILE
+               ASSIGN TO EXTERNAL CHUNKSINK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHUNK-FILE-STATUS.
+
+       DATA DIVISION.
 
        FILE SECTION.
-      
-       WORKING-STORAGE SECTION. 
-       
-       EXEC SQL 
-        INCLUDE EMPREC 
-       END-EXEC. 
-       
+
+       FD  CHUNK-SINK-FILE
+           RECORD CONTAINS 32000 CHARACTERS.
+       01  CHUNK-SINK-RECORD    PIC X(32000).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL
+        INCLUDE EMPREC
+       END-EXEC.
+
            01 DATASRC     PIC X(64).
            01 DBS         PIC X(64).
            01 DBUSR       PIC X(64).
            01 DBPWD       PIC X(64).
            01 BLOB1       PIC X(64).
-           
-           01 LEN         PIC 9(8) COMP-3.
-           01 OFFSET      PIC 9(8) COMP-3.
-           01 REC1        PIC X(1000000).
 
-           01 VAR1        PIC 9(3) VALUE 0.  
-           01 VAR2        PIC 9(3) VALUE 0.  
+      *    chunked read of TAB's large-object data, sized off the
+      *    actual LEN/OFFSET of the row instead of loading the whole
+      *    thing into a single oversized host variable (REC1 used to
+      *    be a flat PIC X(1000000) buffer).
+           01 TABKEY                   PIC 9(018).
+           01 LEN                      PIC S9(09).
+           01 DESCRIPTOR               PIC S9(09).
+           01 RESINT                   PIC S9(09).
+           01 OFFSET                   PIC S9(09) VALUE 1.
 
-           01 VARA        PIC X(64).  
-           01 VARB        PIC X(64).  
-           01 VAR3        PIC X(64).  
-       
-       EXEC SQL 
-            INCLUDE SQLCA 
-       END-EXEC. 
+           01 CHUNK-SIZE               PIC S9(09) VALUE 32000.
+           01 CHUNK-BUFFER             PIC X(32000).
+           01 BYTES-READ               PIC S9(09).
+           01 TOTAL-READ               PIC S9(09) VALUE 0.
+           01 CHUNK-FILE-STATUS        PIC XX.
+           01 EOF-SW                   PIC X VALUE 'N'.
+               88 END-OF-CHUNK-DATA    VALUE 'Y'.
+
+           01 VAR1        PIC 9(3) VALUE 0.
+           01 VAR2        PIC 9(3) VALUE 0.
+
+           01 VARA        PIC X(64).
+           01 VARB        PIC X(64).
+           01 VAR3        PIC X(64).
+
+      *    CK08's predicate is built at runtime by the named-parameter
+      *    builder below (see NMPARAM.cpy / 900-BUILD-CK08-PREDICATE)
+      *    instead of being spliced together by hand in a STRING
+      *    statement, and then PREPAREd as CK08STMT.
+           COPY NMPARAM.
+
+           01  S-SQLCOMMAND.
+               49 S-SQLCOMMAND-LEN     PIC S9(8) COMP-5.
+               49 S-SQLCOMMAND-ARR     PIC X(600).
 
        EXEC SQL
-          DECLARE CK08 CURSOR FOR
-             SELECT VAR1 FROM TAB
-             WHERE
-                KVAR08 >= (
-                    :VARA
-                 || :VARB
-                 || CASE WHEN :VAR2::numeric < 0 THEN
-                       'A' || TO_CHAR(999999.9999999 +
-                                      :VAR2::numeric,
-                                      'FM000000D0000000')
-                    ELSE
-                       'B' || TO_CHAR(0 +
-                                      :VAR2::numeric,
-                                      'FM000000D0000000')
-                    END
-                 || CASE WHEN :VAR3::numeric < 0 THEN
-                       'A' || TO_CHAR(999999.9999999 +
-                                      :VAR3::numeric,
-                                      'FM000000D0000000')
-                    ELSE
-                       'B' || TO_CHAR(0 +
-                                      :VAR3::numeric,
-                                      'FM000000D0000000')
-                    END
-                         )
-             ORDER BY KVAR08 ASC
+            INCLUDE SQLCA
        END-EXEC.
-       
-       PROCEDURE DIVISION. 
+
+       EXEC SQL
+          DECLARE CK08 CURSOR FOR CK08STMT
+       END-EXEC.
+
+       PROCEDURE DIVISION.
  
        000-CONNECT.
          DISPLAY "DATASRC" UPON ENVIRONMENT-NAME.
@@ -95,15 +103,149 @@
        100-MAIN.
 
          EXEC SQL AT :DBS
-                SELECT VAR1::numeric 
+                SELECT VAR1::numeric
                     INTO :VAR1
-                    FROM TAB 
+                    FROM TAB
                         WHERE :VAR2::numeric = 10
          END-EXEC.
 
+         PERFORM 900-BUILD-CK08-PREDICATE
+
+         EXEC SQL AT :DBS
+             PREPARE CK08STMT FROM :S-SQLCOMMAND
+         END-EXEC.
+
+         EXEC SQL AT :DBS
+             OPEN CK08
+         END-EXEC.
+
+         PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
+             EXEC SQL AT :DBS
+                 FETCH CK08 INTO :VAR1
+             END-EXEC
+         END-PERFORM.
+
+         EXEC SQL AT :DBS
+             CLOSE CK08
+         END-EXEC.
+
+         PERFORM 200-READ-CHUNKED-DATA
+
          EXEC SQL CONNECT RESET END-EXEC.
 
-       100-EXIT. 
+       100-EXIT.
              STOP RUN.
 
+      *----------------------------------------------------------*
+      * 200-READ-CHUNKED-DATA
+      * Streams TAB's large-object data a CHUNK-SIZE buffer at a
+      * time, sized off the row's real LEN/OFFSET, instead of
+      * loading the whole thing into a single oversized host
+      * variable.
+      *----------------------------------------------------------*
+       200-READ-CHUNKED-DATA.
+
+         EXEC SQL AT :DBS
+             SELECT lo_open(BLOBFLD,393216) INTO :DESCRIPTOR
+                    FROM TAB WHERE TABKEY = :TABKEY
+         END-EXEC.
+
+         EXEC SQL AT :DBS
+             SELECT lo_lseek (:DESCRIPTOR, :OFFSET,0) INTO :RESINT
+                    FROM TAB WHERE TABKEY = :TABKEY
+         END-EXEC.
+
+         EXEC SQL AT :DBS
+             SELECT LENGTH INTO :LEN FROM TAB
+                    WHERE TABKEY= :TABKEY
+         END-EXEC.
+
+         OPEN OUTPUT CHUNK-SINK-FILE
+
+         DISPLAY 'CHUNK SINK OPEN STATUS: ' CHUNK-FILE-STATUS
+         IF CHUNK-FILE-STATUS NOT = '00'
+             SET END-OF-CHUNK-DATA TO TRUE
+         END-IF
+
+         PERFORM UNTIL END-OF-CHUNK-DATA OR TOTAL-READ NOT LESS THAN LEN
+             EXEC SQL AT :DBS
+                 SELECT lo_read(:DESCRIPTOR, :CHUNK-BUFFER,
+                        :CHUNK-SIZE) INTO :BYTES-READ
+                        FROM TAB WHERE TABKEY = :TABKEY
+             END-EXEC
+             IF BYTES-READ NOT GREATER THAN 0
+                 SET END-OF-CHUNK-DATA TO TRUE
+             ELSE
+                 MOVE CHUNK-BUFFER TO CHUNK-SINK-RECORD
+                 WRITE CHUNK-SINK-RECORD
+                 IF CHUNK-FILE-STATUS NOT = '00'
+                     DISPLAY 'CHUNK SINK WRITE STATUS: '
+                             CHUNK-FILE-STATUS
+                     SET END-OF-CHUNK-DATA TO TRUE
+                 ELSE
+                     ADD BYTES-READ TO TOTAL-READ
+                 END-IF
+             END-IF
+         END-PERFORM
+
+         CLOSE CHUNK-SINK-FILE
+
+         EXEC SQL AT :DBS
+             SELECT lo_close (:DESCRIPTOR) INTO :RESINT
+                    FROM TAB WHERE TABKEY = :TABKEY
+         END-EXEC.
+
+      *----------------------------------------------------------*
+      * 900-BUILD-CK08-PREDICATE
+      * Loads the :VARA/:VARB/:VAR2/:VAR3 named parameters and
+      * substitutes them into the CK08 WHERE-clause template via
+      * the NMPARAM builder, leaving the finished SQL text ready
+      * for PREPARE in S-SQLCOMMAND.
+      *----------------------------------------------------------*
+       900-BUILD-CK08-PREDICATE.
+           MOVE ':VARA'             TO NP-NAME(1)
+           MOVE 5                   TO NP-NAME-LEN(1)
+           MOVE FUNCTION TRIM(VARA) TO NP-VALUE(1)
+
+           MOVE ':VARB'             TO NP-NAME(2)
+           MOVE 5                   TO NP-NAME-LEN(2)
+           MOVE FUNCTION TRIM(VARB) TO NP-VALUE(2)
+
+           MOVE ':VAR2'             TO NP-NAME(3)
+           MOVE 5                   TO NP-NAME-LEN(3)
+           MOVE VAR2                TO NP-VALUE(3)
+
+           MOVE ':VAR3'             TO NP-NAME(4)
+           MOVE 5                   TO NP-NAME-LEN(4)
+           MOVE VAR3                TO NP-VALUE(4)
+
+           MOVE 4 TO NMPARAM-COUNT
+
+           STRING
+              'SELECT VAR1 FROM TAB WHERE ' DELIMITED BY SIZE
+              'KVAR08 >= (' DELIMITED BY SIZE
+              ':VARA || :VARB || ' DELIMITED BY SIZE
+              'CASE WHEN :VAR2::numeric < 0 THEN ' DELIMITED BY SIZE
+              'A || TO_CHAR(999999.9999999 + ' DELIMITED BY SIZE
+              ':VAR2::numeric, ' DELIMITED BY SIZE
+              'FM000000D0000000) ELSE ' DELIMITED BY SIZE
+              'B || TO_CHAR(0 + :VAR2::numeric, ' DELIMITED BY SIZE
+              'FM000000D0000000) END || ' DELIMITED BY SIZE
+              'CASE WHEN :VAR3::numeric < 0 THEN ' DELIMITED BY SIZE
+              'A || TO_CHAR(999999.9999999 + ' DELIMITED BY SIZE
+              ':VAR3::numeric, ' DELIMITED BY SIZE
+              'FM000000D0000000) ELSE ' DELIMITED BY SIZE
+              'B || TO_CHAR(0 + :VAR3::numeric, ' DELIMITED BY SIZE
+              'FM000000D0000000) END) ' DELIMITED BY SIZE
+              'ORDER BY KVAR08 ASC' DELIMITED BY SIZE
+              INTO NMPARAM-TEMPLATE
+           END-STRING
+
+           CALL 'NMSUBST1' USING NMPARAM-TABLE, NMPARAM-COUNT,
+                                  NMPARAM-TEMPLATE
+
+           MOVE FUNCTION TRIM(NMPARAM-TEMPLATE) TO S-SQLCOMMAND-ARR
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(NMPARAM-TEMPLATE))
+               TO S-SQLCOMMAND-LEN.
+
        200-END.
