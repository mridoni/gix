@@ -9,36 +9,61 @@
        SOURCE-COMPUTER. IBM-AT. 
        OBJECT-COMPUTER. IBM-AT. 
        
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-       
-       DATA DIVISION.  
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CRED-VAULT-FILE
+               ASSIGN TO EXTERNAL CREDVAULT
+                         ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CRED-VAULT-FILE-STATUS.
+
+       DATA DIVISION.
 
        FILE SECTION.
-      
-       WORKING-STORAGE SECTION. 
-       
+
+       FD  CRED-VAULT-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 64 CHARACTERS
+           DATA RECORD IS CRED-VAULT-LINE.
+
+       01  CRED-VAULT-LINE     PIC X(64).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL
+        INCLUDE DBVAULT
+       END-EXEC.
+
            01 DATASRC     PIC X(64).
            01 DBUSR       PIC X(64).
            01 DBPWD       PIC X(64).
-           
+           01 CRED-VAULT-FILE-STATUS PIC XX.
+
            01 DBS       PIC X(64).
            01 OID       PIC X(64).
 
-               
-       EXEC SQL 
-            INCLUDE SQLCA 
-       END-EXEC. 
 
-       PROCEDURE DIVISION. 
- 
+       EXEC SQL
+            INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
        000-CONNECT.
            DISPLAY "DATASRC" UPON ENVIRONMENT-NAME.
            ACCEPT DATASRC FROM ENVIRONMENT-VALUE.
            DISPLAY "DATASRC_USR" UPON ENVIRONMENT-NAME.
            ACCEPT DBUSR FROM ENVIRONMENT-VALUE.
-           DISPLAY "DATASRC_PWD" UPON ENVIRONMENT-NAME.
-           ACCEPT DBPWD FROM ENVIRONMENT-VALUE.
+
+           MOVE SPACES TO VAULT-ENCRYPTED-PWD
+           OPEN INPUT CRED-VAULT-FILE
+           IF CRED-VAULT-FILE-STATUS = '00'
+               READ CRED-VAULT-FILE INTO VAULT-ENCRYPTED-PWD
+               CLOSE CRED-VAULT-FILE
+           END-IF.
+
+           PERFORM 900-VAULT-DECRYPT.
+           MOVE VAULT-DECRYPTED-PWD TO DBPWD.
 
            MOVE 'CONN1' TO DBS.
 
@@ -49,13 +74,41 @@
                      USING         :DATASRC
            END-EXEC.
 
+           MOVE SPACES TO DBPWD.
+           MOVE SPACES TO VAULT-DECRYPTED-PWD.
+           MOVE SPACES TO VAULT-ENCRYPTED-PWD.
+
            EXEC SQL
                 DELETE FROM POS WHERE OID = :OID
            END-EXEC.
 
            EXEC SQL
               CONNECT RESET :DBS
-           END-EXEC.        
+           END-EXEC.
 
        200-EXIT.
            STOP RUN.
+
+      *----------------------------------------------------------*
+      * 900-VAULT-DECRYPT
+      * Recovers the plaintext password from VAULT-ENCRYPTED-PWD by
+      * reversing the repeating-XOR obfuscation it was stored with,
+      * one byte at a time, leaving the result in
+      * VAULT-DECRYPTED-PWD (see DBVAULT copybook).
+      *----------------------------------------------------------*
+       900-VAULT-DECRYPT.
+           MOVE SPACES TO VAULT-DECRYPTED-PWD
+           PERFORM VARYING VAULT-IDX FROM 1 BY 1
+                   UNTIL VAULT-IDX > LENGTH OF VAULT-ENCRYPTED-PWD
+               COMPUTE VAULT-KEY-POS =
+                   FUNCTION MOD(VAULT-IDX - 1, LENGTH OF VAULT-KEY) + 1
+               MOVE FUNCTION ORD(VAULT-ENCRYPTED-PWD(VAULT-IDX:1))
+                   TO VAULT-BYTE-VAL
+               MOVE FUNCTION ORD(VAULT-KEY(VAULT-KEY-POS:1))
+                   TO VAULT-KEY-VAL
+               COMPUTE VAULT-BYTE-VAL =
+                   FUNCTION MOD(VAULT-BYTE-VAL - VAULT-KEY-VAL + 256,
+                       256)
+               MOVE FUNCTION CHAR(VAULT-BYTE-VAL + 1)
+                   TO VAULT-DECRYPTED-PWD(VAULT-IDX:1)
+           END-PERFORM.
