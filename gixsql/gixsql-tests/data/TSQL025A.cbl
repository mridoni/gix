@@ -9,21 +9,52 @@
        SOURCE-COMPUTER. IBM-AT. 
        OBJECT-COMPUTER. IBM-AT. 
        
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-       
-       DATA DIVISION.  
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT SQL-ERROR-LOG-FILE
+               ASSIGN TO EXTERNAL SQLERRRPT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CRED-VAULT-FILE
+               ASSIGN TO EXTERNAL CREDVAULT
+                         ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CRED-VAULT-FILE-STATUS.
+
+       DATA DIVISION.
 
        FILE SECTION.
-      
-       WORKING-STORAGE SECTION. 
-       
+
+       FD  SQL-ERROR-LOG-FILE.
+       01  SQL-ERROR-LOG-LINE      PIC X(80).
+
+       FD  CRED-VAULT-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 64 CHARACTERS
+           DATA RECORD IS CRED-VAULT-LINE.
+
+       01  CRED-VAULT-LINE     PIC X(64).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL
+        INCLUDE DBVAULT
+       END-EXEC.
+
+           COPY TXIDGRD.
+
            01 DATASRC     PIC X(64).
            01 DBUSR       PIC X(64).
            01 DBPWD       PIC X(64).
+           01 CRED-VAULT-FILE-STATUS PIC XX.
 
            01 CUR-STEP    PIC X(16).
 
+           COPY SQLERRLG.
+
+           01 SQL-ERR-OPEN-SW       PIC X VALUE 'N'.
+               88 SQL-ERR-OPEN      VALUE 'Y'.
+
            01 IDX         PIC 9(2).
 
            01 TAB00-REC.
@@ -37,6 +68,17 @@
             INCLUDE SQLCA 
        END-EXEC. 
 
+      *  describes TAB00's real column shape so the precompiler can
+      *  flag a SELECT list or INTO host-variable list that doesn't
+      *  line up with it, instead of only failing at run time with an
+      *  obscure SQLCODE
+       EXEC SQL
+            DECLARE TABLE TAB00
+                (CID        DECIMAL(12,0) NOT NULL,
+                 FLD01      DECIMAL(4,0),
+                 FLD02      CHAR(12))
+       END-EXEC.
+
        EXEC SQL
               DECLARE CRSR_TAB00 CURSOR FOR
                  SELECT * FROM TAB00
@@ -50,16 +92,28 @@
            ACCEPT DATASRC FROM ENVIRONMENT-VALUE.
            DISPLAY "DATASRC_USR" UPON ENVIRONMENT-NAME.
            ACCEPT DBUSR FROM ENVIRONMENT-VALUE.
-           DISPLAY "DATASRC_PWD" UPON ENVIRONMENT-NAME.
-           ACCEPT DBPWD FROM ENVIRONMENT-VALUE.
 
-           EXEC SQL WHENEVER SQLERROR GO TO 999-PRG-ERR END-EXEC.
+           MOVE SPACES TO VAULT-ENCRYPTED-PWD
+           OPEN INPUT CRED-VAULT-FILE
+           IF CRED-VAULT-FILE-STATUS = '00'
+               READ CRED-VAULT-FILE INTO VAULT-ENCRYPTED-PWD
+               CLOSE CRED-VAULT-FILE
+           END-IF.
+
+           PERFORM 950-VAULT-DECRYPT.
+           MOVE VAULT-DECRYPTED-PWD TO DBPWD.
+
+           EXEC SQL WHENEVER SQLERROR GO TO 500-SQLERROR END-EXEC.
 
            MOVE 'CONNECT' TO CUR-STEP.
            EXEC SQL
               CONNECT :DBUSR IDENTIFIED BY :DBPWD
                         USING :DATASRC
-           END-EXEC.        
+           END-EXEC.
+
+           MOVE SPACES TO DBPWD.
+           MOVE SPACES TO VAULT-DECRYPTED-PWD.
+           MOVE SPACES TO VAULT-ENCRYPTED-PWD.
 
            MOVE 1      TO CID.
            MOVE -1     TO FLD01.
@@ -101,31 +155,43 @@
 
       * now with a cursor
       
-      * insert test records
+      * insert test records, guarded so a retry within the same
+      * transaction does not load the batch twice
 
            MOVE 'INSERT10' TO CUR-STEP.
-           MOVE 1 TO IDX.
 
-           PERFORM UNTIL IDX > 10 OR SQLCODE < 0 OR SQLCODE = 100
+           SET TXID-OP-CHECK TO TRUE.
+           CALL 'TXIDGRD1' USING TXID-OPERATION, S-TXID,
+                                  INTERNAL-TXID, TXID-MATCH-SW.
 
-               MOVE IDX TO CID
-               
-               MOVE IDX TO TMPNUM
-               ADD 100 TO TMPNUM
-               MOVE TMPNUM TO FLD01
-               
-               ADD 100 TO TMPNUM
-               MOVE TMPNUM TO FLD02
-               
-               EXEC SQL
-                    INSERT INTO TAB00 VALUES (:TAB00-REC)
-               END-EXEC     
-               
-               DISPLAY IDX ' - INSERT SQLCODE: ' IDX SQLCODE
-               
-               ADD 1 TO IDX
+           IF NOT TXID-ALREADY-RUN
+               MOVE 1 TO IDX
+
+               PERFORM UNTIL IDX > 10 OR SQLCODE < 0 OR SQLCODE = 100
 
-           END-PERFORM.
+                   MOVE IDX TO CID
+
+                   MOVE IDX TO TMPNUM
+                   ADD 100 TO TMPNUM
+                   MOVE TMPNUM TO FLD01
+
+                   ADD 100 TO TMPNUM
+                   MOVE TMPNUM TO FLD02
+
+                   EXEC SQL
+                        INSERT INTO TAB00 VALUES (:TAB00-REC)
+                   END-EXEC
+
+                   DISPLAY IDX ' - INSERT SQLCODE: ' IDX SQLCODE
+
+                   ADD 1 TO IDX
+
+               END-PERFORM
+
+               SET TXID-OP-UPDATE TO TRUE
+               CALL 'TXIDGRD1' USING TXID-OPERATION, S-TXID,
+                                      INTERNAL-TXID, TXID-MATCH-SW
+           END-IF.
 
       * read test records back
 
@@ -162,9 +228,61 @@
            END-EXEC.        
 
        200-EXIT.
+           IF SQL-ERR-OPEN
+               CLOSE SQL-ERROR-LOG-FILE
+           END-IF
            STOP RUN.
 
-       999-PRG-ERR.
+       500-SQLERROR.
            DISPLAY 'ERR - ' CUR-STEP ' : ' SQLCODE.
            DISPLAY 'ERR - ' CUR-STEP ' : ' SQLERRMC(1:SQLERRML).
-           MOVE -1 TO RETURN-CODE.
\ No newline at end of file
+           MOVE 'TSQL025A' TO SEL-PROGRAM-ID
+           MOVE CUR-STEP   TO SEL-OPERATION
+           MOVE SQLCODE    TO SEL-SQLCODE
+           MOVE SQLSTATE   TO SEL-SQLSTATE
+           MOVE SQLERRMC(1:SQLERRML) TO SEL-SQLERRM
+           PERFORM 900-WRITE-SQLERRLOG
+           MOVE -1 TO RETURN-CODE
+           GO TO 200-EXIT.
+
+       900-WRITE-SQLERRLOG.
+           IF NOT SQL-ERR-OPEN
+               OPEN OUTPUT SQL-ERROR-LOG-FILE
+               SET SQL-ERR-OPEN TO TRUE
+           END-IF
+
+           STRING SEL-PROGRAM-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  SEL-OPERATION DELIMITED BY SIZE
+                  ' SQLCODE=' DELIMITED BY SIZE
+                  SEL-SQLCODE DELIMITED BY SIZE
+                  ' SQLSTATE=' DELIMITED BY SIZE
+                  SEL-SQLSTATE DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  SEL-SQLERRM DELIMITED BY SIZE
+               INTO SQL-ERROR-LOG-LINE
+           WRITE SQL-ERROR-LOG-LINE.
+
+      *----------------------------------------------------------*
+      * 950-VAULT-DECRYPT
+      * Recovers the plaintext password from VAULT-ENCRYPTED-PWD by
+      * reversing the repeating-XOR obfuscation it was stored with,
+      * one byte at a time, leaving the result in
+      * VAULT-DECRYPTED-PWD (see DBVAULT copybook).
+      *----------------------------------------------------------*
+       950-VAULT-DECRYPT.
+           MOVE SPACES TO VAULT-DECRYPTED-PWD
+           PERFORM VARYING VAULT-IDX FROM 1 BY 1
+                   UNTIL VAULT-IDX > LENGTH OF VAULT-ENCRYPTED-PWD
+               COMPUTE VAULT-KEY-POS =
+                   FUNCTION MOD(VAULT-IDX - 1, LENGTH OF VAULT-KEY) + 1
+               MOVE FUNCTION ORD(VAULT-ENCRYPTED-PWD(VAULT-IDX:1))
+                   TO VAULT-BYTE-VAL
+               MOVE FUNCTION ORD(VAULT-KEY(VAULT-KEY-POS:1))
+                   TO VAULT-KEY-VAL
+               COMPUTE VAULT-BYTE-VAL =
+                   FUNCTION MOD(VAULT-BYTE-VAL - VAULT-KEY-VAL + 256,
+                       256)
+               MOVE FUNCTION CHAR(VAULT-BYTE-VAL + 1)
+                   TO VAULT-DECRYPTED-PWD(VAULT-IDX:1)
+           END-PERFORM.
\ No newline at end of file
