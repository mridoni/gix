@@ -9,62 +9,57 @@
        SOURCE-COMPUTER. IBM-AT. 
        OBJECT-COMPUTER. IBM-AT. 
        
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-       
-       DATA DIVISION.  
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           COPY TXIDGRD.
 
-       FILE SECTION.
-      
-       WORKING-STORAGE SECTION. 
-       
-           01 S-TXID            PIC X(100).
-           01 INTERNAL-TXID     PIC X(100).
            01 EMPID             PIC 9(18).
            01 EMPNAME           PIC X(100).
-           
+
            01 DBS               PIC X(100).
-       
-       EXEC SQL 
-            INCLUDE SQLCA 
-       END-EXEC. 
 
-       PROCEDURE DIVISION. 
- 
+       EXEC SQL
+            INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
        000-CONNECT.
 
-           EXEC SQL
-              SELECT TXID_CURRENT() INTO :S-TXID
-           END-EXEC.
-      *
-           IF INTERNAL-TXID = S-TXID
-              EXIT SECTION
+           SET TXID-OP-CHECK TO TRUE.
+           CALL 'TXIDGRD1' USING TXID-OPERATION, S-TXID,
+                                  INTERNAL-TXID, TXID-MATCH-SW.
+
+           IF TXID-ALREADY-RUN
+              GO TO 200-END
            END-IF.
       *
            EXEC SQL
             BEGIN
-                SELECT ID INTO :EMPID FROM emp 
+                SELECT ID INTO :EMPID FROM emp
                     WHERE empname = :EMPNAME;
                 EXCEPTION
                     WHEN NO_DATA_FOUND THEN
-                        RAISE EXCEPTION 
+                        RAISE EXCEPTION
                             'employee % not found', :EMPNAME;
                     WHEN TOO_MANY_ROWS THEN
-                        RAISE EXCEPTION 
+                        RAISE EXCEPTION
                             'employee % not unique', :EMPNAME;
             END;
            END-EXEC.
       *
-      
+
            EXEC SQL
               BEGIN
            END-EXEC.
       *
-           EXEC SQL
-              SELECT TXID_CURRENT() INTO :S-TXID
-           END-EXEC.
-      *
-           MOVE S-TXID TO INTERNAL-TXID.
+           SET TXID-OP-UPDATE TO TRUE.
+           CALL 'TXIDGRD1' USING TXID-OPERATION, S-TXID,
+                                  INTERNAL-TXID, TXID-MATCH-SW.
+
+           GO TO 200-END.
 
       *-----------------------------------------------------------*
        DO-COMMIT SECTION.
