@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. TXIDGRD1.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TXID-STATE-FILE
+               ASSIGN TO EXTERNAL EXTTXIDSTATE
+                         ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TXID-STATE-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  TXID-STATE-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS TXID-STATE-LINE.
+
+       01  TXID-STATE-LINE            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+           01 TXID-STATE-FILE-STATUS  PIC XX.
+
+       EXEC SQL
+            INCLUDE SQLCA
+       END-EXEC.
+
+       LINKAGE SECTION.
+
+           01  LK-TXID-OPERATION      PIC X(01).
+           01  LK-S-TXID              PIC X(100).
+           01  LK-INTERNAL-TXID       PIC X(100).
+           01  LK-TXID-MATCH-SW       PIC X(01).
+
+      *----------------------------------------------------------*
+      * TXIDGRD1
+      * Shared once-per-transaction idempotency guard for the
+      * TSQLnnnx test programs: on LK-TXID-OPERATION = '1' (check)
+      * it reads the database's current transaction id into
+      * LK-S-TXID and sets LK-TXID-MATCH-SW to 'Y' when it matches
+      * the id recorded on a previous run; on LK-TXID-OPERATION =
+      * '2' (update) it records the current transaction id as the
+      * one for which the guarded work ran. See TXIDGRD copybook
+      * for the caller-side fields (positionally matching the
+      * LK- fields below) and usage notes.
+      *----------------------------------------------------------*
+       PROCEDURE DIVISION USING LK-TXID-OPERATION, LK-S-TXID,
+                                 LK-INTERNAL-TXID, LK-TXID-MATCH-SW.
+
+       0000-MAIN.
+           EVALUATE TRUE
+               WHEN LK-TXID-OPERATION = '1'
+                   PERFORM 0100-CHECK-IDEMPOTENT-TXID
+               WHEN LK-TXID-OPERATION = '2'
+                   PERFORM 0200-UPDATE-IDEMPOTENT-TXID
+           END-EVALUATE
+
+           GOBACK.
+
+       0100-CHECK-IDEMPOTENT-TXID.
+           EXEC SQL
+              SELECT TXID_CURRENT() INTO :LK-S-TXID
+           END-EXEC.
+
+           MOVE SPACES TO LK-INTERNAL-TXID
+           OPEN INPUT TXID-STATE-FILE
+           IF TXID-STATE-FILE-STATUS = '00'
+               READ TXID-STATE-FILE INTO LK-INTERNAL-TXID
+               CLOSE TXID-STATE-FILE
+           END-IF.
+
+           MOVE 'N' TO LK-TXID-MATCH-SW
+           IF LK-S-TXID = LK-INTERNAL-TXID
+               MOVE 'Y' TO LK-TXID-MATCH-SW
+           END-IF.
+
+       0200-UPDATE-IDEMPOTENT-TXID.
+           EXEC SQL
+              SELECT TXID_CURRENT() INTO :LK-S-TXID
+           END-EXEC.
+
+           MOVE LK-S-TXID TO LK-INTERNAL-TXID.
+
+           OPEN OUTPUT TXID-STATE-FILE
+           MOVE LK-INTERNAL-TXID TO TXID-STATE-LINE
+           WRITE TXID-STATE-LINE
+           CLOSE TXID-STATE-FILE.
