@@ -31,9 +31,24 @@
            01 TOT-COL2    PIC 9(6).
 
            01 IDX         PIC 9(6).
-        
+
            01  S-SQLCOMMAND SQL TYPE IS VARCHAR(250).
 
+           01 RETRY-COUNT     PIC 9(2) VALUE 0.
+           01 MAX-RETRIES     PIC 9(2) VALUE 3.
+           01 RETRY-SW        PIC X VALUE 'N'.
+               88 RETRYABLE-ERROR   VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+           01 RETRY-SLEEP-SECS PIC 9(4) COMP-5 VALUE 1.
+
+           01 PARM-TABLE-NAME  PIC X(30).
+           01 PARM-COLUMN-COUNT PIC 9(2).
+           01 PARM-COLUMN-LIST.
+               05 PARM-COLUMN-NAME OCCURS 10 TIMES PIC X(20).
+           01 PARM-BUILD-WORK  PIC X(250).
+           01 PARM-BUILD-PTR   PIC 9(4).
+           01 PARM-PLACEHOLDER PIC Z9.
+           01 PARM-IDX         PIC 9(2).
+
        EXEC SQL 
             INCLUDE SQLCA 
        END-EXEC. 
@@ -63,16 +78,20 @@
 
            MOVE 1 TO IDX.
 
-           MOVE 'INSERT INTO TAB_A (KEY01, COL1, COL2)
-      -          ' VALUES ($1, $2, $3)' TO S-SQLCOMMAND-ARR.
+           MOVE 'TAB_A' TO PARM-TABLE-NAME.
+           MOVE 3 TO PARM-COLUMN-COUNT.
+           MOVE 'KEY01' TO PARM-COLUMN-NAME(1).
+           MOVE 'COL1'  TO PARM-COLUMN-NAME(2).
+           MOVE 'COL2'  TO PARM-COLUMN-NAME(3).
+
+           PERFORM 400-BUILD-NAMED-INSERT.
 
+           MOVE PARM-BUILD-WORK TO S-SQLCOMMAND-ARR.
            MOVE FUNCTION LENGTH(FUNCTION TRIM(S-SQLCOMMAND-ARR))
              TO S-SQLCOMMAND-LEN.
-             
-    
-           EXEC SQL AT :DBS
-               PREPARE ST1 FROM :S-SQLCOMMAND 
-           END-EXEC.
+
+
+           PERFORM 650-PREPARE-WITH-RETRY.
 
            DISPLAY 'PREPARE SQLCODE: ' SQLCODE.
            IF SQLCODE <> 0 THEN
@@ -87,10 +106,8 @@
            ADD 100 TO COL1
            ADD 200 TO COL2
 
-           EXEC SQL AT :DBS 
-                EXECUTE ST1 USING :KEY01, :COL1, :COL2 
-           END-EXEC     
-           DISPLAY 'EXECUTE SQLCODE: ' IDX SQLCODE
+           PERFORM 600-EXECUTE-WITH-RETRY
+
            IF SQLCODE <> 0 THEN
               GO TO 100-EXIT
            END-IF
@@ -122,7 +139,142 @@
 
        EXEC SQL CONNECT RESET :DBS END-EXEC.
 
-       100-EXIT. 
+       100-EXIT.
              STOP RUN.
 
+      *----------------------------------------------------------*
+      * 600-EXECUTE-WITH-RETRY
+      * Runs the prepared INSERT and, if it fails on a SQLSTATE
+      * class known to be transient (serialization failure,
+      * connection exception, resource-not-available), retries it
+      * up to MAX-RETRIES times before giving up.
+      *----------------------------------------------------------*
+       600-EXECUTE-WITH-RETRY.
+           MOVE 0 TO RETRY-COUNT
+           SET RETRYABLE-ERROR TO FALSE
+
+           EXEC SQL AT :DBS
+                EXECUTE ST1 USING :KEY01, :COL1, :COL2
+           END-EXEC
+           DISPLAY 'EXECUTE SQLCODE: ' IDX SQLCODE
+
+           PERFORM 500-CLASSIFY-SQLSTATE
+
+           PERFORM UNTIL SQLCODE = 0 OR NOT RETRYABLE-ERROR
+                   OR RETRY-COUNT NOT LESS THAN MAX-RETRIES
+               ADD 1 TO RETRY-COUNT
+               DISPLAY 'RETRYING EXECUTE, ATTEMPT ' RETRY-COUNT
+                   ' SQLSTATE ' SQLSTATE
+               CALL 'C$SLEEP' USING RETRY-SLEEP-SECS
+               EXEC SQL AT :DBS
+                    EXECUTE ST1 USING :KEY01, :COL1, :COL2
+               END-EXEC
+               DISPLAY 'EXECUTE SQLCODE: ' IDX SQLCODE
+               PERFORM 500-CLASSIFY-SQLSTATE
+           END-PERFORM.
+
+      *----------------------------------------------------------*
+      * 650-PREPARE-WITH-RETRY
+      * Prepares ST1 and, if the PREPARE itself fails on a
+      * retryable SQLSTATE (the connection can drop before a
+      * statement is ever prepared on it, same as it can mid-
+      * EXECUTE), retries it up to MAX-RETRIES times with the same
+      * backoff 600-EXECUTE-WITH-RETRY uses between attempts.
+      *----------------------------------------------------------*
+       650-PREPARE-WITH-RETRY.
+           MOVE 0 TO RETRY-COUNT
+           SET RETRYABLE-ERROR TO FALSE
+
+           EXEC SQL AT :DBS
+                PREPARE ST1 FROM :S-SQLCOMMAND
+           END-EXEC
+
+           PERFORM 500-CLASSIFY-SQLSTATE
+
+           PERFORM UNTIL SQLCODE = 0 OR NOT RETRYABLE-ERROR
+                   OR RETRY-COUNT NOT LESS THAN MAX-RETRIES
+               ADD 1 TO RETRY-COUNT
+               DISPLAY 'RETRYING PREPARE, ATTEMPT ' RETRY-COUNT
+                   ' SQLSTATE ' SQLSTATE
+               CALL 'C$SLEEP' USING RETRY-SLEEP-SECS
+               EXEC SQL AT :DBS
+                    PREPARE ST1 FROM :S-SQLCOMMAND
+               END-EXEC
+               PERFORM 500-CLASSIFY-SQLSTATE
+           END-PERFORM.
+
+      *----------------------------------------------------------*
+      * 500-CLASSIFY-SQLSTATE
+      * Classifies the current SQLSTATE as retryable (class 40
+      * serialization/deadlock failures, class 08 connection
+      * exceptions, class 53 insufficient resources) or permanent.
+      *----------------------------------------------------------*
+       500-CLASSIFY-SQLSTATE.
+           SET RETRYABLE-ERROR TO FALSE
+           IF SQLCODE <> 0
+               EVALUATE SQLSTATE(1:2)
+                   WHEN '40'
+                       SET RETRYABLE-ERROR TO TRUE
+                   WHEN '08'
+                       SET RETRYABLE-ERROR TO TRUE
+                   WHEN '53'
+                       SET RETRYABLE-ERROR TO TRUE
+                   WHEN OTHER
+                       SET RETRYABLE-ERROR TO FALSE
+               END-EVALUATE
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 400-BUILD-NAMED-INSERT
+      * Builds an "INSERT INTO table (cols...) VALUES ($1, $2, ...)"
+      * statement from PARM-TABLE-NAME and the first PARM-COLUMN-
+      * COUNT entries of PARM-COLUMN-NAME, so the caller works with
+      * named columns instead of hand-counting positional markers.
+      * Result is left in PARM-BUILD-WORK.
+      *----------------------------------------------------------*
+       400-BUILD-NAMED-INSERT.
+           MOVE SPACES TO PARM-BUILD-WORK
+           MOVE 1 TO PARM-BUILD-PTR
+
+           STRING 'INSERT INTO ' DELIMITED BY SIZE
+                  FUNCTION TRIM(PARM-TABLE-NAME) DELIMITED BY SIZE
+                  ' (' DELIMITED BY SIZE
+               INTO PARM-BUILD-WORK
+               WITH POINTER PARM-BUILD-PTR
+
+           PERFORM VARYING PARM-IDX FROM 1 BY 1
+                   UNTIL PARM-IDX > PARM-COLUMN-COUNT
+               IF PARM-IDX > 1
+                   STRING ', ' DELIMITED BY SIZE
+                       INTO PARM-BUILD-WORK
+                       WITH POINTER PARM-BUILD-PTR
+               END-IF
+               STRING FUNCTION TRIM(PARM-COLUMN-NAME(PARM-IDX))
+                       DELIMITED BY SIZE
+                   INTO PARM-BUILD-WORK
+                   WITH POINTER PARM-BUILD-PTR
+           END-PERFORM
+
+           STRING ') VALUES (' DELIMITED BY SIZE
+               INTO PARM-BUILD-WORK
+               WITH POINTER PARM-BUILD-PTR
+
+           PERFORM VARYING PARM-IDX FROM 1 BY 1
+                   UNTIL PARM-IDX > PARM-COLUMN-COUNT
+               IF PARM-IDX > 1
+                   STRING ', ' DELIMITED BY SIZE
+                       INTO PARM-BUILD-WORK
+                       WITH POINTER PARM-BUILD-PTR
+               END-IF
+               MOVE PARM-IDX TO PARM-PLACEHOLDER
+               STRING '$' DELIMITED BY SIZE
+                      FUNCTION TRIM(PARM-PLACEHOLDER) DELIMITED BY SIZE
+                   INTO PARM-BUILD-WORK
+                   WITH POINTER PARM-BUILD-PTR
+           END-PERFORM
+
+           STRING ')' DELIMITED BY SIZE
+               INTO PARM-BUILD-WORK
+               WITH POINTER PARM-BUILD-PTR.
+
        200-END.
