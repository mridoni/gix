@@ -110,18 +110,17 @@
       *     GO TO 100-EXIT
       *  END-IF.      
          
-      * mode 5 (anonymous) 
+      * mode 5 (anonymous) - connection-string form, now checked the
+      * same as the discrete-field CONNECTs above instead of being
+      * left for the test code to validate.
 
          EXEC SQL
             CONNECT USING :DATASRC-FULL
          END-EXEC.
          DISPLAY 'CONNECT 5A SQLCODE: ' SQLCODE.
-      * Some connection modes (e.g. ocesql-compatible conn. strings)
-      *  do not support embedded auth info
-      *  so we do not check here (the test code will do it)
-      *  IF SQLCODE <> 0 THEN
-      *     GO TO 100-EXIT
-      *  END-IF.             
+         IF SQLCODE <> 0 THEN
+            GO TO 100-EXIT
+         END-IF.
 
          EXEC SQL CONNECT RESET END-EXEC.
 
