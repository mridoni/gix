@@ -9,30 +9,46 @@
        SOURCE-COMPUTER. IBM-AT. 
        OBJECT-COMPUTER. IBM-AT. 
        
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-       
-       DATA DIVISION.  
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT BLOB-SOURCE-FILE
+               ASSIGN TO EXTERNAL BLOBSRC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHUNK-FILE-STATUS.
+
+       DATA DIVISION.
 
        FILE SECTION.
-      
-       WORKING-STORAGE SECTION. 
-       
-       EXEC SQL 
-        INCLUDE EMPREC 
-       END-EXEC. 
-       
+
+       FD  BLOB-SOURCE-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 32000 CHARACTERS
+               DEPENDING ON REC-LEN.
+       01  BLOB-SOURCE-RECORD   PIC X(32000).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL
+        INCLUDE EMPREC
+       END-EXEC.
+
            01 DATASRC     PIC X(64).
            01 DBS         PIC X(64).
            01 DBUSR       PIC X(64).
            01 DBPWD       PIC X(64).
            01 BLOB1       PIC X(64).
-           
+
            01 LEN         PIC 9(8) COMP-3.
-           01 OFFSET      PIC 9(8) COMP-3.
+           01 OFFSET      PIC 9(8) COMP-3 VALUE 0.
            01 REC1        PIC X(1000000).
 
-           01 T1          PIC 9(3) VALUE 0.  
+           01 T1          PIC 9(3) VALUE 0.
+
+           01 CHUNK-BUFFER       PIC X(32000).
+           01 REC-LEN            PIC 9(8) COMP-3 VALUE 0.
+           01 CHUNK-FILE-STATUS  PIC XX.
+           01 EOF-SW             PIC X VALUE 'N'.
+               88 END-OF-SOURCE  VALUE 'Y'.
        
        EXEC SQL 
             INCLUDE SQLCA 
@@ -61,10 +77,37 @@
        100-MAIN.
 
          EXEC SQL AT :DBS ALLOCATE :BLOB1 END-EXEC.
-         EXEC SQL AT :DBS
-                LOB WRITE :LEN FROM :REC1
-                INTO :BLOB1 AT :OFFSET
-         END-EXEC.
+
+      *    stream the BLOB in from disk a chunk at a time instead of
+      *    staging the whole object in REC1, so object size is no
+      *    longer bounded by the in-memory buffer.
+         OPEN INPUT BLOB-SOURCE-FILE
+
+         DISPLAY 'BLOB SOURCE OPEN STATUS: ' CHUNK-FILE-STATUS
+         IF CHUNK-FILE-STATUS NOT = '00'
+             SET END-OF-SOURCE TO TRUE
+         END-IF
+
+         IF NOT END-OF-SOURCE
+             READ BLOB-SOURCE-FILE INTO CHUNK-BUFFER
+                 AT END SET END-OF-SOURCE TO TRUE
+             END-READ
+         END-IF
+
+         PERFORM UNTIL END-OF-SOURCE
+             MOVE REC-LEN TO LEN
+             EXEC SQL AT :DBS
+                    LOB WRITE :LEN FROM :CHUNK-BUFFER
+                    INTO :BLOB1 AT :OFFSET
+             END-EXEC
+             ADD REC-LEN TO OFFSET
+             READ BLOB-SOURCE-FILE INTO CHUNK-BUFFER
+                 AT END SET END-OF-SOURCE TO TRUE
+             END-READ
+         END-PERFORM
+
+         CLOSE BLOB-SOURCE-FILE
+
          EXEC SQL AT :DBS FREE :BLOB1 END-EXEC
 
          EXEC SQL CONNECT RESET END-EXEC.
