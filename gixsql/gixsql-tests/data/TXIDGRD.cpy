@@ -0,0 +1,19 @@
+      *----------------------------------------------------------*
+      * TXIDGRD - generic once-per-transaction idempotency guard.
+      * Callers SET TXID-OP-CHECK TO TRUE and CALL 'TXIDGRD1' before
+      * doing guarded work, skipping that work when TXID-ALREADY-RUN
+      * comes back true; once the work is done they SET TXID-OP-
+      * UPDATE TO TRUE and CALL 'TXIDGRD1' again so a later retry
+      * within the same database transaction is recognized. The
+      * last-recorded transaction id is kept in TXID-STATE-FILE
+      * (opened by TXIDGRD1 itself) rather than in WORKING-STORAGE,
+      * since WORKING-STORAGE does not survive past a run and a
+      * retry is, by definition, a separate run.
+      *----------------------------------------------------------*
+       01  TXID-OPERATION             PIC X(01).
+           88  TXID-OP-CHECK          VALUE '1'.
+           88  TXID-OP-UPDATE         VALUE '2'.
+       01  S-TXID                     PIC X(100).
+       01  INTERNAL-TXID              PIC X(100).
+       01  TXID-MATCH-SW              PIC X(01) VALUE 'N'.
+           88  TXID-ALREADY-RUN       VALUE 'Y'.
