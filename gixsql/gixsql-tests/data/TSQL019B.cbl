@@ -0,0 +1,399 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. TSQL019B.
+
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PRECISION-REPORT
+               ASSIGN TO EXTERNAL TORNRPT
+                         ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  PRECISION-REPORT.
+       01  PRECISION-REPORT-LINE    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           01 DATASRC     PIC X(64).
+           01 DBUSR       PIC X(64).
+           01 DBPWD       PIC X(64).
+
+           01 RPT-OPEN-SW       PIC X VALUE 'N'.
+               88 RPT-OPEN      VALUE 'Y'.
+
+           01 REC-ID        PIC 9(4).
+
+      *----------------------------------------------------------*
+      * TSQL019A covered one shape apiece for COMP-3; this is that
+      * same write/read/compare matrix repeated across COMP-3,
+      * COMP-5 and BINARY so a driver upgrade can be re-checked for
+      * precision or sign loss across all three usages at once.
+      *----------------------------------------------------------*
+           01 TORNW-01      PIC S9(018)V9(12) COMP-3.
+           01 TORNW-02      PIC S9(018)       COMP-3.
+           01 TORNW-03      PIC 9(018)        COMP-3.
+           01 TORNW-04      PIC 9(018)V9(12)  COMP-3.
+
+           01 TORNW-05      PIC S9(018)V9(12) COMP-5.
+           01 TORNW-06      PIC S9(018)       COMP-5.
+           01 TORNW-07      PIC 9(018)        COMP-5.
+           01 TORNW-08      PIC 9(018)V9(12)  COMP-5.
+
+           01 TORNW-09      PIC S9(018)V9(12) BINARY.
+           01 TORNW-10      PIC S9(018)       BINARY.
+           01 TORNW-11      PIC 9(018)        BINARY.
+           01 TORNW-12      PIC 9(018)V9(12)  BINARY.
+
+           01 TORNR-01      PIC S9(018)V9(12) COMP-3.
+           01 TORNR-02      PIC S9(018)       COMP-3.
+           01 TORNR-03      PIC 9(018)        COMP-3.
+           01 TORNR-04      PIC 9(018)V9(12)  COMP-3.
+
+           01 TORNR-05      PIC S9(018)V9(12) COMP-5.
+           01 TORNR-06      PIC S9(018)       COMP-5.
+           01 TORNR-07      PIC 9(018)        COMP-5.
+           01 TORNR-08      PIC 9(018)V9(12)  COMP-5.
+
+           01 TORNR-09      PIC S9(018)V9(12) BINARY.
+           01 TORNR-10      PIC S9(018)       BINARY.
+           01 TORNR-11      PIC 9(018)        BINARY.
+           01 TORNR-12      PIC 9(018)V9(12)  BINARY.
+
+      *----------------------------------------------------------*
+      * 900-COMPARE-AND-LOG works off these three fields so the
+      * write/read/compare boilerplate for a new shape is just a
+      * MOVE into CMP-CASE-DESC/CMP-EXPECTED/CMP-ACTUAL followed by
+      * a PERFORM, instead of a hand-written IF/DISPLAY pair.
+      *----------------------------------------------------------*
+           01 CMP-CASE-ID       PIC 9(2).
+           01 CMP-CASE-DESC     PIC X(40).
+           01 CMP-EXPECTED      PIC S9(018)V9(12).
+           01 CMP-ACTUAL        PIC S9(018)V9(12).
+
+           01 CASE-COUNT        PIC 9(2) VALUE 0.
+           01 MISMATCH-COUNT    PIC 9(2) VALUE 0.
+
+       EXEC SQL
+            INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       000-CONNECT.
+           DISPLAY "DATASRC" UPON ENVIRONMENT-NAME.
+           ACCEPT DATASRC FROM ENVIRONMENT-VALUE.
+           DISPLAY "DATASRC_USR" UPON ENVIRONMENT-NAME.
+           ACCEPT DBUSR FROM ENVIRONMENT-VALUE.
+           DISPLAY "DATASRC_PWD" UPON ENVIRONMENT-NAME.
+           ACCEPT DBPWD FROM ENVIRONMENT-VALUE.
+
+           EXEC SQL
+              CONNECT TO :DATASRC USER :DBUSR USING :DBPWD
+           END-EXEC.
+
+           DISPLAY 'CONNECT SQLCODE: ' SQLCODE.
+           IF SQLCODE <> 0 THEN
+              GO TO 100-EXIT
+           END-IF.
+
+       100-MAIN.
+
+      * case 01 : PIC S9(018)V9(12) COMP-3
+
+           MOVE 1 TO REC-ID.
+           MOVE -42.74 TO TORNW-01.
+           EXEC SQL
+                INSERT INTO TAB_A(ID, TORNW) VALUES (:REC-ID, :TORNW-01)
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           EXEC SQL
+                SELECT TORNW INTO :TORNR-01 FROM TAB_A WHERE ID = 1
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           MOVE 'PIC S9(018)V9(12) COMP-3' TO CMP-CASE-DESC
+           MOVE TORNW-01 TO CMP-EXPECTED
+           MOVE TORNR-01 TO CMP-ACTUAL
+           PERFORM 900-COMPARE-AND-LOG.
+
+      * case 02 : PIC S9(018) COMP-3
+
+           MOVE 2 TO REC-ID.
+           MOVE -112 TO TORNW-02.
+           EXEC SQL
+                INSERT INTO TAB_A(ID, TORNW) VALUES (:REC-ID, :TORNW-02)
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           EXEC SQL
+                SELECT TORNW INTO :TORNR-02 FROM TAB_A WHERE ID = 2
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           MOVE 'PIC S9(018) COMP-3' TO CMP-CASE-DESC
+           MOVE TORNW-02 TO CMP-EXPECTED
+           MOVE TORNR-02 TO CMP-ACTUAL
+           PERFORM 900-COMPARE-AND-LOG.
+
+      * case 03 : PIC 9(018) COMP-3
+
+           MOVE 3 TO REC-ID.
+           MOVE 237 TO TORNW-03.
+           EXEC SQL
+                INSERT INTO TAB_A(ID, TORNW) VALUES (:REC-ID, :TORNW-03)
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           EXEC SQL
+                SELECT TORNW INTO :TORNR-03 FROM TAB_A WHERE ID = 3
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           MOVE 'PIC 9(018) COMP-3' TO CMP-CASE-DESC
+           MOVE TORNW-03 TO CMP-EXPECTED
+           MOVE TORNR-03 TO CMP-ACTUAL
+           PERFORM 900-COMPARE-AND-LOG.
+
+      * case 04 : PIC 9(018)V9(12) COMP-3
+
+           MOVE 4 TO REC-ID.
+           MOVE 127.22 TO TORNW-04.
+           EXEC SQL
+                INSERT INTO TAB_A(ID, TORNW) VALUES (:REC-ID, :TORNW-04)
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           EXEC SQL
+                SELECT TORNW INTO :TORNR-04 FROM TAB_A WHERE ID = 4
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           MOVE 'PIC 9(018)V9(12) COMP-3' TO CMP-CASE-DESC
+           MOVE TORNW-04 TO CMP-EXPECTED
+           MOVE TORNR-04 TO CMP-ACTUAL
+           PERFORM 900-COMPARE-AND-LOG.
+
+      * case 05 : PIC S9(018)V9(12) COMP-5
+
+           MOVE 5 TO REC-ID.
+           MOVE -42.74 TO TORNW-05.
+           EXEC SQL
+                INSERT INTO TAB_A(ID, TORNW) VALUES (:REC-ID, :TORNW-05)
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           EXEC SQL
+                SELECT TORNW INTO :TORNR-05 FROM TAB_A WHERE ID = 5
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           MOVE 'PIC S9(018)V9(12) COMP-5' TO CMP-CASE-DESC
+           MOVE TORNW-05 TO CMP-EXPECTED
+           MOVE TORNR-05 TO CMP-ACTUAL
+           PERFORM 900-COMPARE-AND-LOG.
+
+      * case 06 : PIC S9(018) COMP-5
+
+           MOVE 6 TO REC-ID.
+           MOVE -112 TO TORNW-06.
+           EXEC SQL
+                INSERT INTO TAB_A(ID, TORNW) VALUES (:REC-ID, :TORNW-06)
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           EXEC SQL
+                SELECT TORNW INTO :TORNR-06 FROM TAB_A WHERE ID = 6
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           MOVE 'PIC S9(018) COMP-5' TO CMP-CASE-DESC
+           MOVE TORNW-06 TO CMP-EXPECTED
+           MOVE TORNR-06 TO CMP-ACTUAL
+           PERFORM 900-COMPARE-AND-LOG.
+
+      * case 07 : PIC 9(018) COMP-5
+
+           MOVE 7 TO REC-ID.
+           MOVE 237 TO TORNW-07.
+           EXEC SQL
+                INSERT INTO TAB_A(ID, TORNW) VALUES (:REC-ID, :TORNW-07)
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           EXEC SQL
+                SELECT TORNW INTO :TORNR-07 FROM TAB_A WHERE ID = 7
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           MOVE 'PIC 9(018) COMP-5' TO CMP-CASE-DESC
+           MOVE TORNW-07 TO CMP-EXPECTED
+           MOVE TORNR-07 TO CMP-ACTUAL
+           PERFORM 900-COMPARE-AND-LOG.
+
+      * case 08 : PIC 9(018)V9(12) COMP-5
+
+           MOVE 8 TO REC-ID.
+           MOVE 127.22 TO TORNW-08.
+           EXEC SQL
+                INSERT INTO TAB_A(ID, TORNW) VALUES (:REC-ID, :TORNW-08)
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           EXEC SQL
+                SELECT TORNW INTO :TORNR-08 FROM TAB_A WHERE ID = 8
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           MOVE 'PIC 9(018)V9(12) COMP-5' TO CMP-CASE-DESC
+           MOVE TORNW-08 TO CMP-EXPECTED
+           MOVE TORNR-08 TO CMP-ACTUAL
+           PERFORM 900-COMPARE-AND-LOG.
+
+      * case 09 : PIC S9(018)V9(12) BINARY
+
+           MOVE 9 TO REC-ID.
+           MOVE -42.74 TO TORNW-09.
+           EXEC SQL
+                INSERT INTO TAB_A(ID, TORNW) VALUES (:REC-ID, :TORNW-09)
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           EXEC SQL
+                SELECT TORNW INTO :TORNR-09 FROM TAB_A WHERE ID = 9
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           MOVE 'PIC S9(018)V9(12) BINARY' TO CMP-CASE-DESC
+           MOVE TORNW-09 TO CMP-EXPECTED
+           MOVE TORNR-09 TO CMP-ACTUAL
+           PERFORM 900-COMPARE-AND-LOG.
+
+      * case 10 : PIC S9(018) BINARY
+
+           MOVE 10 TO REC-ID.
+           MOVE -112 TO TORNW-10.
+           EXEC SQL
+                INSERT INTO TAB_A(ID, TORNW) VALUES (:REC-ID, :TORNW-10)
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           EXEC SQL
+                SELECT TORNW INTO :TORNR-10 FROM TAB_A WHERE ID = 10
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           MOVE 'PIC S9(018) BINARY' TO CMP-CASE-DESC
+           MOVE TORNW-10 TO CMP-EXPECTED
+           MOVE TORNR-10 TO CMP-ACTUAL
+           PERFORM 900-COMPARE-AND-LOG.
+
+      * case 11 : PIC 9(018) BINARY
+
+           MOVE 11 TO REC-ID.
+           MOVE 237 TO TORNW-11.
+           EXEC SQL
+                INSERT INTO TAB_A(ID, TORNW) VALUES (:REC-ID, :TORNW-11)
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           EXEC SQL
+                SELECT TORNW INTO :TORNR-11 FROM TAB_A WHERE ID = 11
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           MOVE 'PIC 9(018) BINARY' TO CMP-CASE-DESC
+           MOVE TORNW-11 TO CMP-EXPECTED
+           MOVE TORNR-11 TO CMP-ACTUAL
+           PERFORM 900-COMPARE-AND-LOG.
+
+      * case 12 : PIC 9(018)V9(12) BINARY
+
+           MOVE 12 TO REC-ID.
+           MOVE 127.22 TO TORNW-12.
+           EXEC SQL
+                INSERT INTO TAB_A(ID, TORNW) VALUES (:REC-ID, :TORNW-12)
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           EXEC SQL
+                SELECT TORNW INTO :TORNR-12 FROM TAB_A WHERE ID = 12
+           END-EXEC.
+           IF SQLCODE <> 0 THEN GO TO 100-EXIT END-IF.
+           MOVE 'PIC 9(018)V9(12) BINARY' TO CMP-CASE-DESC
+           MOVE TORNW-12 TO CMP-EXPECTED
+           MOVE TORNR-12 TO CMP-ACTUAL
+           PERFORM 900-COMPARE-AND-LOG.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           EXEC SQL CONNECT RESET END-EXEC.
+
+           PERFORM 950-WRITE-TOTALS.
+
+       100-EXIT.
+
+           IF SQLCODE <> 0 THEN
+              DISPLAY 'SQLERRM ' SQLERRMC(1:SQLERRML)
+           END-IF.
+
+           IF RPT-OPEN
+               CLOSE PRECISION-REPORT
+           END-IF.
+
+           IF MISMATCH-COUNT > 0 THEN
+              MOVE 1 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * 900-COMPARE-AND-LOG
+      * Shared write-then-compare tail for every shape in the
+      * matrix: bumps CASE-COUNT, checks CMP-EXPECTED against
+      * CMP-ACTUAL, displays and logs OK/KO, and counts mismatches
+      * so 100-EXIT can signal a failed driver regression via
+      * RETURN-CODE.
+      *----------------------------------------------------------*
+       900-COMPARE-AND-LOG.
+           ADD 1 TO CASE-COUNT
+           MOVE CASE-COUNT TO CMP-CASE-ID
+
+           IF CMP-EXPECTED = CMP-ACTUAL
+               DISPLAY 'CASE ' CMP-CASE-ID ' ' CMP-CASE-DESC ' : OK'
+           ELSE
+               DISPLAY 'CASE ' CMP-CASE-ID ' ' CMP-CASE-DESC ' : KO'
+               DISPLAY '    EXPECTED: ' CMP-EXPECTED
+               DISPLAY '    ACTUAL  : ' CMP-ACTUAL
+               ADD 1 TO MISMATCH-COUNT
+           END-IF
+
+           PERFORM 910-WRITE-CASE-LINE.
+
+       910-WRITE-CASE-LINE.
+           IF NOT RPT-OPEN
+               OPEN OUTPUT PRECISION-REPORT
+               SET RPT-OPEN TO TRUE
+           END-IF
+
+           MOVE SPACES TO PRECISION-REPORT-LINE
+           IF CMP-EXPECTED = CMP-ACTUAL
+               STRING 'CASE ' DELIMITED BY SIZE
+                      CMP-CASE-ID DELIMITED BY SIZE
+                      ' ' DELIMITED BY SIZE
+                      CMP-CASE-DESC DELIMITED BY SIZE
+                      ' : OK' DELIMITED BY SIZE
+                   INTO PRECISION-REPORT-LINE
+           ELSE
+               STRING 'CASE ' DELIMITED BY SIZE
+                      CMP-CASE-ID DELIMITED BY SIZE
+                      ' ' DELIMITED BY SIZE
+                      CMP-CASE-DESC DELIMITED BY SIZE
+                      ' : KO' DELIMITED BY SIZE
+                   INTO PRECISION-REPORT-LINE
+           END-IF
+           WRITE PRECISION-REPORT-LINE.
+
+       950-WRITE-TOTALS.
+           IF NOT RPT-OPEN
+               OPEN OUTPUT PRECISION-REPORT
+               SET RPT-OPEN TO TRUE
+           END-IF
+
+           MOVE SPACES TO PRECISION-REPORT-LINE
+           STRING 'CASES RUN: ' DELIMITED BY SIZE
+                  CASE-COUNT DELIMITED BY SIZE
+                  '  MISMATCHES: ' DELIMITED BY SIZE
+                  MISMATCH-COUNT DELIMITED BY SIZE
+               INTO PRECISION-REPORT-LINE
+           WRITE PRECISION-REPORT-LINE.
+
+       200-END.
