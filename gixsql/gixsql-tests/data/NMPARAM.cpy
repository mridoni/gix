@@ -0,0 +1,21 @@
+      *----------------------------------------------------------*
+      * NMPARAM - generic named-parameter table for building a
+      * dynamic SQL predicate out of a template string instead of
+      * splicing host-variable values together by hand. Callers load
+      * NMPARAM-COUNT entries of NP-NAME (the :token text, including
+      * the leading colon) / NP-NAME-LEN (its exact length) /
+      * NP-VALUE, MOVE their template text into NMPARAM-TEMPLATE, and
+      * PERFORM 910-SUBSTITUTE-PARAMS (defined alongside this
+      * copybook in the calling program) once per table entry; the
+      * substituted text comes back in NMPARAM-TEMPLATE itself.
+      *----------------------------------------------------------*
+       01  NMPARAM-TABLE.
+           05  NMPARAM-ENTRY OCCURS 10 INDEXED BY NMPARAM-IDX.
+               10  NP-NAME            PIC X(16).
+               10  NP-NAME-LEN        PIC 9(02).
+               10  NP-VALUE           PIC X(64).
+       01  NMPARAM-COUNT              PIC 9(02) VALUE 0.
+       01  NMPARAM-TEMPLATE           PIC X(600).
+       01  NMPARAM-BEFORE             PIC X(600).
+       01  NMPARAM-AFTER              PIC X(600).
+       01  NMPARAM-TALLY              PIC 9(04) COMP.
