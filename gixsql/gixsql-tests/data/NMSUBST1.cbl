@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. NMSUBST1.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           01 NMPARAM-BEFORE          PIC X(600).
+           01 NMPARAM-AFTER           PIC X(600).
+           01 NMPARAM-TALLY           PIC 9(04) COMP.
+           01 NMPARAM-IDX             PIC 9(02).
+           01 NMPARAM-PTR             PIC 9(04) COMP.
+           01 NMPARAM-BEFORE-LEN      PIC S9(04) COMP.
+           01 NMPARAM-AFTER-LEN       PIC S9(04) COMP.
+           01 NMPARAM-WORK            PIC X(600).
+
+       LINKAGE SECTION.
+
+           01  LK-NMPARAM-TABLE.
+               05  LK-NP-ENTRY OCCURS 10 TIMES.
+                   10  LK-NP-NAME         PIC X(16).
+                   10  LK-NP-NAME-LEN     PIC 9(02).
+                   10  LK-NP-VALUE        PIC X(64).
+           01  LK-NMPARAM-COUNT       PIC 9(02).
+           01  LK-NMPARAM-TEMPLATE    PIC X(600).
+
+      *----------------------------------------------------------*
+      * NMSUBST1
+      * Shared named-parameter substitution engine for the
+      * dynamic-SQL builders in the TSQLnnnx test programs: given
+      * a table of up to LK-NMPARAM-COUNT (LK-NP-NAME / LK-NP-
+      * VALUE) pairs and a template in LK-NMPARAM-TEMPLATE,
+      * replaces every occurrence of each NP-NAME token with its
+      * NP-VALUE and returns the substituted text in LK-NMPARAM-
+      * TEMPLATE itself. Callers declare LK-NMPARAM-TABLE /
+      * LK-NMPARAM-COUNT / LK-NMPARAM-TEMPLATE via COPY NMPARAM
+      * and pass the NMPARAM-TABLE / NMPARAM-COUNT / NMPARAM-
+      * TEMPLATE group items through unchanged, so the copybook's
+      * layout and this program's LINKAGE SECTION always agree.
+      *----------------------------------------------------------*
+       PROCEDURE DIVISION
+          USING LK-NMPARAM-TABLE, LK-NMPARAM-COUNT,
+                LK-NMPARAM-TEMPLATE.
+
+       0000-MAINLINE.
+           PERFORM VARYING NMPARAM-IDX FROM 1 BY 1
+                   UNTIL NMPARAM-IDX > LK-NMPARAM-COUNT
+               PERFORM 910-SUBSTITUTE-PARAM
+           END-PERFORM
+
+           GOBACK.
+
+      *----------------------------------------------------------*
+      * 910-SUBSTITUTE-PARAM
+      * Replaces every occurrence of the current table entry's
+      * NP-NAME token in LK-NMPARAM-TEMPLATE with its NP-VALUE (a
+      * token may appear more than once in the template).
+      *----------------------------------------------------------*
+       910-SUBSTITUTE-PARAM.
+           PERFORM 915-COUNT-TOKEN
+           PERFORM 920-REPLACE-TOKEN-ONCE
+               UNTIL NMPARAM-TALLY = 0.
+
+       915-COUNT-TOKEN.
+           MOVE 0 TO NMPARAM-TALLY
+           INSPECT LK-NMPARAM-TEMPLATE TALLYING NMPARAM-TALLY
+               FOR ALL LK-NP-NAME(NMPARAM-IDX)
+                       (1:LK-NP-NAME-LEN(NMPARAM-IDX)).
+
+       920-REPLACE-TOKEN-ONCE.
+           MOVE 1 TO NMPARAM-PTR
+           UNSTRING LK-NMPARAM-TEMPLATE
+               DELIMITED BY
+                   LK-NP-NAME(NMPARAM-IDX)
+                       (1:LK-NP-NAME-LEN(NMPARAM-IDX))
+               INTO NMPARAM-BEFORE
+               WITH POINTER NMPARAM-PTR
+           END-UNSTRING
+
+           COMPUTE NMPARAM-BEFORE-LEN =
+               NMPARAM-PTR - LK-NP-NAME-LEN(NMPARAM-IDX) - 1
+
+           COMPUTE NMPARAM-AFTER-LEN =
+               LENGTH OF LK-NMPARAM-TEMPLATE - NMPARAM-PTR + 1
+           MOVE SPACES TO NMPARAM-AFTER
+           IF NMPARAM-AFTER-LEN > 0
+               MOVE LK-NMPARAM-TEMPLATE(NMPARAM-PTR:NMPARAM-AFTER-LEN)
+                   TO NMPARAM-AFTER
+           END-IF
+
+      *    NMPARAM-BEFORE/NMPARAM-AFTER are taken by exact length
+      *    (not FUNCTION TRIM) so the whitespace that separates the
+      *    substituted value from the surrounding template text is
+      *    preserved; only the value itself is trimmed.
+           MOVE SPACES TO NMPARAM-WORK
+           IF NMPARAM-BEFORE-LEN > 0 AND NMPARAM-AFTER-LEN > 0
+               STRING NMPARAM-BEFORE(1:NMPARAM-BEFORE-LEN)
+                          DELIMITED BY SIZE
+                      FUNCTION TRIM(LK-NP-VALUE(NMPARAM-IDX))
+                          DELIMITED BY SIZE
+                      NMPARAM-AFTER(1:NMPARAM-AFTER-LEN)
+                          DELIMITED BY SIZE
+                   INTO NMPARAM-WORK
+               END-STRING
+           ELSE
+               IF NMPARAM-BEFORE-LEN > 0
+                   STRING NMPARAM-BEFORE(1:NMPARAM-BEFORE-LEN)
+                              DELIMITED BY SIZE
+                          FUNCTION TRIM(LK-NP-VALUE(NMPARAM-IDX))
+                              DELIMITED BY SIZE
+                       INTO NMPARAM-WORK
+                   END-STRING
+               ELSE
+                   IF NMPARAM-AFTER-LEN > 0
+                       STRING FUNCTION TRIM(LK-NP-VALUE(NMPARAM-IDX))
+                                  DELIMITED BY SIZE
+                              NMPARAM-AFTER(1:NMPARAM-AFTER-LEN)
+                                  DELIMITED BY SIZE
+                           INTO NMPARAM-WORK
+                       END-STRING
+                   ELSE
+                       STRING FUNCTION TRIM(LK-NP-VALUE(NMPARAM-IDX))
+                                  DELIMITED BY SIZE
+                           INTO NMPARAM-WORK
+                       END-STRING
+                   END-IF
+               END-IF
+           END-IF
+           MOVE NMPARAM-WORK TO LK-NMPARAM-TEMPLATE
+
+           PERFORM 915-COUNT-TOKEN.
