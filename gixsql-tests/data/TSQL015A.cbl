@@ -56,41 +56,48 @@
                   10 MY-ID         PIC  9(009) COMP-5 VALUE ZERO.
                   10 MY-DATA       PIC  X(02189)      VALUE SPACE.
 
-          01 MY-ELEMENTS-2             PIC  9(003)        VALUE ZERO.
-          01 MY-TAB-2.
-            05 MY-ID-LAST-2            PIC  9(018) COMP-5 VALUE ZERO.
-            05 MY-ID-NEW-2             PIC  9(018) COMP-5 VALUE ZERO.
-            05 T98-TAB-CACHE  OCCURS 050
-               DEPENDING ON MY-ELEMENTS-2
-               ASCENDING KEY MY-ID-2
-               INDEXED BY I-TAB.
-              07 MY-ELEMENT-2.
-                10 MY-ID-2           PIC  9(018) COMP-5 VALUE ZERO.
-                10 MY-DATA-2         PIC  X(02125)      VALUE SPACE.
-                
-          01 MY-ELEMENTS-3             PIC  9(003)        VALUE ZERO.
-          01 MY-TAB-3.
-            05 MY-ID-LAST-3            PIC  9(018) COMP-5 VALUE ZERO.
-            05 MY-ID-NEW-3             PIC  9(018) COMP-5 VALUE ZERO.
-            05 T98-TAB-CACHE  OCCURS 050
-               DEPENDING MY-ELEMENTS-3
-               ASCENDING MY-ID-3
-               INDEXED I-TAB.
-              07 MY-ELEMENT-3.
-                10 MY-ID-3           PIC  9(018) COMP-5 VALUE ZERO.
-                10 MY-DATA-3         PIC  X(02125)      VALUE SPACE.      
+      *    MY-TAB-2/3/4 below used to be three hand-derived copies of
+      *    the same OCCURS DEPENDING ON keyed cache (one of them
+      *    missing its OF/KEY/BY reserved words); they now all COPY
+      *    the same parameterized cache shape instead.
+           COPY KEYCACHE REPLACING
+                CACHE-ELEMENTS BY MY-ELEMENTS-2
+                CACHE-GROUP    BY MY-TAB-2
+                CACHE-LAST     BY MY-ID-LAST-2
+                CACHE-NEW      BY MY-ID-NEW-2
+                CACHE-MAX      BY 050
+                CACHE-ROWS     BY T98-TAB-CACHE-2
+                CACHE-ELEM     BY MY-ELEMENT-2
+                CACHE-KEY      BY MY-ID-2
+                CACHE-DATALEN  BY 02125
+                CACHE-DATA     BY MY-DATA-2
+                CACHE-IDX      BY I-TAB-2.
 
-          01 MY-ELEMENTS-4             PIC  9(003)        VALUE ZERO.
-          01 MY-TAB-4.
-            05 MY-ID-LAST-4            PIC  9(018) COMP-5 VALUE ZERO.
-            05 MY-ID-NEW-4             PIC  9(018) COMP-5 VALUE ZERO.
-            05 T98-TAB-CACHE  OCCURS 050
-               DEPENDING ON MY-ELEMENTS-4
-               ASCENDING KEY IS MY-ID-4
-               INDEXED BY I-TAB.
-              07 MY-ELEMENT-4.
-                10 MY-ID-4           PIC  9(018) COMP-5 VALUE ZERO.
-                10 MY-DATA-4         PIC  X(02125)      VALUE SPACE.                
+           COPY KEYCACHE REPLACING
+                CACHE-ELEMENTS BY MY-ELEMENTS-3
+                CACHE-GROUP    BY MY-TAB-3
+                CACHE-LAST     BY MY-ID-LAST-3
+                CACHE-NEW      BY MY-ID-NEW-3
+                CACHE-MAX      BY 050
+                CACHE-ROWS     BY T98-TAB-CACHE-3
+                CACHE-ELEM     BY MY-ELEMENT-3
+                CACHE-KEY      BY MY-ID-3
+                CACHE-DATALEN  BY 02125
+                CACHE-DATA     BY MY-DATA-3
+                CACHE-IDX      BY I-TAB-3.
+
+           COPY KEYCACHE REPLACING
+                CACHE-ELEMENTS BY MY-ELEMENTS-4
+                CACHE-GROUP    BY MY-TAB-4
+                CACHE-LAST     BY MY-ID-LAST-4
+                CACHE-NEW      BY MY-ID-NEW-4
+                CACHE-MAX      BY 050
+                CACHE-ROWS     BY T98-TAB-CACHE-4
+                CACHE-ELEM     BY MY-ELEMENT-4
+                CACHE-KEY      BY MY-ID-4
+                CACHE-DATALEN  BY 02125
+                CACHE-DATA     BY MY-DATA-4
+                CACHE-IDX      BY I-TAB-4.
        
        PROCEDURE DIVISION. 
  
