@@ -0,0 +1,32 @@
+      *----------------------------------------------------------*
+      * KEYCACHE - generic OCCURS ... DEPENDING ON keyed in-memory
+      * lookup table shape. COPY KEYCACHE REPLACING the words below
+      * by the actual names/sizes wanted to declare a differently
+      * sized or shaped cache table without hand-deriving the
+      * OCCURS DEPENDING ON group (and its ASCENDING KEY / INDEXED
+      * BY clauses) every time:
+      *
+      *   CACHE-ELEMENTS   current element count (DEPENDING ON)
+      *   CACHE-GROUP      top-level 01 group name
+      *   CACHE-LAST       "last id seen" tracking field
+      *   CACHE-NEW        "new id" tracking field
+      *   CACHE-MAX        maximum number of rows (OCCURS ... TO)
+      *   CACHE-ROWS       OCCURS row group name
+      *   CACHE-ELEM       per-row element group name
+      *   CACHE-KEY        key field name (ASCENDING KEY)
+      *   CACHE-DATA       data field name
+      *   CACHE-DATALEN    data field length, e.g. 02125
+      *   CACHE-IDX        INDEXED BY name (must be unique across
+      *                    every cache in the program)
+      *----------------------------------------------------------*
+       01 CACHE-ELEMENTS           PIC 9(003) VALUE ZERO.
+       01 CACHE-GROUP.
+          05 CACHE-LAST            PIC 9(018) COMP-5 VALUE ZERO.
+          05 CACHE-NEW             PIC 9(018) COMP-5 VALUE ZERO.
+          05 CACHE-ROWS  OCCURS 1 TO CACHE-MAX TIMES
+             DEPENDING ON CACHE-ELEMENTS
+             ASCENDING KEY IS CACHE-KEY
+             INDEXED BY CACHE-IDX.
+             07 CACHE-ELEM.
+                10 CACHE-KEY    PIC 9(018) COMP-5 VALUE ZERO.
+                10 CACHE-DATA   PIC X(CACHE-DATALEN) VALUE SPACE.
