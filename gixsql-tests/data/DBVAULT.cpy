@@ -0,0 +1,24 @@
+      *----------------------------------------------------------*
+      * DBVAULT
+      * Working storage for recovering a plaintext database
+      * password from an obfuscated value held in a local vault
+      * file, so DBPWD is never carried around the job's
+      * environment block in clear text and the cleartext password
+      * never has to be set up as an environment variable for the
+      * job to inherit. VAULT-KEY is the shared repeating XOR key
+      * the value was stored with; callers read the obfuscated
+      * text from their vault file into VAULT-ENCRYPTED-PWD,
+      * PERFORM the 900-VAULT-DECRYPT paragraph in their own
+      * PROCEDURE DIVISION, read the result back out of
+      * VAULT-DECRYPTED-PWD, and clear VAULT-ENCRYPTED-PWD /
+      * VAULT-DECRYPTED-PWD / DBPWD once the CONNECT has consumed
+      * them so cleartext does not sit in WORKING-STORAGE any
+      * longer than it has to.
+      *----------------------------------------------------------*
+       01  VAULT-KEY             PIC X(16) VALUE 'GIXSQLVAULTKEY01'.
+       01  VAULT-ENCRYPTED-PWD   PIC X(64).
+       01  VAULT-DECRYPTED-PWD   PIC X(64).
+       01  VAULT-IDX             PIC 9(4) COMP.
+       01  VAULT-KEY-POS         PIC 9(4) COMP.
+       01  VAULT-BYTE-VAL        PIC 9(3) COMP.
+       01  VAULT-KEY-VAL         PIC 9(3) COMP.
